@@ -1,41 +1,127 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG10.
-
-      *    EXIBIR MENSAGENS.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01  MINHA-MENSAGEM PIC X(80).
-       01  ID-MENSAGEM PIC 9(2).
-
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           MOVE 0 TO ID-MENSAGEM.
-
-      *    PRIMEIRA MENSAGEM.
-
-           MOVE "MARIA MARQUE UMA REUNIAO COM NOSSOS FORNECEDORES" TO
-           MINHA-MENSAGEM.
-           ADD 1 TO ID-MENSAGEM.
-           DISPLAY
-               ID-MENSAGEM
-               MINHA-MENSAGEM.
-
-      *    SEGUNDA MENSAGEM.
-
-           MOVE "PAULO AGORA VOCE EH RESPONSAVEL PELO SETOR DE VENDAS"
-           TO MINHA-MENSAGEM.
-           ADD 1 TO ID-MENSAGEM.
-           DISPLAY
-               ID-MENSAGEM
-               MINHA-MENSAGEM.
-       PROGRAM-DONE.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10.
+
+      *    REGISTRO DE MENSAGENS DE OPERACAO - GRAVA UMA MENSAGEM
+      *    DIGITADA PELO OPERADOR EM MSGLOG.DAT, COM DATA/HORA E
+      *    NUMERO DE SEQUENCIA, OU LISTA AS MENSAGENS JA REGISTRADAS
+      *    NO DIA CORRENTE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELMSGLOG.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDMSGLOG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  MSGLOG-ARQ-STATUS PIC X(02).
+       01  FINAL-ARQUIVO     PIC X.
+
+       01  OPCAO-MODO        PIC X(01).
+
+       01  MINHA-MENSAGEM    PIC X(80).
+       01  ID-MENSAGEM       PIC 9(02) VALUE ZERO.
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  TOTAL-MENSAGENS-HOJE   PIC 9(04) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           DISPLAY "1 - REGISTRAR NOVA MENSAGEM".
+           DISPLAY "2 - LISTAR MENSAGENS DE HOJE".
+           DISPLAY "OPCAO : ".
+           ACCEPT OPCAO-MODO.
+
+           EVALUATE OPCAO-MODO
+               WHEN "1"
+                   PERFORM MODO-REGISTRA-MENSAGEM
+               WHEN "2"
+                   PERFORM MODO-LISTA-MENSAGENS-HOJE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA.".
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    PEDE A MENSAGEM AO OPERADOR, CALCULA O PROXIMO NUMERO DE
+      *    SEQUENCIA E GRAVA A MENSAGEM NO LOG.
+       MODO-REGISTRA-MENSAGEM.
+           DISPLAY "MENSAGEM : ".
+           ACCEPT MINHA-MENSAGEM.
+           PERFORM CALCULA-PROXIMO-ID-MENSAGEM.
+           PERFORM GRAVA-MENSAGEM-NO-LOG.
+           DISPLAY "MENSAGEM " ID-MENSAGEM " REGISTRADA.".
+
+      *    PERCORRE O LOG PARA DESCOBRIR O MAIOR NUMERO DE SEQUENCIA
+      *    JA USADO, PARA QUE A NUMERACAO CONTINUE ENTRE EXECUCOES EM
+      *    VEZ DE REINICIAR EM 1 A CADA CHAMADA DO PROGRAMA.
+       CALCULA-PROXIMO-ID-MENSAGEM.
+           MOVE ZERO TO ID-MENSAGEM.
+           MOVE "N" TO FINAL-ARQUIVO.
+           OPEN INPUT ARQUIVO-MSGLOG.
+           IF MSGLOG-ARQ-STATUS IS EQUAL "00"
+               PERFORM LEIA-PROXIMA-MENSAGEM
+               PERFORM ACHA-MAIOR-ID-MENSAGEM
+                       UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-MSGLOG.
+           ADD 1 TO ID-MENSAGEM.
+
+       ACHA-MAIOR-ID-MENSAGEM.
+           IF MSGLOG-ID-MENSAGEM IS GREATER THAN ID-MENSAGEM
+               MOVE MSGLOG-ID-MENSAGEM TO ID-MENSAGEM.
+           PERFORM LEIA-PROXIMA-MENSAGEM.
+
+      *    ACRESCENTA A MENSAGEM ATUAL AO FIM DO LOG DE OPERACOES -
+      *    MESMO IDIOMA DE OPEN EXTEND / OPEN OUTPUT NA PRIMEIRA
+      *    EXECUCAO JA USADO EM GRAVA-AUDITORIA.
+       GRAVA-MENSAGEM-NO-LOG.
+           ACCEPT MSGLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT MSGLOG-HORA FROM TIME.
+           MOVE ID-MENSAGEM    TO MSGLOG-ID-MENSAGEM.
+           MOVE MINHA-MENSAGEM TO MSGLOG-MENSAGEM.
+
+           OPEN EXTEND ARQUIVO-MSGLOG.
+           IF MSGLOG-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-MSGLOG.
+           WRITE MSGLOG-REGISTRO.
+           CLOSE ARQUIVO-MSGLOG.
+
+      *    LISTA TODAS AS MENSAGENS GRAVADAS NO LOG COM A DATA DE HOJE.
+       MODO-LISTA-MENSAGENS-HOJE.
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+           MOVE ZERO TO TOTAL-MENSAGENS-HOJE.
+           MOVE "N" TO FINAL-ARQUIVO.
+
+           OPEN INPUT ARQUIVO-MSGLOG.
+           IF MSGLOG-ARQ-STATUS IS NOT EQUAL "00"
+               DISPLAY "NENHUMA MENSAGEM REGISTRADA AINDA."
+           ELSE
+               DISPLAY "===== MENSAGENS DE HOJE ====="
+               PERFORM LEIA-PROXIMA-MENSAGEM
+               PERFORM EXIBE-MENSAGEM-DO-DIA
+                       UNTIL FINAL-ARQUIVO IS EQUAL "S"
+               CLOSE ARQUIVO-MSGLOG
+               DISPLAY "TOTAL DE MENSAGENS HOJE : "
+                       TOTAL-MENSAGENS-HOJE.
+
+       EXIBE-MENSAGEM-DO-DIA.
+           IF MSGLOG-DATA IS EQUAL DATA-CORRENTE
+               DISPLAY MSGLOG-ID-MENSAGEM " "
+                       MSGLOG-HORA-HH ":" MSGLOG-HORA-MM ":"
+                       MSGLOG-HORA-SS " " MSGLOG-MENSAGEM
+               ADD 1 TO TOTAL-MENSAGENS-HOJE.
+           PERFORM LEIA-PROXIMA-MENSAGEM.
+
+       LEIA-PROXIMA-MENSAGEM.
+           READ ARQUIVO-MSGLOG NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
