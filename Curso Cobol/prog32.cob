@@ -1,61 +1,409 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG32.
-
-      *    TRABALHANDO COM ARQUIVOS.
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-      *    DEFINICAO PARTE FISICA.
-       FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANISATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQUIVO-CLIENTE.
-      *    LABEL RECORDS ARE STANDARD.
-
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME     PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL    PIC X(30).
-
-       WORKING-STORAGE SECTION.
-
-
-       01  RESPOSTA PIC X.
-
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           OPEN EXTEND ARQUIVO-CLIENTE.
-           MOVE "S" TO RESPOSTA.
-           PERFORM ADICIONA-REGISTROS
-                   UNTIL RESPOSTA IS EQUAL "N".
-
-           CLOSE ARQUIVO-CLIENTE.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-
-       ADICIONA-REGISTROS.
-           MOVE SPACE TO CLIENTE-REGISTRO.
-           DISPLAY "INFORME O NOME : ".
-           ACCEPT CLIENTE-NOME.
-           DISPLAY "INFORME O ENDERECO : ".
-           ACCEPT CLIENTE-ENDERECO.
-           DISPLAY "INFORME O TELEFONE : ".
-           ACCEPT CLIENTE-TELEFONE.
-           DISPLAY "INFORME O EMAIL : ".
-           ACCEPT CLIENTE-EMAIL.
-
-           WRITE CLIENTE-REGISTRO.
-           DISPLAY "-----------".
-           DISPLAY "DESEJA ADICIONAR OUTRO CLIENTE ? (S/N)".
-           ACCEPT RESPOSTA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG32.
+
+      *    TRABALHANDO COM ARQUIVOS.
+      *    2026-08-09 CONVERTIDO PARA ARQUIVO INDEXADO POR
+      *    CLIENTE-CODIGO, PERMITINDO ACESSO DIRETO AO REGISTRO.
+      *    2026-08-09 PASSA A PEDIR O CODIGO DO OPERADOR NO INICIO DA
+      *    EXECUCAO, PARA REGISTRO NA TRILHA DE AUDITORIA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+      *    DEFINICAO PARTE FISICA.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELCLIWORK.cob".
+           COPY "SELCLICTL.cob".
+           COPY "SELAUDIT.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDCLIWORK.cob".
+           COPY "FDCLICTL.cob".
+           COPY "FDAUDIT.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS  PIC X(02).
+       01  CLIWORK-ARQ-STATUS  PIC X(02).
+       01  CLICTL-ARQ-STATUS   PIC X(02).
+       01  AUDIT-ARQ-STATUS    PIC X(02).
+
+       01  RESPOSTA PIC X.
+           88 RESPOSTA-VALIDA VALUE "S" "N".
+       01  RESPOSTA-RETOMAR    PIC X.
+       01  CADASTRO-PENDENTE   PIC X VALUE "N".
+           88 HA-CADASTRO-PENDENTE VALUE "S".
+       01  TOTAL-CLIENTES-CTL  PIC 9(06) VALUE ZERO.
+       01  OPERADOR-ID         PIC X(10).
+
+      *    CAMPOS USADOS NA VERIFICACAO DE TELEFONE/EMAIL DUPLICADO -
+      *    GUARDAM O REGISTRO CANDIDATO A GRAVACAO POR INTEIRO ENQUANTO
+      *    O ARQUIVO E PERCORRIDO, JA QUE A VARREDURA REUTILIZA
+      *    CLIENTE-REGISTRO A CADA READ.
+       01  CAND-REGISTRO.
+           05 CAND-CODIGO         PIC 9(6).
+           05 CAND-NOME           PIC X(20).
+           05 CAND-ENDERECO       PIC X(50).
+           05 CAND-TELEFONE.
+               10 CAND-TELEFONE-DDD    PIC X(02).
+               10 CAND-TELEFONE-NUMERO PIC X(09).
+               10 FILLER               PIC X(04).
+           05 CAND-EMAIL          PIC X(30).
+           05 CAND-FILIAL         PIC 9(03).
+           05 CAND-DATA-CADASTRO.
+               10 CAND-CADASTRO-ANO   PIC 9(04).
+               10 CAND-CADASTRO-MES   PIC 9(02).
+               10 CAND-CADASTRO-DIA   PIC 9(02).
+           05 CAND-STATUS         PIC X(01).
+       01  FINAL-VARREDURA     PIC X.
+       01  DUPLICIDADE-ENCONTRADA PIC X VALUE "N".
+           88 HA-DUPLICIDADE VALUE "S".
+       01  GRAVAR-REGISTRO-SW  PIC X VALUE "S".
+           88 GRAVAR-REGISTRO  VALUE "S".
+
+      *    CAMPOS USADOS NA VALIDACAO DE FORMATO DO EMAIL - EXIGEM UM
+      *    UNICO "@" SEPARANDO USUARIO E DOMINIO, E UM PONTO NO
+      *    DOMINIO.
+       01  EMAIL-USUARIO       PIC X(30).
+       01  EMAIL-DOMINIO       PIC X(30).
+       01  CONT-ARROBA         PIC 9(02).
+       01  CONT-PONTO          PIC 9(02).
+       01  EMAIL-VALIDO        PIC X VALUE "N".
+           88 EMAIL-FORMATO-OK VALUE "S".
+
+       01  FILIAL-VALIDO-SW    PIC X VALUE "N".
+           88 FILIAL-VALIDA    VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM PEDE-OPERADOR.
+           PERFORM ABRE-ARQUIVO-CLIENTE.
+           PERFORM CARREGA-TOTAL-CLICTL.
+           PERFORM VERIFICA-RESTART-CLIENTE.
+
+           MOVE "S" TO RESPOSTA.
+           PERFORM ADICIONA-REGISTROS
+                   UNTIL RESPOSTA IS EQUAL "N".
+
+           CLOSE ARQUIVO-CLIENTE.
+           PERFORM GRAVA-TOTAL-CLICTL.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    CAPTURA O OPERADOR RESPONSAVEL POR ESTA EXECUCAO, PARA QUE
+      *    CADA REGISTRO DE AUDITORIA POSSA SER ATRIBUIDO A ALGUEM.
+       PEDE-OPERADOR.
+           DISPLAY "IDENTIFICACAO DO OPERADOR : ".
+           ACCEPT OPERADOR-ID.
+
+      *    UM ARQUIVO INDEXADO PRECISA EXISTIR ANTES DE SER ABERTO
+      *    EM MODO I-O, ENTAO CRIAMOS O ARQUIVO NA PRIMEIRA EXECUCAO.
+       ABRE-ARQUIVO-CLIENTE.
+           OPEN I-O ARQUIVO-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-CLIENTE
+               CLOSE ARQUIVO-CLIENTE
+               OPEN I-O ARQUIVO-CLIENTE.
+           PERFORM VERIFICA-STATUS-CLIENTE.
+
+      *    QUALQUER STATUS FORA DE "00" APOS A ABERTURA INDICA UM
+      *    PROBLEMA NO ARQUIVO QUE IMPEDE A CONTINUACAO DO PROGRAMA.
+       VERIFICA-STATUS-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - STATUS : "
+                       CLIENTE-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       ADICIONA-REGISTROS.
+           IF HA-CADASTRO-PENDENTE
+               MOVE "N" TO CADASTRO-PENDENTE
+           ELSE
+               MOVE SPACE TO CLIENTE-REGISTRO
+               DISPLAY "INFORME O CODIGO DO CLIENTE : "
+               ACCEPT CLIENTE-CODIGO.
+
+           PERFORM PEDE-NOME
+                   UNTIL CLIENTE-NOME IS NOT EQUAL SPACE.
+           PERFORM GRAVA-CHECKPOINT-CLIENTE.
+
+           PERFORM PEDE-ENDERECO
+                   UNTIL CLIENTE-ENDERECO IS NOT EQUAL SPACE.
+           PERFORM GRAVA-CHECKPOINT-CLIENTE.
+
+           PERFORM PEDE-TELEFONE
+                   UNTIL CLIENTE-TELEFONE IS NOT EQUAL SPACE.
+           PERFORM GRAVA-CHECKPOINT-CLIENTE.
+
+           PERFORM PEDE-EMAIL
+                   UNTIL CLIENTE-EMAIL IS NOT EQUAL SPACE.
+           PERFORM GRAVA-CHECKPOINT-CLIENTE.
+
+           IF CLIENTE-FILIAL IS GREATER THAN ZERO
+               MOVE "S" TO FILIAL-VALIDO-SW
+           ELSE
+               MOVE "N" TO FILIAL-VALIDO-SW.
+           PERFORM PEDE-FILIAL UNTIL FILIAL-VALIDA.
+           PERFORM GRAVA-CHECKPOINT-CLIENTE.
+
+           MOVE "A" TO CLIENTE-STATUS.
+           ACCEPT CLIENTE-DATA-CADASTRO FROM DATE YYYYMMDD.
+
+           MOVE "S" TO GRAVAR-REGISTRO-SW.
+           PERFORM VERIFICA-DUPLICIDADE.
+           IF HA-DUPLICIDADE
+               DISPLAY "TELEFONE OU EMAIL JA CADASTRADO PARA OUTRO "
+                       "CLIENTE."
+               MOVE SPACE TO RESPOSTA
+               PERFORM PERGUNTA-CONFIRMA-DUPLICIDADE
+                       UNTIL RESPOSTA-VALIDA
+               IF RESPOSTA IS EQUAL "N"
+                   MOVE "N" TO GRAVAR-REGISTRO-SW
+                   DISPLAY "CLIENTE NAO GRAVADO - REVISE OS DADOS.".
+
+           IF GRAVAR-REGISTRO
+               WRITE CLIENTE-REGISTRO
+                     INVALID KEY
+                     DISPLAY "CODIGO :" CLIENTE-CODIGO " JA EM USO."
+                     NOT INVALID KEY
+                     ADD 1 TO TOTAL-CLIENTES-CTL
+                     PERFORM REGISTRA-AUDITORIA-INCLUSAO.
+
+           PERFORM LIMPA-CHECKPOINT-CLIENTE.
+
+           DISPLAY "-----------".
+           MOVE SPACE TO RESPOSTA.
+           PERFORM PERGUNTA-OUTRO-CLIENTE
+                   UNTIL RESPOSTA-VALIDA.
+
+      *    REGISTRA NA TRILHA DE AUDITORIA A INCLUSAO DO CLIENTE.
+       REGISTRA-AUDITORIA-INCLUSAO.
+           MOVE "CLIENTE"    TO AUDIT-ENTIDADE.
+           MOVE CLIENTE-CODIGO TO AUDIT-CODIGO.
+           MOVE "INCLUSAO"   TO AUDIT-OPERACAO.
+           MOVE "CLIENTE INCLUIDO NO CADASTRO." TO AUDIT-DESCRICAO.
+           PERFORM GRAVA-AUDITORIA.
+
+      *    GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COM A DATA/HORA
+      *    ATUAIS - OS DEMAIS CAMPOS DE AUDIT-REGISTRO JA FORAM
+      *    PREENCHIDOS PELO PARAGRAFO CHAMADOR.
+       GRAVA-AUDITORIA.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE OPERADOR-ID TO AUDIT-OPERADOR.
+
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF AUDIT-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA.
+           WRITE AUDIT-REGISTRO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+      *    PERCORRE O ARQUIVO INTEIRO PROCURANDO OUTRO CLIENTE JA
+      *    CADASTRADO COM O MESMO TELEFONE OU EMAIL DO CANDIDATO ATUAL.
+      *    O CODIGO/TELEFONE/EMAIL CANDIDATOS SAO SALVOS ANTES DA
+      *    VARREDURA PORQUE ELA REUTILIZA CLIENTE-REGISTRO A CADA READ.
+       VERIFICA-DUPLICIDADE.
+           MOVE CLIENTE-REGISTRO TO CAND-REGISTRO.
+           MOVE "N" TO DUPLICIDADE-ENCONTRADA.
+           MOVE "N" TO FINAL-VARREDURA.
+
+           MOVE LOW-VALUES TO CLIENTE-CODIGO.
+           START ARQUIVO-CLIENTE KEY IS NOT LESS THAN CLIENTE-CODIGO
+                 INVALID KEY
+                 MOVE "S" TO FINAL-VARREDURA.
+
+           PERFORM COMPARA-PROXIMO-CLIENTE
+                   UNTIL FINAL-VARREDURA IS EQUAL "S".
+
+           MOVE CAND-REGISTRO TO CLIENTE-REGISTRO.
+
+       COMPARA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+                AT END
+                MOVE "S" TO FINAL-VARREDURA.
+
+           IF FINAL-VARREDURA IS NOT EQUAL "S"
+               IF CLIENTE-CODIGO IS NOT EQUAL CAND-CODIGO
+                   IF (CLIENTE-TELEFONE IS EQUAL CAND-TELEFONE)
+                      OR (CLIENTE-EMAIL IS EQUAL CAND-EMAIL)
+                       MOVE "S" TO DUPLICIDADE-ENCONTRADA
+                       MOVE "S" TO FINAL-VARREDURA.
+
+      *    GRAVA O ESTADO ATUAL DO CADASTRO EM ANDAMENTO NO ARQUIVO
+      *    DE TRABALHO, PARA QUE UMA QUEDA DE SESSAO NAO PERCA OS
+      *    CAMPOS JA DIGITADOS.
+       GRAVA-CHECKPOINT-CLIENTE.
+           MOVE CLIENTE-CODIGO    TO CLIWORK-CODIGO.
+           MOVE CLIENTE-NOME      TO CLIWORK-NOME.
+           MOVE CLIENTE-ENDERECO  TO CLIWORK-ENDERECO.
+           MOVE CLIENTE-TELEFONE  TO CLIWORK-TELEFONE.
+           MOVE CLIENTE-EMAIL     TO CLIWORK-EMAIL.
+           MOVE CLIENTE-FILIAL    TO CLIWORK-FILIAL.
+
+           OPEN OUTPUT ARQUIVO-CLIWORK.
+           WRITE CLIWORK-REGISTRO.
+           CLOSE ARQUIVO-CLIWORK.
+
+      *    O CADASTRO FOI CONCLUIDO COM SUCESSO - O CHECKPOINT NAO
+      *    E MAIS NECESSARIO.
+       LIMPA-CHECKPOINT-CLIENTE.
+           OPEN OUTPUT ARQUIVO-CLIWORK.
+           CLOSE ARQUIVO-CLIWORK.
+
+      *    DETECTA, NA ABERTURA DO PROGRAMA, UM CADASTRO DEIXADO PARA
+      *    TRAS POR UM FIM ANORMAL DA SESSAO ANTERIOR E OFERECE A
+      *    OPCAO DE RETOMAR OU DESCARTAR O QUE JA FOI DIGITADO.
+       VERIFICA-RESTART-CLIENTE.
+           OPEN INPUT ARQUIVO-CLIWORK.
+           IF CLIWORK-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-CLIWORK
+               IF CLIWORK-ARQ-STATUS IS EQUAL "00"
+                   CLOSE ARQUIVO-CLIWORK
+                   DISPLAY "CADASTRO INTERROMPIDO ENCONTRADO :"
+                   DISPLAY "  CODIGO : " CLIWORK-CODIGO
+                   DISPLAY "  NOME   : " CLIWORK-NOME
+                   DISPLAY "DESEJA RETOMAR ESSE CADASTRO ? (S/N)"
+                   ACCEPT RESPOSTA-RETOMAR
+                   IF RESPOSTA-RETOMAR IS EQUAL "S"
+                       MOVE CLIWORK-CODIGO    TO CLIENTE-CODIGO
+                       MOVE CLIWORK-NOME      TO CLIENTE-NOME
+                       MOVE CLIWORK-ENDERECO  TO CLIENTE-ENDERECO
+                       MOVE CLIWORK-TELEFONE  TO CLIENTE-TELEFONE
+                       MOVE CLIWORK-EMAIL     TO CLIENTE-EMAIL
+                       MOVE CLIWORK-FILIAL    TO CLIENTE-FILIAL
+                       MOVE "S" TO CADASTRO-PENDENTE
+                   ELSE
+                       PERFORM LIMPA-CHECKPOINT-CLIENTE
+               ELSE
+                   CLOSE ARQUIVO-CLIWORK
+           ELSE
+               IF CLIWORK-ARQ-STATUS IS NOT EQUAL "05"
+                   CLOSE ARQUIVO-CLIWORK.
+
+      *    PERGUNTA SE O CLIENTE DEVE SER GRAVADO MESMO ASSIM QUANDO O
+      *    TELEFONE OU EMAIL JA PERTENCE A OUTRO CLIENTE CADASTRADO.
+       PERGUNTA-CONFIRMA-DUPLICIDADE.
+           DISPLAY "DESEJA GRAVAR MESMO ASSIM ? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA IS EQUAL "s"
+               MOVE "S" TO RESPOSTA.
+           IF RESPOSTA IS EQUAL "n"
+               MOVE "N" TO RESPOSTA.
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
+
+      *    RELE A RESPOSTA ATE QUE SEJA "S" OU "N" - EVITA PROSSEGUIR
+      *    COM UMA RESPOSTA INVALIDA DIGITADA POR ENGANO.
+       PERGUNTA-OUTRO-CLIENTE.
+           DISPLAY "DESEJA ADICIONAR OUTRO CLIENTE ? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA IS EQUAL "s"
+               MOVE "S" TO RESPOSTA.
+           IF RESPOSTA IS EQUAL "n"
+               MOVE "N" TO RESPOSTA.
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
+
+      *    CARREGA O TOTAL DE CLIENTES JA GRAVADOS ATE A EXECUCAO
+      *    ANTERIOR, PARA QUE O TOTALIZADOR SEJA ACUMULADO E NAO
+      *    REINICIADO A CADA EXECUCAO DO PROGRAMA.
+       CARREGA-TOTAL-CLICTL.
+           MOVE ZERO TO TOTAL-CLIENTES-CTL.
+           OPEN INPUT ARQUIVO-CLICTL.
+           IF CLICTL-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-CLICTL
+               IF CLICTL-ARQ-STATUS IS EQUAL "00"
+                   MOVE CLICTL-QTD-REGISTROS TO TOTAL-CLIENTES-CTL.
+           CLOSE ARQUIVO-CLICTL.
+
+      *    GRAVA O TOTAL-CONTROLE DE CLIENTES NO ARQUIVO DE CONTROLE,
+      *    PARA CONFERENCIA POSTERIOR PELO PROGRAMA DE LISTAGEM.
+       GRAVA-TOTAL-CLICTL.
+           MOVE TOTAL-CLIENTES-CTL TO CLICTL-QTD-REGISTROS.
+           OPEN OUTPUT ARQUIVO-CLICTL.
+           WRITE CLICTL-REGISTRO.
+           CLOSE ARQUIVO-CLICTL.
+
+      *    O NOME E CAMPO OBRIGATORIO - NAO GRAVAMOS CLIENTE EM BRANCO.
+       PEDE-NOME.
+           DISPLAY "INFORME O NOME : ".
+           ACCEPT CLIENTE-NOME.
+           IF CLIENTE-NOME IS EQUAL SPACE
+               DISPLAY "O NOME E OBRIGATORIO.".
+
+      *    O ENDERECO E CAMPO OBRIGATORIO.
+       PEDE-ENDERECO.
+           DISPLAY "INFORME O ENDERECO : ".
+           ACCEPT CLIENTE-ENDERECO.
+           IF CLIENTE-ENDERECO IS EQUAL SPACE
+               DISPLAY "O ENDERECO E OBRIGATORIO.".
+
+      *    O TELEFONE E CAMPO OBRIGATORIO E E' GUARDADO EM DDD E
+      *    NUMERO SEPARADOS, AMBOS VALIDADOS COMO NUMERICOS.
+       PEDE-TELEFONE.
+           DISPLAY "INFORME O DDD DO TELEFONE (2 DIGITOS) : ".
+           ACCEPT CLIENTE-TELEFONE-DDD.
+           DISPLAY "INFORME O NUMERO DO TELEFONE (9 DIGITOS) : ".
+           ACCEPT CLIENTE-TELEFONE-NUMERO.
+           IF (CLIENTE-TELEFONE-DDD IS EQUAL SPACE)
+                   OR (CLIENTE-TELEFONE-NUMERO IS EQUAL SPACE)
+               DISPLAY "O TELEFONE E OBRIGATORIO."
+               MOVE SPACE TO CLIENTE-TELEFONE-DDD
+                             CLIENTE-TELEFONE-NUMERO
+           ELSE IF (CLIENTE-TELEFONE-DDD IS NOT NUMERIC)
+                   OR (CLIENTE-TELEFONE-NUMERO IS NOT NUMERIC)
+               DISPLAY "TELEFONE INVALIDO - DDD E NUMERO DEVEM SER "
+                       "NUMERICOS."
+               MOVE SPACE TO CLIENTE-TELEFONE-DDD
+                             CLIENTE-TELEFONE-NUMERO.
+
+      *    A FILIAL IDENTIFICA A LOJA/UNIDADE ONDE O CLIENTE FOI
+      *    CADASTRADO, PARA PERMITIR O ACOMPANHAMENTO POR LOCAL.
+       PEDE-FILIAL.
+           DISPLAY "INFORME O CODIGO DA FILIAL : ".
+           ACCEPT CLIENTE-FILIAL.
+           IF CLIENTE-FILIAL IS GREATER THAN ZERO
+               MOVE "S" TO FILIAL-VALIDO-SW
+           ELSE
+               DISPLAY "A FILIAL E OBRIGATORIA E DEVE SER MAIOR QUE "
+                       "ZERO.".
+
+      *    O EMAIL E CAMPO OBRIGATORIO E DEVE ESTAR EM FORMATO VALIDO.
+       PEDE-EMAIL.
+           DISPLAY "INFORME O EMAIL : ".
+           ACCEPT CLIENTE-EMAIL.
+           IF CLIENTE-EMAIL IS EQUAL SPACE
+               DISPLAY "O EMAIL E OBRIGATORIO."
+           ELSE
+               PERFORM VALIDA-FORMATO-EMAIL
+               IF NOT EMAIL-FORMATO-OK
+                   DISPLAY "EMAIL EM FORMATO INVALIDO - USE O FORMATO "
+                           "USUARIO@DOMINIO."
+                   MOVE SPACE TO CLIENTE-EMAIL.
+
+      *    VALIDA QUE O EMAIL TEM EXATAMENTE UM "@" SEPARANDO UM
+      *    USUARIO E UM DOMINIO NAO VAZIOS, E QUE O DOMINIO CONTEM
+      *    PELO MENOS UM PONTO.
+       VALIDA-FORMATO-EMAIL.
+           MOVE "N" TO EMAIL-VALIDO.
+           MOVE ZERO TO CONT-ARROBA.
+           INSPECT CLIENTE-EMAIL TALLYING CONT-ARROBA FOR ALL "@".
+
+           MOVE SPACE TO EMAIL-USUARIO EMAIL-DOMINIO.
+           UNSTRING CLIENTE-EMAIL DELIMITED BY "@"
+                    INTO EMAIL-USUARIO EMAIL-DOMINIO.
+
+           MOVE ZERO TO CONT-PONTO.
+           INSPECT EMAIL-DOMINIO TALLYING CONT-PONTO FOR ALL ".".
+
+           IF (CONT-ARROBA IS EQUAL 1)
+                   AND (EMAIL-USUARIO IS NOT EQUAL SPACE)
+                   AND (EMAIL-DOMINIO IS NOT EQUAL SPACE)
+                   AND (CONT-PONTO IS GREATER THAN ZERO)
+               MOVE "S" TO EMAIL-VALIDO.
