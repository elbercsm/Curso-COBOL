@@ -0,0 +1,20 @@
+       FD  ARQUIVO-FUNCWORK.
+
+       01  FUNCWORK-REGISTRO.
+           05 FUNCWORK-CODIGO         PIC 9(04).
+           05 FUNCWORK-NOME           PIC X(20).
+           05 FUNCWORK-ENDERECO       PIC X(50).
+           05 FUNCWORK-TELEFONE       PIC X(15).
+           05 FUNCWORK-EMAIL          PIC X(30).
+           05 FUNCWORK-SALARIO        PIC 9(6)V9(2).
+           05 FUNCWORK-MOEDA          PIC X(03).
+           05 FUNCWORK-DEPARTAMENTO   PIC X(20).
+           05 FUNCWORK-DATA-ADMISSAO.
+               10 FUNCWORK-ADM-ANO      PIC 9(04).
+               10 FUNCWORK-ADM-MES      PIC 9(02).
+               10 FUNCWORK-ADM-DIA      PIC 9(02).
+           05 FUNCWORK-TIPO           PIC X(01).
+           05 FUNCWORK-HORAS-MES      PIC 9(03).
+           05 FUNCWORK-TAREFA.
+               10 FUNCWORK-PELA-MANHA    PIC X(30).
+               10 FUNCWORK-PELA-TARDE    PIC X(30).
