@@ -0,0 +1,7 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE TRABALHO (CHECKPOINT) DO
+      *    CADASTRO DE CLIENTES EM ANDAMENTO, PARA PERMITIR RETOMAR
+      *    UM CADASTRO INTERROMPIDO POR QUEDA DE SESSAO.
+           SELECT OPTIONAL ARQUIVO-CLIWORK
+           ASSIGN TO "CLIWORK.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CLIWORK-ARQ-STATUS.
