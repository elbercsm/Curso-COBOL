@@ -2,6 +2,8 @@
        PROGRAM-ID. PROG29.
 
       *    DEMONSTRAÇAO DE FILLER.
+      *    2026-08-09 CAMPOS DO FUNCIONARIO MOVIDOS PARA COPYBOOKS
+      *    COMPARTILHADOS COM PROG28/PROG30.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -11,12 +13,12 @@
 
        01  FUNCIONARIO.
            05 FILLER PIC X(4) VALUE "COD ".
-           05 CODIGO   PIC 9(2).
-           05 NOME     PIC X(20).
+           COPY "FUNCCODIGO.cob".
+           COPY "FUNCNOME.cob".
            05 FILLER PIC X(4) VALUE "----".
-           05 ENDERECO PIC X(50).
+           COPY "FUNCENDERECO.cob".
            05 FILLER PIC X(2) VALUE "R$".
-           05 SALARIO PIC 9(4)V9(2).
+           COPY "FUNCSALARIO.cob".
 
 
        PROCEDURE DIVISION.
