@@ -0,0 +1,22 @@
+       FD  ARQUIVO-CLIARQ.
+
+       01  CLIARQ-REGISTRO.
+           05 CLIARQ-DADOS-CLIENTE.
+               10 CLIARQ-CODIGO   PIC 9(6).
+               10 CLIARQ-NOME     PIC X(20).
+               10 CLIARQ-ENDERECO PIC X(50).
+               10 CLIARQ-TELEFONE.
+                   15 CLIARQ-TELEFONE-DDD    PIC X(02).
+                   15 CLIARQ-TELEFONE-NUMERO PIC X(09).
+                   15 FILLER                 PIC X(04).
+               10 CLIARQ-EMAIL    PIC X(30).
+               10 CLIARQ-FILIAL   PIC 9(03).
+               10 CLIARQ-DATA-CADASTRO.
+                   15 CLIARQ-CADASTRO-ANO   PIC 9(04).
+                   15 CLIARQ-CADASTRO-MES   PIC 9(02).
+                   15 CLIARQ-CADASTRO-DIA   PIC 9(02).
+               10 CLIARQ-STATUS   PIC X(01).
+           05 CLIARQ-DATA-ARQUIVAMENTO.
+               10 CLIARQ-ARQ-ANO   PIC 9(04).
+               10 CLIARQ-ARQ-MES   PIC 9(02).
+               10 CLIARQ-ARQ-DIA   PIC 9(02).
