@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG39.
+
+      *    FOLHA DE PAGAMENTO - CALCULA O LIQUIDO DE CADA FUNCIONARIO
+      *    APLICANDO OS PERCENTUAIS PADRAO DE DESCONTO (INSS/IR).
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  FINAL-ARQUIVO           PIC X.
+
+      *    PERCENTUAIS PADRAO DE DESCONTO DA FOLHA.
+       01  TABELA-DESCONTOS.
+           05 PERC-INSS            PIC 9V999 VALUE 0.080.
+           05 PERC-IR              PIC 9V999 VALUE 0.100.
+
+       01  SALARIO-BRUTO           PIC 9(6)V9(2).
+       01  DESCONTO-INSS           PIC 9(6)V9(2).
+       01  DESCONTO-IR             PIC 9(6)V9(2).
+       01  SALARIO-LIQUIDO         PIC 9(6)V9(2).
+       01  TOTAL-LIQUIDO-FOLHA     PIC 9(8)V9(2) VALUE ZEROS.
+       01  TOTAL-FUNCIONARIOS      PIC 9(06) VALUE ZEROS.
+
+      *    TABELA DE CAMBIO PARA CONVERTER O SALARIO DE FUNCIONARIOS
+      *    PAGOS EM MOEDA ESTRANGEIRA PARA REAIS, MOEDA DE REFERENCIA
+      *    USADA NOS CALCULOS DE DESCONTO E NOS TOTAIS DA FOLHA.
+       01  TABELA-CAMBIO.
+           05 CAMBIO-ITEM OCCURS 3 TIMES.
+               10 CAMBIO-MOEDA         PIC X(03).
+               10 CAMBIO-TAXA          PIC 9(03)V9(04).
+
+       01  IDX-CAMBIO                  PIC 9(01).
+       01  CAMBIO-ENCONTRADO-SW        PIC X(01).
+           88 CAMBIO-ENCONTRADO        VALUE "S".
+       01  CAMBIO-TAXA-ENCONTRADA      PIC 9(03)V9(04).
+
+       01  SALARIO-BRUTO-REAIS         PIC 9(6)V9(2).
+
+      *    PICTURES EDITADAS PARA EXIBICAO DOS VALORES EM MOEDA.
+       01  SALARIO-BRUTO-EDITADO   PIC $ZZZ,ZZ9.99.
+       01  SALARIO-BRUTO-REAIS-EDITADO PIC $ZZZ,ZZ9.99.
+       01  DESCONTO-INSS-EDITADO   PIC $ZZZ,ZZ9.99.
+       01  DESCONTO-IR-EDITADO     PIC $ZZZ,ZZ9.99.
+       01  SALARIO-LIQUIDO-EDITADO PIC $ZZZ,ZZ9.99.
+       01  TOTAL-LIQUIDO-EDITADO   PIC $ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM INICIALIZA-TABELA-CAMBIO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM PROCESSA-FOLHA
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           MOVE TOTAL-LIQUIDO-FOLHA TO TOTAL-LIQUIDO-EDITADO.
+           DISPLAY "===================================".
+           DISPLAY "TOTAL DE FUNCIONARIOS : " TOTAL-FUNCIONARIOS.
+           DISPLAY "TOTAL LIQUIDO DA FOLHA : " TOTAL-LIQUIDO-EDITADO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       PROCESSA-FOLHA.
+           PERFORM CALCULA-DESCONTOS.
+           PERFORM EXIBE-HOLERITE.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           ADD SALARIO-LIQUIDO TO TOTAL-LIQUIDO-FOLHA.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+      *    HORISTAS TEM O SALARIO CADASTRADO COMO VALOR-HORA - O BRUTO
+      *    E' O VALOR-HORA MULTIPLICADO PELAS HORAS DO MES. MENSALISTAS
+      *    RECEBEM O SALARIO CADASTRADO DIRETAMENTE COMO BRUTO.
+       CALCULA-SALARIO-BRUTO.
+           IF FUNCIONARIO-HORISTA
+               COMPUTE SALARIO-BRUTO ROUNDED =
+                       FUNCIONARIO-SALARIO * FUNCIONARIO-HORAS-MES
+           ELSE
+               MOVE FUNCIONARIO-SALARIO TO SALARIO-BRUTO.
+
+       CALCULA-DESCONTOS.
+           PERFORM CALCULA-SALARIO-BRUTO.
+           PERFORM CONVERTE-SALARIO-BRUTO.
+           COMPUTE DESCONTO-INSS ROUNDED =
+                   SALARIO-BRUTO-REAIS * PERC-INSS.
+           COMPUTE DESCONTO-IR ROUNDED =
+                   SALARIO-BRUTO-REAIS * PERC-IR.
+           COMPUTE SALARIO-LIQUIDO ROUNDED =
+                   SALARIO-BRUTO-REAIS - DESCONTO-INSS - DESCONTO-IR.
+
+      *    CONVERTE O BRUTO, CALCULADO NA MOEDA DE CONTRATACAO DO
+      *    FUNCIONARIO, PARA REAIS, USANDO A TAXA DA TABELA-CAMBIO.
+       CONVERTE-SALARIO-BRUTO.
+           PERFORM PROCURA-TAXA-CAMBIO.
+           COMPUTE SALARIO-BRUTO-REAIS ROUNDED =
+                   SALARIO-BRUTO * CAMBIO-TAXA-ENCONTRADA.
+
+      *    PROCURA NA TABELA-CAMBIO A TAXA DA MOEDA DO FUNCIONARIO. SE
+      *    A MOEDA NAO FOR ENCONTRADA, ASSUME TAXA 1 (TRATA COMO REAL).
+       PROCURA-TAXA-CAMBIO.
+           MOVE 1 TO IDX-CAMBIO.
+           MOVE "N" TO CAMBIO-ENCONTRADO-SW.
+           PERFORM COMPARA-PROXIMA-MOEDA-CAMBIO
+                   UNTIL CAMBIO-ENCONTRADO OR IDX-CAMBIO > 3.
+           IF CAMBIO-ENCONTRADO
+               MOVE CAMBIO-TAXA(IDX-CAMBIO) TO CAMBIO-TAXA-ENCONTRADA
+           ELSE
+               MOVE 1.0000 TO CAMBIO-TAXA-ENCONTRADA.
+
+       COMPARA-PROXIMA-MOEDA-CAMBIO.
+           IF CAMBIO-MOEDA(IDX-CAMBIO) EQUAL FUNCIONARIO-MOEDA
+               MOVE "S" TO CAMBIO-ENCONTRADO-SW
+           ELSE
+               ADD 1 TO IDX-CAMBIO.
+
+      *    CARGA INICIAL DA TABELA DE CAMBIO. AS TAXAS SAO FIXAS NESTA
+      *    VERSAO - UMA EVOLUCAO FUTURA PODE LE-LAS DE UM ARQUIVO.
+       INICIALIZA-TABELA-CAMBIO.
+           MOVE "BRL" TO CAMBIO-MOEDA(1).
+           MOVE 1.0000 TO CAMBIO-TAXA(1).
+           MOVE "USD" TO CAMBIO-MOEDA(2).
+           MOVE 5.2000 TO CAMBIO-TAXA(2).
+           MOVE "EUR" TO CAMBIO-MOEDA(3).
+           MOVE 5.6500 TO CAMBIO-TAXA(3).
+
+       EXIBE-HOLERITE.
+           MOVE SALARIO-BRUTO       TO SALARIO-BRUTO-EDITADO.
+           MOVE SALARIO-BRUTO-REAIS TO SALARIO-BRUTO-REAIS-EDITADO.
+           MOVE DESCONTO-INSS       TO DESCONTO-INSS-EDITADO.
+           MOVE DESCONTO-IR         TO DESCONTO-IR-EDITADO.
+           MOVE SALARIO-LIQUIDO     TO SALARIO-LIQUIDO-EDITADO.
+
+           DISPLAY "-----------------------------------".
+           DISPLAY "FUNCIONARIO : " FUNCIONARIO-CODIGO " "
+                   FUNCIONARIO-NOME.
+           IF FUNCIONARIO-HORISTA
+               DISPLAY "TIPO : HORISTA (" FUNCIONARIO-HORAS-MES
+                       " HORAS NO MES)"
+           ELSE
+               DISPLAY "TIPO : MENSALISTA".
+           DISPLAY "SALARIO BRUTO (" FUNCIONARIO-MOEDA ") : "
+                   SALARIO-BRUTO-EDITADO.
+           IF FUNCIONARIO-MOEDA IS NOT EQUAL "BRL"
+               DISPLAY "SALARIO BRUTO CONVERTIDO (BRL) : "
+                       SALARIO-BRUTO-REAIS-EDITADO.
+           DISPLAY "DESCONTO INSS : " DESCONTO-INSS-EDITADO.
+           DISPLAY "DESCONTO IR   : " DESCONTO-IR-EDITADO.
+           DISPLAY "SALARIO LIQUIDO (BRL) : " SALARIO-LIQUIDO-EDITADO.
