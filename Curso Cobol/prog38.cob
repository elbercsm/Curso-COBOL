@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG38.
+
+      *    RELATORIO DE FUNCIONARIOS - LEITURA SEQUENCIAL DO ARQUIVO
+      *    INDEXADO DE FUNCIONARIOS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+           COPY "SELFUNCCTL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDFUNCCTL.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  FUNCCTL-ARQ-STATUS      PIC X(02).
+
+       01  FINAL-ARQUIVO           PIC X.
+       01  TOTAL-FUNCIONARIOS      PIC 9(06) VALUE ZEROS.
+       01  TOTAL-FUNCCTL           PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM LE-TOTAL-FUNCCTL.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM EXIBA-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "--------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS : " TOTAL-FUNCIONARIOS.
+           PERFORM VERIFICA-DIVERGENCIA-FUNCCTL.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    LE O TOTAL DE FUNCIONARIOS GRAVADO PELA MANUTENCAO
+      *    (PROGRM37) PARA CONFERENCIA COM O TOTAL REALMENTE LIDO
+      *    AQUI - MESMA IDEIA DO CONTROLE DE CLIENTES (VER PROG33).
+       LE-TOTAL-FUNCCTL.
+           OPEN INPUT ARQUIVO-FUNCCTL.
+           IF FUNCCTL-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-FUNCCTL
+               IF FUNCCTL-ARQ-STATUS IS EQUAL "00"
+                   MOVE FUNCCTL-QTD-REGISTROS TO TOTAL-FUNCCTL.
+           CLOSE ARQUIVO-FUNCCTL.
+
+      *    UMA DIVERGENCIA INDICA QUE O ARQUIVO DE FUNCIONARIOS FOI
+      *    ALTERADO POR FORA DA MANUTENCAO PADRAO.
+       VERIFICA-DIVERGENCIA-FUNCCTL.
+           IF TOTAL-FUNCCTL IS NOT EQUAL TOTAL-FUNCIONARIOS
+               DISPLAY "ATENCAO - TOTAL DE CONTROLE (" TOTAL-FUNCCTL
+                       ") DIFERE DO TOTAL LIDO (" TOTAL-FUNCIONARIOS
+                       ")."
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       EXIBA-REGISTRO.
+           PERFORM EXIBA-CAMPOS.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       EXIBA-CAMPOS.
+           DISPLAY "CODIGO : " FUNCIONARIO-CODIGO.
+           DISPLAY "NOME : " FUNCIONARIO-NOME.
+           DISPLAY "ENDERECO : " FUNCIONARIO-ENDERECO.
+           DISPLAY "TELEFONE : " FUNCIONARIO-TELEFONE.
+           DISPLAY "EMAIL : " FUNCIONARIO-EMAIL.
+           DISPLAY "--------------".
