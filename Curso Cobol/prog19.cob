@@ -3,6 +3,11 @@
        PROGRAM-ID. PROG19.
 
       *    DEMONSTRANDO GO TO.
+      *    2026-08-09 SUBSTITUIDA A PERGUNTA SOBRE PROFISSAO SUGERIDA
+      *    POR UM CHECKLIST REAL DE ADMISSAO DE FUNCIONARIO: PERGUNTA
+      *    SE O NOVO FUNCIONARIO PRECISA DE ESTACAO DE TRABALHO E
+      *    DIRECIONA PARA A MENSAGEM DE SOLICITACAO DE EQUIPAMENTO OU
+      *    PARA O CAMINHO SEM EQUIPAMENTO.
 
        ENVIRONMENT DIVISION.
 
@@ -11,6 +16,7 @@
        WORKING-STORAGE SECTION.
 
        01  RESPOSTA PIC X.
+           88 RESPOSTA-VALIDA VALUE "S" "N".
 
 
        PROCEDURE DIVISION.
@@ -19,29 +25,61 @@
        PROGRAM-BEGIN.
            DISPLAY "INICIO DO PROGRAMA".
 
-           PERFORM CONTINUAR-EXECUCAO.
+           PERFORM CONTINUAR-EXECUCAO UNTIL RESPOSTA-VALIDA.
            IF RESPOSTA IS EQUAL "N"
                GO TO EXIBIR-MENSAGEM.
 
-               DISPLAY "SEGUNDA PARTE DO PROGRAMA0".
-               PERFORM LOGICA-PROGRAMA.
+           DISPLAY "SEGUNDA PARTE DO PROGRAMA".
+           PERFORM LOGICA-PROGRAMA.
 
+           MOVE SPACE TO RESPOSTA.
+           PERFORM PERGUNTA-ESTACAO-TRABALHO UNTIL RESPOSTA-VALIDA.
+           IF RESPOSTA IS EQUAL "S"
+               PERFORM SOLICITA-EQUIPAMENTO
+           ELSE
+               PERFORM SEM-EQUIPAMENTO.
+
+           GO TO PROGRAM-DONE.
+
+       EXIBIR-MENSAGEM.
+           DISPLAY "BOM DIA".
 
        PROGRAM-DONE.
            STOP RUN.
 
+      *    RELE A RESPOSTA ATE QUE SEJA "S" OU "N" - EVITA PROSSEGUIR
+      *    COM UMA RESPOSTA INVALIDA DIGITADA POR ENGANO.
        CONTINUAR-EXECUCAO.
            DISPLAY " DESEJA CONTINUAR? (S/N)".
            ACCEPT RESPOSTA.
+           IF RESPOSTA IS EQUAL "s"
+               MOVE "S" TO RESPOSTA.
            IF RESPOSTA IS EQUAL "n"
                MOVE "N" TO RESPOSTA.
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
 
 
        LOGICA-PROGRAMA.
            DISPLAY "O PROGRAMA APENAS EXIBE UMA MENSAGEM".
 
-       EXIBIR-MENSAGEM.
-           DISPLAY "BOM DIA".
+      *    RELE A RESPOSTA ATE QUE SEJA "S" OU "N" - EVITA PROSSEGUIR
+      *    COM UMA RESPOSTA INVALIDA DIGITADA POR ENGANO.
+       PERGUNTA-ESTACAO-TRABALHO.
+           DISPLAY "O NOVO FUNCIONARIO PRECISA DE ESTACAO DE "
+                   "TRABALHO ? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA IS EQUAL "s"
+               MOVE "S" TO RESPOSTA.
+           IF RESPOSTA IS EQUAL "n"
+               MOVE "N" TO RESPOSTA.
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
+
+       SOLICITA-EQUIPAMENTO.
+           DISPLAY "SOLICITACAO DE EQUIPAMENTO ABERTA PARA O "
+                   "NOVO FUNCIONARIO.".
 
-       EXIBIR-PROFISSAO.
-           DISPLAY "PROFRAMADOR".
+       SEM-EQUIPAMENTO.
+           DISPLAY "NENHUM EQUIPAMENTO SOLICITADO PARA O "
+                   "NOVO FUNCIONARIO.".
