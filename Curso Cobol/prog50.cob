@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG50.
+
+      *    IMPORTACAO EM LOTE DE CLIENTES A PARTIR DE UM ARQUIVO DE
+      *    EXTRACAO EM FORMATO FIXO (CLIIMPORT.DAT), APLICANDO AS
+      *    MESMAS VALIDACOES DE CAMPO OBRIGATORIO E FORMATO DE EMAIL
+      *    JA USADAS NO CADASTRO INTERATIVO (VER PROG32).
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIIMP.cob".
+           COPY "SELCLIENTE.cob".
+           COPY "SELCLICTL.cob".
+           COPY "SELAUDIT.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIIMP.cob".
+           COPY "FDCLIENTE.cob".
+           COPY "FDCLICTL.cob".
+           COPY "FDAUDIT.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIIMP-ARQ-STATUS    PIC X(02).
+       01  CLIENTE-ARQ-STATUS   PIC X(02).
+       01  CLICTL-ARQ-STATUS    PIC X(02).
+       01  AUDIT-ARQ-STATUS     PIC X(02).
+
+       01  FINAL-ARQUIVO        PIC X.
+       01  TOTAL-CLIENTES-CTL   PIC 9(06) VALUE ZEROS.
+       01  TOTAL-LIDOS          PIC 9(06) VALUE ZEROS.
+       01  TOTAL-IMPORTADOS     PIC 9(06) VALUE ZEROS.
+       01  TOTAL-REJEITADOS     PIC 9(06) VALUE ZEROS.
+
+       01  LINHA-VALIDA-SW      PIC X.
+           88 LINHA-VALIDA         VALUE "S".
+           88 LINHA-INVALIDA       VALUE "N".
+       01  MOTIVO-REJEICAO      PIC X(50).
+
+       01  OPERADOR-ID          PIC X(10).
+
+      *    CAMPOS USADOS NA VALIDACAO DE FORMATO DO EMAIL - EXIGEM UM
+      *    UNICO "@" SEPARANDO USUARIO E DOMINIO, E UM PONTO NO
+      *    DOMINIO.
+       01  EMAIL-USUARIO        PIC X(30).
+       01  EMAIL-DOMINIO        PIC X(30).
+       01  CONT-ARROBA          PIC 9(02).
+       01  CONT-PONTO           PIC 9(02).
+       01  EMAIL-VALIDO         PIC X VALUE "N".
+           88 EMAIL-FORMATO-OK  VALUE "S".
+
+      *    CAMPOS USADOS NA VERIFICACAO DE TELEFONE/EMAIL DUPLICADO -
+      *    GUARDAM O REGISTRO CANDIDATO A GRAVACAO POR INTEIRO ENQUANTO
+      *    O ARQUIVO E PERCORRIDO, JA QUE A VARREDURA REUTILIZA
+      *    CLIENTE-REGISTRO A CADA READ.
+       01  CAND-REGISTRO.
+           05 CAND-CODIGO          PIC 9(6).
+           05 CAND-NOME            PIC X(20).
+           05 CAND-ENDERECO        PIC X(50).
+           05 CAND-TELEFONE.
+               10 CAND-TELEFONE-DDD    PIC X(02).
+               10 CAND-TELEFONE-NUMERO PIC X(09).
+               10 FILLER               PIC X(04).
+           05 CAND-EMAIL           PIC X(30).
+           05 CAND-FILIAL          PIC 9(03).
+           05 CAND-DATA-CADASTRO.
+               10 CAND-CADASTRO-ANO   PIC 9(04).
+               10 CAND-CADASTRO-MES   PIC 9(02).
+               10 CAND-CADASTRO-DIA   PIC 9(02).
+           05 CAND-STATUS          PIC X(01).
+       01  FINAL-VARREDURA      PIC X.
+       01  DUPLICIDADE-ENCONTRADA PIC X VALUE "N".
+           88 HA-DUPLICIDADE       VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM IDENTIFICA-OPERADOR.
+           PERFORM ABRE-ARQUIVO-CLIENTE.
+           PERFORM CARREGA-TOTAL-CLICTL.
+
+           OPEN INPUT ARQUIVO-CLIIMP.
+           PERFORM VERIFICA-STATUS-CLIIMP.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMA-LINHA.
+           PERFORM PROCESSA-LINHA
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-CLIIMP.
+
+           CLOSE ARQUIVO-CLIENTE.
+           PERFORM GRAVA-TOTAL-CLICTL.
+
+           PERFORM IMPRIME-RESUMO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    ESTE PROGRAMA RODA SEM OPERADOR (VER DAILYJOB.JCL), ENTAO
+      *    NAO HA ACCEPT AQUI - OS REGISTROS DE AUDITORIA DA IMPORTACAO
+      *    EM LOTE SAO ATRIBUIDOS A UM IDENTIFICADOR FIXO DE JOB.
+       IDENTIFICA-OPERADOR.
+           MOVE "LOTE" TO OPERADOR-ID.
+
+      *    UM ARQUIVO INDEXADO PRECISA EXISTIR ANTES DE SER ABERTO
+      *    EM MODO I-O, ENTAO CRIAMOS O ARQUIVO NA PRIMEIRA EXECUCAO.
+       ABRE-ARQUIVO-CLIENTE.
+           OPEN I-O ARQUIVO-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-CLIENTE
+               CLOSE ARQUIVO-CLIENTE
+               OPEN I-O ARQUIVO-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - STATUS : "
+                       CLIENTE-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+      *    O ARQUIVO DE IMPORTACAO E OPCIONAL - STATUS "05" (NAO
+      *    ENCONTRADO NA ABERTURA) SO OCORRE SE NAO HOUVER NADA PARA
+      *    IMPORTAR.
+       VERIFICA-STATUS-CLIIMP.
+           IF CLIIMP-ARQ-STATUS IS NOT EQUAL "00"
+              AND CLIIMP-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE IMPORTACAO - "
+                       "STATUS : " CLIIMP-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+           IF CLIIMP-ARQ-STATUS IS EQUAL "05"
+               DISPLAY "ARQUIVO CLIIMPORT.DAT NAO ENCONTRADO - "
+                       "NADA A IMPORTAR.".
+
+       LEIA-PROXIMA-LINHA.
+           READ ARQUIVO-CLIIMP AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    VALIDA E, SE OS DADOS ESTIVEREM CORRETOS, GRAVA CADA LINHA
+      *    LIDA DO ARQUIVO DE IMPORTACAO COMO UM NOVO CLIENTE.
+       PROCESSA-LINHA.
+           ADD 1 TO TOTAL-LIDOS.
+           PERFORM VALIDA-LINHA.
+           IF LINHA-VALIDA
+               PERFORM GRAVA-CLIENTE-IMPORTADO
+           ELSE
+               ADD 1 TO TOTAL-REJEITADOS
+               DISPLAY "LINHA " TOTAL-LIDOS " REJEITADA - "
+                       MOTIVO-REJEICAO.
+           PERFORM LEIA-PROXIMA-LINHA.
+
+      *    AS MESMAS REGRAS DE CAMPO OBRIGATORIO E FORMATO DE EMAIL
+      *    USADAS NO CADASTRO INTERATIVO (PROG32) SAO APLICADAS AQUI.
+       VALIDA-LINHA.
+           MOVE "S" TO LINHA-VALIDA-SW.
+           MOVE SPACES TO MOTIVO-REJEICAO.
+           IF CLIIMP-CODIGO IS EQUAL ZERO
+               MOVE "N" TO LINHA-VALIDA-SW
+               MOVE "CODIGO EM BRANCO OU ZERO." TO MOTIVO-REJEICAO
+           ELSE IF CLIIMP-NOME IS EQUAL SPACES
+               MOVE "N" TO LINHA-VALIDA-SW
+               MOVE "NOME EM BRANCO." TO MOTIVO-REJEICAO
+           ELSE IF CLIIMP-ENDERECO IS EQUAL SPACES
+               MOVE "N" TO LINHA-VALIDA-SW
+               MOVE "ENDERECO EM BRANCO." TO MOTIVO-REJEICAO
+           ELSE IF (CLIIMP-TELEFONE-DDD IS EQUAL SPACES)
+                   OR (CLIIMP-TELEFONE-NUMERO IS EQUAL SPACES)
+                   OR (CLIIMP-TELEFONE-DDD IS NOT NUMERIC)
+                   OR (CLIIMP-TELEFONE-NUMERO IS NOT NUMERIC)
+               MOVE "N" TO LINHA-VALIDA-SW
+               MOVE "TELEFONE EM BRANCO OU INVALIDO."
+                                       TO MOTIVO-REJEICAO
+           ELSE IF CLIIMP-FILIAL IS EQUAL ZERO
+               MOVE "N" TO LINHA-VALIDA-SW
+               MOVE "FILIAL EM BRANCO OU ZERO." TO MOTIVO-REJEICAO
+           ELSE IF CLIIMP-EMAIL IS EQUAL SPACES
+               MOVE "N" TO LINHA-VALIDA-SW
+               MOVE "EMAIL EM BRANCO." TO MOTIVO-REJEICAO
+           ELSE
+               PERFORM VALIDA-FORMATO-EMAIL
+               IF NOT EMAIL-FORMATO-OK
+                   MOVE "N" TO LINHA-VALIDA-SW
+                   MOVE "EMAIL EM FORMATO INVALIDO." TO MOTIVO-REJEICAO.
+
+      *    VALIDA QUE O EMAIL TEM EXATAMENTE UM "@" SEPARANDO UM
+      *    USUARIO E UM DOMINIO NAO VAZIOS, E QUE O DOMINIO CONTEM
+      *    PELO MENOS UM PONTO.
+       VALIDA-FORMATO-EMAIL.
+           MOVE "N" TO EMAIL-VALIDO.
+           MOVE ZERO TO CONT-ARROBA.
+           INSPECT CLIIMP-EMAIL TALLYING CONT-ARROBA FOR ALL "@".
+
+           MOVE SPACE TO EMAIL-USUARIO EMAIL-DOMINIO.
+           UNSTRING CLIIMP-EMAIL DELIMITED BY "@"
+                    INTO EMAIL-USUARIO EMAIL-DOMINIO.
+
+           MOVE ZERO TO CONT-PONTO.
+           INSPECT EMAIL-DOMINIO TALLYING CONT-PONTO FOR ALL ".".
+
+           IF (CONT-ARROBA IS EQUAL 1)
+                   AND (EMAIL-USUARIO IS NOT EQUAL SPACE)
+                   AND (EMAIL-DOMINIO IS NOT EQUAL SPACE)
+                   AND (CONT-PONTO IS GREATER THAN ZERO)
+               MOVE "S" TO EMAIL-VALIDO.
+
+       GRAVA-CLIENTE-IMPORTADO.
+           MOVE SPACE TO CLIENTE-REGISTRO.
+           MOVE CLIIMP-CODIGO             TO CLIENTE-CODIGO.
+           MOVE CLIIMP-NOME               TO CLIENTE-NOME.
+           MOVE CLIIMP-ENDERECO           TO CLIENTE-ENDERECO.
+           MOVE CLIIMP-TELEFONE-DDD       TO CLIENTE-TELEFONE-DDD.
+           MOVE CLIIMP-TELEFONE-NUMERO    TO CLIENTE-TELEFONE-NUMERO.
+           MOVE CLIIMP-EMAIL              TO CLIENTE-EMAIL.
+           MOVE CLIIMP-FILIAL             TO CLIENTE-FILIAL.
+           MOVE "A"                       TO CLIENTE-STATUS.
+           ACCEPT CLIENTE-DATA-CADASTRO FROM DATE YYYYMMDD.
+
+           PERFORM VERIFICA-DUPLICIDADE.
+           IF HA-DUPLICIDADE
+               ADD 1 TO TOTAL-REJEITADOS
+               DISPLAY "LINHA " TOTAL-LIDOS " REJEITADA - TELEFONE "
+                       "OU EMAIL JA CADASTRADO PARA OUTRO CLIENTE."
+           ELSE
+               WRITE CLIENTE-REGISTRO
+                     INVALID KEY
+                     ADD 1 TO TOTAL-REJEITADOS
+                     DISPLAY "LINHA " TOTAL-LIDOS " REJEITADA - "
+                             "CODIGO " CLIIMP-CODIGO " JA EM USO."
+                     NOT INVALID KEY
+                     ADD 1 TO TOTAL-CLIENTES-CTL
+                     ADD 1 TO TOTAL-IMPORTADOS
+                     PERFORM REGISTRA-AUDITORIA-INCLUSAO.
+
+      *    PERCORRE O ARQUIVO INTEIRO PROCURANDO OUTRO CLIENTE JA
+      *    CADASTRADO COM O MESMO TELEFONE OU EMAIL DO CANDIDATO ATUAL.
+      *    O CODIGO/TELEFONE/EMAIL CANDIDATOS SAO SALVOS ANTES DA
+      *    VARREDURA PORQUE ELA REUTILIZA CLIENTE-REGISTRO A CADA READ.
+       VERIFICA-DUPLICIDADE.
+           MOVE CLIENTE-REGISTRO TO CAND-REGISTRO.
+           MOVE "N" TO DUPLICIDADE-ENCONTRADA.
+           MOVE "N" TO FINAL-VARREDURA.
+
+           MOVE LOW-VALUES TO CLIENTE-CODIGO.
+           START ARQUIVO-CLIENTE KEY IS NOT LESS THAN CLIENTE-CODIGO
+                 INVALID KEY
+                 MOVE "S" TO FINAL-VARREDURA.
+
+           PERFORM COMPARA-PROXIMO-CLIENTE
+                   UNTIL FINAL-VARREDURA IS EQUAL "S".
+
+           MOVE CAND-REGISTRO TO CLIENTE-REGISTRO.
+
+       COMPARA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+                AT END
+                MOVE "S" TO FINAL-VARREDURA.
+
+           IF FINAL-VARREDURA IS NOT EQUAL "S"
+               IF CLIENTE-CODIGO IS NOT EQUAL CAND-CODIGO
+                   IF (CLIENTE-TELEFONE IS EQUAL CAND-TELEFONE)
+                      OR (CLIENTE-EMAIL IS EQUAL CAND-EMAIL)
+                       MOVE "S" TO DUPLICIDADE-ENCONTRADA
+                       MOVE "S" TO FINAL-VARREDURA.
+
+      *    REGISTRA NA TRILHA DE AUDITORIA A INCLUSAO DO CLIENTE.
+       REGISTRA-AUDITORIA-INCLUSAO.
+           MOVE "CLIENTE"      TO AUDIT-ENTIDADE.
+           MOVE CLIENTE-CODIGO TO AUDIT-CODIGO.
+           MOVE "INCLUSAO"     TO AUDIT-OPERACAO.
+           MOVE "CLIENTE IMPORTADO EM LOTE." TO AUDIT-DESCRICAO.
+           PERFORM GRAVA-AUDITORIA.
+
+      *    GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COM A DATA/HORA
+      *    ATUAIS - OS DEMAIS CAMPOS DE AUDIT-REGISTRO JA FORAM
+      *    PREENCHIDOS PELO PARAGRAFO CHAMADOR.
+       GRAVA-AUDITORIA.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE OPERADOR-ID TO AUDIT-OPERADOR.
+
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF AUDIT-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA.
+           WRITE AUDIT-REGISTRO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+      *    CARREGA O TOTAL DE CLIENTES JA GRAVADOS ATE A EXECUCAO
+      *    ANTERIOR, PARA QUE O TOTALIZADOR SEJA ACUMULADO E NAO
+      *    REINICIADO A CADA EXECUCAO DO PROGRAMA.
+       CARREGA-TOTAL-CLICTL.
+           MOVE ZERO TO TOTAL-CLIENTES-CTL.
+           OPEN INPUT ARQUIVO-CLICTL.
+           IF CLICTL-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-CLICTL
+               IF CLICTL-ARQ-STATUS IS EQUAL "00"
+                   MOVE CLICTL-QTD-REGISTROS TO TOTAL-CLIENTES-CTL.
+           CLOSE ARQUIVO-CLICTL.
+
+      *    GRAVA O TOTAL-CONTROLE DE CLIENTES NO ARQUIVO DE CONTROLE,
+      *    PARA CONFERENCIA POSTERIOR PELO PROGRAMA DE LISTAGEM.
+       GRAVA-TOTAL-CLICTL.
+           MOVE TOTAL-CLIENTES-CTL TO CLICTL-QTD-REGISTROS.
+           OPEN OUTPUT ARQUIVO-CLICTL.
+           WRITE CLICTL-REGISTRO.
+           CLOSE ARQUIVO-CLICTL.
+
+       IMPRIME-RESUMO.
+           DISPLAY "===== RESUMO DA IMPORTACAO DE CLIENTES =====".
+           DISPLAY "LINHAS LIDAS       : " TOTAL-LIDOS.
+           DISPLAY "CLIENTES GRAVADOS  : " TOTAL-IMPORTADOS.
+           DISPLAY "LINHAS REJEITADAS  : " TOTAL-REJEITADOS.
+           DISPLAY "=============================================".
