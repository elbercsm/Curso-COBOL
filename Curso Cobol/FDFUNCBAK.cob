@@ -0,0 +1,20 @@
+       FD  ARQUIVO-FUNCBAK.
+
+       01  FUNCBAK-REGISTRO.
+           05 FUNCBAK-CODIGO      PIC 9(04).
+           05 FUNCBAK-NOME        PIC X(20).
+           05 FUNCBAK-ENDERECO    PIC X(50).
+           05 FUNCBAK-TELEFONE    PIC X(15).
+           05 FUNCBAK-EMAIL       PIC X(30).
+           05 FUNCBAK-SALARIO     PIC 9(6)V9(2).
+           05 FUNCBAK-MOEDA       PIC X(03).
+           05 FUNCBAK-DEPARTAMENTO PIC X(20).
+           05 FUNCBAK-DATA-ADMISSAO.
+               10 FUNCBAK-ADM-ANO   PIC 9(04).
+               10 FUNCBAK-ADM-MES   PIC 9(02).
+               10 FUNCBAK-ADM-DIA   PIC 9(02).
+           05 FUNCBAK-TIPO        PIC X(01).
+           05 FUNCBAK-HORAS-MES   PIC 9(03).
+           05 FUNCBAK-TAREFA.
+               10 FUNCBAK-PELA-MANHA PIC X(30).
+               10 FUNCBAK-PELA-TARDE PIC X(30).
