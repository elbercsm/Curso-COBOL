@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE CONTROLE DE CLIENTES
+      *    (GUARDA O TOTAL DE REGISTROS GRAVADOS PARA CONFERENCIA).
+           SELECT OPTIONAL ARQUIVO-CLICTL
+           ASSIGN TO "CLICTL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CLICTL-ARQ-STATUS.
