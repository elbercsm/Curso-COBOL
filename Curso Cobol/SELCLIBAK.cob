@@ -0,0 +1,10 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE BACKUP DO CADASTRO DE
+      *    CLIENTES, GERADO ANTES DE CADA EXECUCAO DE MANUTENCAO. O
+      *    NOME DO ARQUIVO E' MONTADO EM TEMPO DE EXECUCAO COM A DATA
+      *    DO BACKUP (CLIBAK-NOME-ARQUIVO), PARA QUE O BACKUP DE UM
+      *    DIA NAO SOBRESCREVA O DE OUTRO E SEJA POSSIVEL RESTAURAR O
+      *    BACKUP DE ONTEM SE UM LOTE RUIM ESTRAGAR O CADASTRO DE HOJE.
+           SELECT OPTIONAL ARQUIVO-CLIBAK
+           ASSIGN TO CLIBAK-NOME-ARQUIVO
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CLIBAK-ARQ-STATUS.
