@@ -0,0 +1,19 @@
+       FD  ARQUIVO-CLIENTE.
+
+       01  CLIENTE-REGISTRO.
+           05 CLIENTE-CODIGO   PIC 9(6).
+           05 CLIENTE-NOME     PIC X(20).
+           05 CLIENTE-ENDERECO PIC X(50).
+           05 CLIENTE-TELEFONE.
+               10 CLIENTE-TELEFONE-DDD    PIC X(02).
+               10 CLIENTE-TELEFONE-NUMERO PIC X(09).
+               10 FILLER                  PIC X(04).
+           05 CLIENTE-EMAIL    PIC X(30).
+           05 CLIENTE-FILIAL   PIC 9(03).
+           05 CLIENTE-DATA-CADASTRO.
+               10 CLIENTE-CADASTRO-ANO   PIC 9(04).
+               10 CLIENTE-CADASTRO-MES   PIC 9(02).
+               10 CLIENTE-CADASTRO-DIA   PIC 9(02).
+           05 CLIENTE-STATUS   PIC X(01).
+               88 CLIENTE-ATIVO      VALUE "A".
+               88 CLIENTE-INATIVO    VALUE "I".
