@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG34.
+
+      *    MANUTENCAO (ALTERACAO) DE CLIENTES JA CADASTRADOS.
+      *    2026-08-09 PASSA A PEDIR O CODIGO DO OPERADOR NO INICIO DA
+      *    EXECUCAO, PARA REGISTRO NA TRILHA DE AUDITORIA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELAUDIT.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDAUDIT.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS  PIC X(02).
+       01  AUDIT-ARQ-STATUS    PIC X(02).
+
+       01  RESPOSTA            PIC X.
+           88 RESPOSTA-VALIDA  VALUE "S" "N".
+       01  CAMPO-NOVO          PIC X(50).
+       01  CAMPO-NOVO-DDD      PIC X(02).
+       01  CAMPO-NOVO-NUMERO   PIC X(09).
+       01  CAMPO-NOVO-FILIAL   PIC X(03).
+       01  STATUS-ANTERIOR     PIC X(01).
+       01  OPERADOR-ID         PIC X(10).
+
+      *    CAMPOS USADOS NA VALIDACAO DE FORMATO DO EMAIL - EXIGEM UM
+      *    UNICO "@" SEPARANDO USUARIO E DOMINIO, E UM PONTO NO
+      *    DOMINIO.
+       01  EMAIL-USUARIO       PIC X(30).
+       01  EMAIL-DOMINIO       PIC X(30).
+       01  CONT-ARROBA         PIC 9(02).
+       01  CONT-PONTO          PIC 9(02).
+       01  EMAIL-VALIDO        PIC X VALUE "N".
+           88 EMAIL-FORMATO-OK VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM PEDE-OPERADOR.
+           OPEN I-O ARQUIVO-CLIENTE.
+           PERFORM VERIFICA-STATUS-CLIENTE.
+           MOVE "S" TO RESPOSTA.
+           PERFORM ALTERA-CLIENTE
+                   UNTIL RESPOSTA IS EQUAL "N".
+
+           CLOSE ARQUIVO-CLIENTE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    CAPTURA O OPERADOR RESPONSAVEL POR ESTA EXECUCAO, PARA QUE
+      *    CADA REGISTRO DE AUDITORIA POSSA SER ATRIBUIDO A ALGUEM.
+       PEDE-OPERADOR.
+           DISPLAY "IDENTIFICACAO DO OPERADOR : ".
+           ACCEPT OPERADOR-ID.
+
+      *    UM ARQUIVO INEXISTENTE (STATUS "35") IMPEDE A ALTERACAO -
+      *    NAO HA NADA A CORRIGIR SEM CLIENTES JA CADASTRADOS.
+       VERIFICA-STATUS-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - STATUS : "
+                       CLIENTE-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       ALTERA-CLIENTE.
+           DISPLAY "INFORME O CODIGO DO CLIENTE A ALTERAR : ".
+           ACCEPT CLIENTE-CODIGO.
+
+           READ ARQUIVO-CLIENTE
+                INVALID KEY
+                DISPLAY "CLIENTE " CLIENTE-CODIGO " NAO ENCONTRADO.".
+
+           IF CLIENTE-ARQ-STATUS IS EQUAL "00"
+               MOVE CLIENTE-STATUS TO STATUS-ANTERIOR
+               PERFORM CORRIGE-CAMPOS
+               PERFORM ALTERA-STATUS
+               REWRITE CLIENTE-REGISTRO
+               PERFORM REGISTRA-AUDITORIA-ALTERACAO.
+
+           DISPLAY "-----------".
+           MOVE SPACE TO RESPOSTA.
+           PERFORM PERGUNTA-OUTRO-CLIENTE
+                   UNTIL RESPOSTA-VALIDA.
+
+      *    RELE A RESPOSTA ATE QUE SEJA "S" OU "N" - EVITA PROSSEGUIR
+      *    COM UMA RESPOSTA INVALIDA DIGITADA POR ENGANO.
+       PERGUNTA-OUTRO-CLIENTE.
+           DISPLAY "DESEJA ALTERAR OUTRO CLIENTE ? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA IS EQUAL "s"
+               MOVE "S" TO RESPOSTA.
+           IF RESPOSTA IS EQUAL "n"
+               MOVE "N" TO RESPOSTA.
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
+
+      *    REGISTRA NA TRILHA DE AUDITORIA A ALTERACAO DO CLIENTE,
+      *    DISTINGUINDO UMA TROCA DE STATUS (DESATIVACAO/REATIVACAO)
+      *    DE UMA SIMPLES CORRECAO DE CAMPOS.
+       REGISTRA-AUDITORIA-ALTERACAO.
+           MOVE "CLIENTE"      TO AUDIT-ENTIDADE.
+           MOVE CLIENTE-CODIGO TO AUDIT-CODIGO.
+           MOVE "ALTERACAO"    TO AUDIT-OPERACAO.
+           IF CLIENTE-STATUS IS NOT EQUAL STATUS-ANTERIOR
+               IF CLIENTE-ATIVO
+                   MOVE "CLIENTE REATIVADO." TO AUDIT-DESCRICAO
+               ELSE
+                   MOVE "CLIENTE DESATIVADO." TO AUDIT-DESCRICAO
+           ELSE
+               MOVE "DADOS CADASTRAIS ALTERADOS." TO AUDIT-DESCRICAO.
+           PERFORM GRAVA-AUDITORIA.
+
+      *    GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COM A DATA/HORA
+      *    ATUAIS - OS DEMAIS CAMPOS DE AUDIT-REGISTRO JA FORAM
+      *    PREENCHIDOS PELO PARAGRAFO CHAMADOR.
+       GRAVA-AUDITORIA.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE OPERADOR-ID TO AUDIT-OPERADOR.
+
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF AUDIT-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA.
+           WRITE AUDIT-REGISTRO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+       CORRIGE-CAMPOS.
+           DISPLAY "NOME ATUAL : " CLIENTE-NOME.
+           DISPLAY "NOVO NOME (ENTER MANTEM) : ".
+           MOVE SPACE TO CAMPO-NOVO.
+           ACCEPT CAMPO-NOVO.
+           IF CAMPO-NOVO IS NOT EQUAL SPACE
+               MOVE CAMPO-NOVO TO CLIENTE-NOME.
+
+           DISPLAY "ENDERECO ATUAL : " CLIENTE-ENDERECO.
+           DISPLAY "NOVO ENDERECO (ENTER MANTEM) : ".
+           MOVE SPACE TO CAMPO-NOVO.
+           ACCEPT CAMPO-NOVO.
+           IF CAMPO-NOVO IS NOT EQUAL SPACE
+               MOVE CAMPO-NOVO TO CLIENTE-ENDERECO.
+
+           DISPLAY "TELEFONE ATUAL : " CLIENTE-TELEFONE-DDD "-"
+                   CLIENTE-TELEFONE-NUMERO.
+           DISPLAY "NOVO DDD (ENTER MANTEM) : ".
+           MOVE SPACE TO CAMPO-NOVO-DDD.
+           ACCEPT CAMPO-NOVO-DDD.
+           IF CAMPO-NOVO-DDD IS NOT EQUAL SPACE
+               IF CAMPO-NOVO-DDD IS NUMERIC
+                   MOVE CAMPO-NOVO-DDD TO CLIENTE-TELEFONE-DDD
+               ELSE
+                   DISPLAY "DDD INVALIDO - MANTIDO O VALOR ANTERIOR.".
+
+           DISPLAY "NOVO NUMERO (ENTER MANTEM) : ".
+           MOVE SPACE TO CAMPO-NOVO-NUMERO.
+           ACCEPT CAMPO-NOVO-NUMERO.
+           IF CAMPO-NOVO-NUMERO IS NOT EQUAL SPACE
+               IF CAMPO-NOVO-NUMERO IS NUMERIC
+                   MOVE CAMPO-NOVO-NUMERO TO CLIENTE-TELEFONE-NUMERO
+               ELSE
+                   DISPLAY "NUMERO INVALIDO - MANTIDO O VALOR "
+                           "ANTERIOR.".
+
+           DISPLAY "EMAIL ATUAL : " CLIENTE-EMAIL.
+           DISPLAY "NOVO EMAIL (ENTER MANTEM) : ".
+           MOVE SPACE TO CAMPO-NOVO.
+           ACCEPT CAMPO-NOVO.
+           IF CAMPO-NOVO IS NOT EQUAL SPACE
+               PERFORM VALIDA-FORMATO-EMAIL
+               IF EMAIL-FORMATO-OK
+                   MOVE CAMPO-NOVO TO CLIENTE-EMAIL
+               ELSE
+                   DISPLAY "EMAIL EM FORMATO INVALIDO - MANTIDO O "
+                           "VALOR ANTERIOR.".
+
+           DISPLAY "FILIAL ATUAL : " CLIENTE-FILIAL.
+           DISPLAY "NOVA FILIAL (ENTER MANTEM) : ".
+           MOVE SPACE TO CAMPO-NOVO-FILIAL.
+           ACCEPT CAMPO-NOVO-FILIAL.
+           IF CAMPO-NOVO-FILIAL IS NOT EQUAL SPACE
+               IF (CAMPO-NOVO-FILIAL IS NUMERIC)
+                       AND (CAMPO-NOVO-FILIAL IS GREATER THAN ZERO)
+                   MOVE CAMPO-NOVO-FILIAL TO CLIENTE-FILIAL
+               ELSE
+                   DISPLAY "FILIAL INVALIDA - MANTIDO O VALOR "
+                           "ANTERIOR.".
+
+      *    VALIDA QUE O NOVO EMAIL DIGITADO EM CAMPO-NOVO TEM
+      *    EXATAMENTE UM "@" SEPARANDO UM USUARIO E UM DOMINIO NAO
+      *    VAZIOS, E QUE O DOMINIO CONTEM PELO MENOS UM PONTO.
+       VALIDA-FORMATO-EMAIL.
+           MOVE "N" TO EMAIL-VALIDO.
+           MOVE ZERO TO CONT-ARROBA.
+           INSPECT CAMPO-NOVO TALLYING CONT-ARROBA FOR ALL "@".
+
+           MOVE SPACE TO EMAIL-USUARIO EMAIL-DOMINIO.
+           UNSTRING CAMPO-NOVO DELIMITED BY "@"
+                    INTO EMAIL-USUARIO EMAIL-DOMINIO.
+
+           MOVE ZERO TO CONT-PONTO.
+           INSPECT EMAIL-DOMINIO TALLYING CONT-PONTO FOR ALL ".".
+
+           IF (CONT-ARROBA IS EQUAL 1)
+                   AND (EMAIL-USUARIO IS NOT EQUAL SPACE)
+                   AND (EMAIL-DOMINIO IS NOT EQUAL SPACE)
+                   AND (CONT-PONTO IS GREATER THAN ZERO)
+               MOVE "S" TO EMAIL-VALIDO.
+
+       ALTERA-STATUS.
+           IF CLIENTE-ATIVO
+               DISPLAY "STATUS ATUAL : ATIVO"
+           ELSE
+               DISPLAY "STATUS ATUAL : INATIVO".
+           MOVE SPACE TO RESPOSTA.
+           PERFORM PERGUNTA-DESATIVAR-REATIVAR
+                   UNTIL RESPOSTA-VALIDA.
+           IF RESPOSTA IS EQUAL "S"
+               IF CLIENTE-ATIVO
+                   MOVE "I" TO CLIENTE-STATUS
+               ELSE
+                   MOVE "A" TO CLIENTE-STATUS.
+
+      *    RELE A RESPOSTA ATE QUE SEJA "S" OU "N" - EVITA PROSSEGUIR
+      *    COM UMA RESPOSTA INVALIDA DIGITADA POR ENGANO.
+       PERGUNTA-DESATIVAR-REATIVAR.
+           DISPLAY "DESATIVAR/REATIVAR ESTE CLIENTE ? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA IS EQUAL "s"
+               MOVE "S" TO RESPOSTA.
+           IF RESPOSTA IS EQUAL "n"
+               MOVE "N" TO RESPOSTA.
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
