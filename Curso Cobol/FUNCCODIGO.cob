@@ -0,0 +1 @@
+           05 CODIGO   PIC 9(04).
