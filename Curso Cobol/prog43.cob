@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG43.
+
+      *    MENU PRINCIPAL DO SISTEMA - CHAMA OS PROGRAMAS DE
+      *    MANUTENCAO DE CLIENTES E DE FUNCIONARIOS POR CALL.
+      *    2026-08-09 AS OPCOES QUE ALTERAM OS ARQUIVOS MESTRE CHAMAM
+      *    PROG47 ANTES, GERANDO UM BACKUP DOS CADASTROS.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  OPCAO-MENU-PRINCIPAL    PIC X(02).
+           88 OPCAO-SAIR-SISTEMA   VALUE "99".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           MOVE SPACE TO OPCAO-MENU-PRINCIPAL.
+           PERFORM EXIBE-MENU-PRINCIPAL
+                   UNTIL OPCAO-SAIR-SISTEMA.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       EXIBE-MENU-PRINCIPAL.
+           DISPLAY "====== SISTEMA DE CLIENTES E FUNCIONARIOS ======".
+           DISPLAY "01 - INCLUIR CLIENTES".
+           DISPLAY "02 - LISTAR CLIENTES".
+           DISPLAY "03 - ALTERAR CLIENTES".
+           DISPLAY "04 - PESQUISAR CLIENTES".
+           DISPLAY "05 - MANUTENCAO DE FUNCIONARIOS".
+           DISPLAY "06 - LISTAR FUNCIONARIOS".
+           DISPLAY "07 - FOLHA DE PAGAMENTO".
+           DISPLAY "08 - RELATORIO POR DEPARTAMENTO".
+           DISPLAY "09 - TEMPO DE CASA DOS FUNCIONARIOS".
+           DISPLAY "10 - CONSULTAR FUNCIONARIO POR CODIGO".
+           DISPLAY "11 - CONSULTAR FUNCIONARIOS POR DEPTO/TAREFA".
+           DISPLAY "12 - RESUMO DIARIO DE MOVIMENTO".
+           DISPLAY "13 - IMPORTAR CLIENTES EM LOTE".
+           DISPLAY "99 - SAIR".
+           DISPLAY "OPCAO : ".
+           ACCEPT OPCAO-MENU-PRINCIPAL.
+
+           EVALUATE OPCAO-MENU-PRINCIPAL
+               WHEN "01"
+                   CALL "PROG47"
+                   CALL "PROG32"
+               WHEN "02"
+                   CALL "PROG33"
+               WHEN "03"
+                   CALL "PROG47"
+                   CALL "PROG34"
+               WHEN "04"
+                   CALL "PROG35"
+               WHEN "05"
+                   CALL "PROG47"
+                   CALL "PROGRM37"
+               WHEN "06"
+                   CALL "PROG38"
+               WHEN "07"
+                   CALL "PROG39"
+               WHEN "08"
+                   CALL "PROG40"
+               WHEN "09"
+                   CALL "PROG41"
+               WHEN "10"
+                   CALL "PROG42"
+               WHEN "11"
+                   CALL "PROG48"
+               WHEN "12"
+                   CALL "PROG49"
+               WHEN "13"
+                   CALL "PROG47"
+                   CALL "PROG50"
+               WHEN "99"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA.".
