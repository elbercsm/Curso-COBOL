@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE LOG DE OPERACOES (MENSAGENS
+      *    QUE ANTES ERAM SOMENTE EXIBIDAS NA TELA PELO PROG10).
+           SELECT OPTIONAL ARQUIVO-MSGLOG
+           ASSIGN TO "MSGLOG.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS MSGLOG-ARQ-STATUS.
