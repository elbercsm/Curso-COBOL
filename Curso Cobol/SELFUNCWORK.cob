@@ -0,0 +1,7 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE TRABALHO (CHECKPOINT) DA
+      *    INCLUSAO DE FUNCIONARIO EM ANDAMENTO, PARA PERMITIR
+      *    RETOMAR UM CADASTRO INTERROMPIDO POR QUEDA DE SESSAO.
+           SELECT OPTIONAL ARQUIVO-FUNCWORK
+           ASSIGN TO "FUNCWORK.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCWORK-ARQ-STATUS.
