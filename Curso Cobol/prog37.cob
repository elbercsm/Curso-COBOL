@@ -1,46 +1,472 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRM37.
-
-      *    COMANDO COPY.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-           COPY "SELFUNCIONARIO.cob".
-       DATA DIVISION.
-       FILE SECTION.
-           COPY "FDFUNCIONARIO.cob".
-
-       WORKING-STORAGE SECTION.
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           OPEN I-O ARQUIVO-FUNCIONARIO.
-
-           PERFORM LER-E-ESCREVE-REGISTRO.
-
-           CLOSE ARQUIVO-FUNCIONARIO.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       LER-E-ESCREVE-REGISTRO.
-           MOVE SPACE TO FUNCIONARIO-REGISTRO.
-           MOVE ZEROS TO FUNCIONARIO-CODIGO.
-           DISPLAY "INFORME O CODIGO DO FUNCIONARIO(1-9999) : ".
-           ACCEPT FUNCIONARIO-CODIGO.
-           DISPLAY "INFORME O NOME DO FUNCIONARIO : ".
-           ACCEPT FUNCIONARIO-NOME.
-           DISPLAY "INFORME O ENDERECO DO FUNCIONARIO : ".
-           ACCEPT FUNCIONARIO-ENDERECO.
-           DISPLAY "INFORME O TELEFONE : ".
-           ACCEPT FUNCIONARIO-TELEFONE.
-           DISPLAY "INFORME O EMAIL DO FUNCIONARIO : ".
-           ACCEPT FUNCIONARIO-EMAIL.
-
-           WRITE FUNCIONARIO-REGISTRO
-                 INVALID KEY
-                 DISPLAY "CODIGO :" FUNCIONARIO-CODIGO "JA EM USO.".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRM37.
+
+      *    COMANDO COPY.
+      *    2026-08-09 INCLUIDO MENU DE ACAO (INCLUIR/ALTERAR/EXCLUIR)
+      *    CONTRA O ARQUIVO INDEXADO DE FUNCIONARIOS.
+      *    2026-08-09 PASSA A PEDIR O CODIGO DO OPERADOR NO INICIO DA
+      *    EXECUCAO, PARA REGISTRO NA TRILHA DE AUDITORIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+           COPY "SELFUNCCTL.cob".
+           COPY "SELFUNCDEM.cob".
+           COPY "SELFUNCSAL.cob".
+           COPY "SELFUNCWORK.cob".
+           COPY "SELAUDIT.cob".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDFUNCCTL.cob".
+           COPY "FDFUNCDEM.cob".
+           COPY "FDFUNCSAL.cob".
+           COPY "FDFUNCWORK.cob".
+           COPY "FDAUDIT.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  FUNCCTL-ARQ-STATUS      PIC X(02).
+       01  FUNCDEM-ARQ-STATUS      PIC X(02).
+       01  FUNCSAL-ARQ-STATUS      PIC X(02).
+       01  FUNCWORK-ARQ-STATUS     PIC X(02).
+       01  AUDIT-ARQ-STATUS        PIC X(02).
+
+       01  INCLUSAO-PENDENTE       PIC X VALUE "N".
+           88 HA-INCLUSAO-PENDENTE VALUE "S".
+       01  RESPOSTA-RETOMAR        PIC X.
+
+      *    TABELA DE FAIXA SALARIAL - O SALARIO NAO PODE FICAR ABAIXO
+      *    DO SALARIO MINIMO NEM ACIMA DE UM TETO RAZOAVEL, EVITANDO
+      *    ERROS DE DIGITACAO. PARA HORISTA O VALOR CADASTRADO E' O
+      *    VALOR-HORA (VER PROG39), ENTAO O PISO USADO E' O SALARIO
+      *    MINIMO POR HORA, NAO O SALARIO MINIMO MENSAL.
+       01  SALARIO-MINIMO          PIC 9(6)V9(2) VALUE 1412.00.
+       01  SALARIO-MINIMO-HORA     PIC 9(6)V9(2) VALUE 8.00.
+       01  SALARIO-MINIMO-USADO    PIC 9(6)V9(2).
+       01  SALARIO-MAXIMO          PIC 9(6)V9(2) VALUE 999999.99.
+       01  SALARIO-DENTRO-FAIXA-SW PIC X VALUE "N".
+           88 SALARIO-DENTRO-FAIXA VALUE "S".
+
+      *    TIPO DE FUNCIONARIO - HORISTA (PAGO POR HORAS TRABALHADAS
+      *    NO MES) OU MENSALISTA (SALARIO FIXO MENSAL).
+       01  TIPO-VALIDO-SW          PIC X VALUE "N".
+           88 TIPO-VALIDO          VALUE "S".
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  PROXIMO-CODIGO          PIC 9(04) VALUE ZEROS.
+       01  TOTAL-FUNCIONARIOS-CTL  PIC 9(06) VALUE ZEROS.
+
+       01  OPCAO-MENU              PIC X.
+           88 OPCAO-INCLUIR        VALUE "1".
+           88 OPCAO-ALTERAR        VALUE "2".
+           88 OPCAO-EXCLUIR        VALUE "3".
+           88 OPCAO-SAIR           VALUE "4".
+
+       01  OPERADOR-ID             PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM PEDE-OPERADOR.
+           PERFORM ABRE-ARQUIVO-FUNCIONARIO.
+           PERFORM ABRE-ARQUIVO-FUNCCTL.
+           PERFORM VERIFICA-RESTART-FUNCIONARIO.
+
+           PERFORM EXIBE-MENU
+                   UNTIL OPCAO-SAIR.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           PERFORM GRAVA-ARQUIVO-FUNCCTL.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    CAPTURA O OPERADOR RESPONSAVEL POR ESTA EXECUCAO, PARA QUE
+      *    CADA REGISTRO DE AUDITORIA POSSA SER ATRIBUIDO A ALGUEM.
+       PEDE-OPERADOR.
+           DISPLAY "IDENTIFICACAO DO OPERADOR : ".
+           ACCEPT OPERADOR-ID.
+
+      *    UM ARQUIVO INDEXADO PRECISA EXISTIR ANTES DE SER ABERTO
+      *    EM MODO I-O, ENTAO CRIAMOS O ARQUIVO NA PRIMEIRA EXECUCAO.
+       ABRE-ARQUIVO-FUNCIONARIO.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-FUNCIONARIO
+               CLOSE ARQUIVO-FUNCIONARIO
+               OPEN I-O ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+
+      *    QUALQUER STATUS FORA DE "00" APOS A ABERTURA INDICA UM
+      *    PROBLEMA NO ARQUIVO QUE IMPEDE A CONTINUACAO DO PROGRAMA.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+      *    LE O ULTIMO CODIGO GERADO PARA PROPOR O PROXIMO
+      *    AUTOMATICAMENTE, EM VEZ DE O OPERADOR TER QUE ADIVINHAR.
+       ABRE-ARQUIVO-FUNCCTL.
+           OPEN INPUT ARQUIVO-FUNCCTL.
+           IF FUNCCTL-ARQ-STATUS IS EQUAL "05"
+               MOVE ZEROS TO PROXIMO-CODIGO
+               MOVE ZEROS TO TOTAL-FUNCIONARIOS-CTL
+           ELSE
+               READ ARQUIVO-FUNCCTL
+               MOVE FUNCCTL-ULTIMO-CODIGO  TO PROXIMO-CODIGO
+               MOVE FUNCCTL-QTD-REGISTROS  TO TOTAL-FUNCIONARIOS-CTL
+               CLOSE ARQUIVO-FUNCCTL.
+
+      *    GRAVA JUNTO COM O ULTIMO CODIGO O TOTAL DE FUNCIONARIOS
+      *    ATIVOS, PARA CONFERENCIA PELO RELATORIO DE LISTAGEM
+      *    (VER PROG38).
+       GRAVA-ARQUIVO-FUNCCTL.
+           OPEN OUTPUT ARQUIVO-FUNCCTL.
+           MOVE PROXIMO-CODIGO         TO FUNCCTL-ULTIMO-CODIGO.
+           MOVE TOTAL-FUNCIONARIOS-CTL TO FUNCCTL-QTD-REGISTROS.
+           WRITE FUNCCTL-REGISTRO.
+           CLOSE ARQUIVO-FUNCCTL.
+
+       EXIBE-MENU.
+           DISPLAY "---- MANUTENCAO DE FUNCIONARIOS ----".
+           DISPLAY "1 - INCLUIR FUNCIONARIO".
+           DISPLAY "2 - ALTERAR FUNCIONARIO".
+           DISPLAY "3 - EXCLUIR FUNCIONARIO".
+           DISPLAY "4 - SAIR".
+           ACCEPT OPCAO-MENU.
+
+           IF OPCAO-INCLUIR
+               PERFORM LER-E-ESCREVE-REGISTRO
+           ELSE IF OPCAO-ALTERAR
+               PERFORM ALTERA-REGISTRO
+           ELSE IF OPCAO-EXCLUIR
+               PERFORM EXCLUI-REGISTRO
+           ELSE IF NOT OPCAO-SAIR
+               DISPLAY "OPCAO INVALIDA.".
+
+       LER-E-ESCREVE-REGISTRO.
+           IF HA-INCLUSAO-PENDENTE
+               MOVE "N" TO INCLUSAO-PENDENTE
+           ELSE
+               MOVE SPACE TO FUNCIONARIO-REGISTRO
+               ADD 1 TO PROXIMO-CODIGO
+               MOVE PROXIMO-CODIGO TO FUNCIONARIO-CODIGO
+               DISPLAY "CODIGO DO FUNCIONARIO GERADO : "
+                       FUNCIONARIO-CODIGO.
+
+           DISPLAY "INFORME O NOME DO FUNCIONARIO : ".
+           ACCEPT FUNCIONARIO-NOME.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           DISPLAY "INFORME O ENDERECO DO FUNCIONARIO : ".
+           ACCEPT FUNCIONARIO-ENDERECO.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           DISPLAY "INFORME O TELEFONE : ".
+           ACCEPT FUNCIONARIO-TELEFONE.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           DISPLAY "INFORME O EMAIL DO FUNCIONARIO : ".
+           ACCEPT FUNCIONARIO-EMAIL.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           MOVE "N" TO TIPO-VALIDO-SW.
+           PERFORM PEDE-TIPO-FUNCIONARIO UNTIL TIPO-VALIDO.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           MOVE "N" TO SALARIO-DENTRO-FAIXA-SW.
+           PERFORM PEDE-SALARIO UNTIL SALARIO-DENTRO-FAIXA.
+           PERFORM PEDE-MOEDA.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           DISPLAY "INFORME O DEPARTAMENTO DO FUNCIONARIO : ".
+           ACCEPT FUNCIONARIO-DEPARTAMENTO.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           DISPLAY "INFORME A DATA DE ADMISSAO (AAAAMMDD) : ".
+           ACCEPT FUNCIONARIO-DATA-ADMISSAO.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+           DISPLAY "INFORME A TAREFA DO PERIODO DA MANHA : ".
+           ACCEPT FUNCIONARIO-PELA-MANHA.
+           DISPLAY "INFORME A TAREFA DO PERIODO DA TARDE : ".
+           ACCEPT FUNCIONARIO-PELA-TARDE.
+           PERFORM GRAVA-CHECKPOINT-FUNCIONARIO.
+
+           WRITE FUNCIONARIO-REGISTRO
+                 INVALID KEY
+                 DISPLAY "CODIGO :" FUNCIONARIO-CODIGO "JA EM USO."
+                 NOT INVALID KEY
+                 ADD 1 TO TOTAL-FUNCIONARIOS-CTL
+                 PERFORM REGISTRA-AUDITORIA-INCLUSAO.
+
+           PERFORM LIMPA-CHECKPOINT-FUNCIONARIO.
+
+      *    REGISTRA NA TRILHA DE AUDITORIA A INCLUSAO DE UM NOVO
+      *    FUNCIONARIO NO CADASTRO.
+       REGISTRA-AUDITORIA-INCLUSAO.
+           MOVE "FUNCIONARIO"  TO AUDIT-ENTIDADE.
+           MOVE FUNCIONARIO-CODIGO TO AUDIT-CODIGO.
+           MOVE "INCLUSAO"     TO AUDIT-OPERACAO.
+           MOVE "FUNCIONARIO INCLUIDO NO CADASTRO."
+                               TO AUDIT-DESCRICAO.
+           PERFORM GRAVA-AUDITORIA.
+
+      *    GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COM A DATA/HORA
+      *    ATUAIS - OS DEMAIS CAMPOS DE AUDIT-REGISTRO JA FORAM
+      *    PREENCHIDOS PELO PARAGRAFO CHAMADOR.
+       GRAVA-AUDITORIA.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE OPERADOR-ID TO AUDIT-OPERADOR.
+
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF AUDIT-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-AUDITORIA.
+           WRITE AUDIT-REGISTRO.
+           CLOSE ARQUIVO-AUDITORIA.
+
+      *    O SALARIO PRECISA ESTAR DENTRO DA FAIXA PERMITIDA - MESMO
+      *    USO DO AND PARA VERIFICAR UM INTERVALO DEMONSTRADO EM
+      *    PROG18.
+       PEDE-SALARIO.
+           IF FUNCIONARIO-HORISTA
+               DISPLAY "INFORME O VALOR-HORA DO FUNCIONARIO : "
+               MOVE SALARIO-MINIMO-HORA TO SALARIO-MINIMO-USADO
+           ELSE
+               DISPLAY "INFORME O SALARIO DO FUNCIONARIO : "
+               MOVE SALARIO-MINIMO      TO SALARIO-MINIMO-USADO.
+           ACCEPT FUNCIONARIO-SALARIO.
+           IF FUNCIONARIO-SALARIO IS GREATER THAN OR EQUAL TO
+                   SALARIO-MINIMO-USADO
+                   AND FUNCIONARIO-SALARIO IS LESS THAN OR EQUAL TO
+                   SALARIO-MAXIMO
+               MOVE "S" TO SALARIO-DENTRO-FAIXA-SW
+           ELSE
+               DISPLAY "SALARIO FORA DA FAIXA PERMITIDA (MINIMO "
+                       SALARIO-MINIMO-USADO " MAXIMO " SALARIO-MAXIMO
+                       ")."
+
+      *    A MOEDA DO SALARIO - EM BRANCO ASSUME REAIS (BRL), PARA OS
+      *    FUNCIONARIOS CONTRATADOS NO EXTERIOR E PAGOS EM USD/EUR.
+       PEDE-MOEDA.
+           DISPLAY "MOEDA DO SALARIO (BRL/USD/EUR - ENTER = BRL) : ".
+           MOVE SPACES TO FUNCIONARIO-MOEDA.
+           ACCEPT FUNCIONARIO-MOEDA.
+           IF FUNCIONARIO-MOEDA IS EQUAL SPACES
+               MOVE "BRL" TO FUNCIONARIO-MOEDA.
+
+      *    HORISTAS TEM O VALOR DE FUNCIONARIO-SALARIO TRATADO COMO
+      *    VALOR-HORA, MULTIPLICADO PELAS HORAS DO MES NO CALCULO DA
+      *    FOLHA (VER PROG39) - MENSALISTAS NAO INFORMAM HORAS.
+       PEDE-TIPO-FUNCIONARIO.
+           DISPLAY "TIPO DE FUNCIONARIO - (H)ORISTA OU (M)ENSALISTA : ".
+           ACCEPT FUNCIONARIO-TIPO.
+           IF FUNCIONARIO-HORISTA
+               MOVE "S" TO TIPO-VALIDO-SW
+               DISPLAY "INFORME AS HORAS TRABALHADAS NO MES : "
+               ACCEPT FUNCIONARIO-HORAS-MES
+           ELSE IF FUNCIONARIO-MENSALISTA
+               MOVE "S" TO TIPO-VALIDO-SW
+               MOVE ZEROS TO FUNCIONARIO-HORAS-MES
+           ELSE
+               DISPLAY "TIPO INVALIDO - INFORME H OU M.".
+
+      *    GRAVA O ESTADO ATUAL DA INCLUSAO EM ANDAMENTO NO ARQUIVO
+      *    DE TRABALHO, PARA QUE UMA QUEDA DE SESSAO NAO PERCA OS
+      *    CAMPOS JA DIGITADOS.
+       GRAVA-CHECKPOINT-FUNCIONARIO.
+           MOVE FUNCIONARIO-CODIGO       TO FUNCWORK-CODIGO.
+           MOVE FUNCIONARIO-NOME         TO FUNCWORK-NOME.
+           MOVE FUNCIONARIO-ENDERECO     TO FUNCWORK-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE     TO FUNCWORK-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL        TO FUNCWORK-EMAIL.
+           MOVE FUNCIONARIO-SALARIO      TO FUNCWORK-SALARIO.
+           MOVE FUNCIONARIO-MOEDA        TO FUNCWORK-MOEDA.
+           MOVE FUNCIONARIO-DEPARTAMENTO TO FUNCWORK-DEPARTAMENTO.
+           MOVE FUNCIONARIO-DATA-ADMISSAO TO FUNCWORK-DATA-ADMISSAO.
+           MOVE FUNCIONARIO-TIPO         TO FUNCWORK-TIPO.
+           MOVE FUNCIONARIO-HORAS-MES    TO FUNCWORK-HORAS-MES.
+           MOVE FUNCIONARIO-PELA-MANHA   TO FUNCWORK-PELA-MANHA.
+           MOVE FUNCIONARIO-PELA-TARDE   TO FUNCWORK-PELA-TARDE.
+
+           OPEN OUTPUT ARQUIVO-FUNCWORK.
+           WRITE FUNCWORK-REGISTRO.
+           CLOSE ARQUIVO-FUNCWORK.
+
+      *    A INCLUSAO FOI CONCLUIDA COM SUCESSO - O CHECKPOINT NAO
+      *    E MAIS NECESSARIO.
+       LIMPA-CHECKPOINT-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-FUNCWORK.
+           CLOSE ARQUIVO-FUNCWORK.
+
+      *    DETECTA, NA ABERTURA DO PROGRAMA, UMA INCLUSAO DEIXADA
+      *    PARA TRAS POR UM FIM ANORMAL DA SESSAO ANTERIOR E OFERECE
+      *    A OPCAO DE RETOMAR OU DESCARTAR O QUE JA FOI DIGITADO.
+       VERIFICA-RESTART-FUNCIONARIO.
+           OPEN INPUT ARQUIVO-FUNCWORK.
+           IF FUNCWORK-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-FUNCWORK
+               IF FUNCWORK-ARQ-STATUS IS EQUAL "00"
+                   CLOSE ARQUIVO-FUNCWORK
+                   DISPLAY "INCLUSAO INTERROMPIDA ENCONTRADA :"
+                   DISPLAY "  CODIGO : " FUNCWORK-CODIGO
+                   DISPLAY "  NOME   : " FUNCWORK-NOME
+                   DISPLAY "DESEJA RETOMAR ESSA INCLUSAO ? (S/N)"
+                   ACCEPT RESPOSTA-RETOMAR
+                   IF RESPOSTA-RETOMAR IS EQUAL "S"
+                       MOVE FUNCWORK-CODIGO      TO FUNCIONARIO-CODIGO
+                       MOVE FUNCWORK-NOME        TO FUNCIONARIO-NOME
+                       MOVE FUNCWORK-ENDERECO    TO FUNCIONARIO-ENDERECO
+                       MOVE FUNCWORK-TELEFONE    TO FUNCIONARIO-TELEFONE
+                       MOVE FUNCWORK-EMAIL       TO FUNCIONARIO-EMAIL
+                       MOVE FUNCWORK-SALARIO     TO FUNCIONARIO-SALARIO
+                       MOVE FUNCWORK-MOEDA       TO FUNCIONARIO-MOEDA
+                       MOVE FUNCWORK-DEPARTAMENTO
+                                       TO FUNCIONARIO-DEPARTAMENTO
+                       MOVE FUNCWORK-DATA-ADMISSAO
+                                       TO FUNCIONARIO-DATA-ADMISSAO
+                       MOVE FUNCWORK-TIPO        TO FUNCIONARIO-TIPO
+                       MOVE FUNCWORK-HORAS-MES
+                                       TO FUNCIONARIO-HORAS-MES
+                       MOVE FUNCWORK-PELA-MANHA
+                                       TO FUNCIONARIO-PELA-MANHA
+                       MOVE FUNCWORK-PELA-TARDE
+                                       TO FUNCIONARIO-PELA-TARDE
+                       MOVE "S" TO INCLUSAO-PENDENTE
+                   ELSE
+                       PERFORM LIMPA-CHECKPOINT-FUNCIONARIO
+               ELSE
+                   CLOSE ARQUIVO-FUNCWORK
+           ELSE
+               IF FUNCWORK-ARQ-STATUS IS NOT EQUAL "05"
+                   CLOSE ARQUIVO-FUNCWORK.
+
+       ALTERA-REGISTRO.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A ALTERAR : ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           READ ARQUIVO-FUNCIONARIO
+                INVALID KEY
+                DISPLAY "CODIGO :" FUNCIONARIO-CODIGO
+                        " NAO ENCONTRADO.".
+
+           IF FUNCIONARIO-ARQ-STATUS IS EQUAL "00"
+               MOVE FUNCIONARIO-SALARIO TO FUNCSAL-SALARIO-ANTIGO
+               DISPLAY "NOME ATUAL : " FUNCIONARIO-NOME
+               DISPLAY "NOVO NOME : "
+               ACCEPT FUNCIONARIO-NOME
+               DISPLAY "ENDERECO ATUAL : " FUNCIONARIO-ENDERECO
+               DISPLAY "NOVO ENDERECO : "
+               ACCEPT FUNCIONARIO-ENDERECO
+               DISPLAY "TELEFONE ATUAL : " FUNCIONARIO-TELEFONE
+               DISPLAY "NOVO TELEFONE : "
+               ACCEPT FUNCIONARIO-TELEFONE
+               DISPLAY "EMAIL ATUAL : " FUNCIONARIO-EMAIL
+               DISPLAY "NOVO EMAIL : "
+               ACCEPT FUNCIONARIO-EMAIL
+               IF FUNCIONARIO-HORISTA
+                   DISPLAY "TIPO ATUAL : HORISTA"
+               ELSE
+                   DISPLAY "TIPO ATUAL : MENSALISTA"
+               MOVE "N" TO TIPO-VALIDO-SW
+               PERFORM PEDE-TIPO-FUNCIONARIO UNTIL TIPO-VALIDO
+               DISPLAY "SALARIO ATUAL : " FUNCIONARIO-SALARIO
+               MOVE "N" TO SALARIO-DENTRO-FAIXA-SW
+               PERFORM PEDE-SALARIO UNTIL SALARIO-DENTRO-FAIXA
+               DISPLAY "MOEDA ATUAL : " FUNCIONARIO-MOEDA
+               PERFORM PEDE-MOEDA
+               DISPLAY "DEPARTAMENTO ATUAL : "
+                       FUNCIONARIO-DEPARTAMENTO
+               DISPLAY "NOVO DEPARTAMENTO : "
+               ACCEPT FUNCIONARIO-DEPARTAMENTO
+               DISPLAY "TAREFA DA MANHA ATUAL : "
+                       FUNCIONARIO-PELA-MANHA
+               DISPLAY "NOVA TAREFA DA MANHA : "
+               ACCEPT FUNCIONARIO-PELA-MANHA
+               DISPLAY "TAREFA DA TARDE ATUAL : "
+                       FUNCIONARIO-PELA-TARDE
+               DISPLAY "NOVA TAREFA DA TARDE : "
+               ACCEPT FUNCIONARIO-PELA-TARDE
+               IF FUNCIONARIO-SALARIO IS NOT EQUAL
+                       FUNCSAL-SALARIO-ANTIGO
+                   PERFORM GRAVA-HISTORICO-SALARIO
+               REWRITE FUNCIONARIO-REGISTRO
+               PERFORM REGISTRA-AUDITORIA-ALTERACAO.
+
+      *    REGISTRA NA TRILHA DE AUDITORIA A ALTERACAO DO FUNCIONARIO,
+      *    DISTINGUINDO UM REAJUSTE DE SALARIO DE UMA SIMPLES
+      *    CORRECAO DE CAMPOS CADASTRAIS.
+       REGISTRA-AUDITORIA-ALTERACAO.
+           MOVE "FUNCIONARIO"      TO AUDIT-ENTIDADE.
+           MOVE FUNCIONARIO-CODIGO TO AUDIT-CODIGO.
+           MOVE "ALTERACAO"        TO AUDIT-OPERACAO.
+           IF FUNCIONARIO-SALARIO IS NOT EQUAL FUNCSAL-SALARIO-ANTIGO
+               MOVE "SALARIO REAJUSTADO." TO AUDIT-DESCRICAO
+           ELSE
+               MOVE "DADOS CADASTRAIS ALTERADOS." TO AUDIT-DESCRICAO.
+           PERFORM GRAVA-AUDITORIA.
+
+      *    GRAVA UM REGISTRO DE HISTORICO A CADA REAJUSTE DE SALARIO,
+      *    EM VEZ DE SIMPLESMENTE SOBRESCREVER O VALOR ANTERIOR.
+       GRAVA-HISTORICO-SALARIO.
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           MOVE FUNCIONARIO-CODIGO   TO FUNCSAL-CODIGO.
+           MOVE FUNCIONARIO-SALARIO  TO FUNCSAL-SALARIO-NOVO.
+           MOVE DATA-CORRENTE        TO FUNCSAL-DATA-ALTERACAO.
+
+           OPEN EXTEND ARQUIVO-FUNCSAL.
+           IF FUNCSAL-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-FUNCSAL.
+           WRITE FUNCSAL-REGISTRO.
+           CLOSE ARQUIVO-FUNCSAL.
+
+      *    EM VEZ DE APAGAR O FUNCIONARIO DEFINITIVAMENTE, O REGISTRO
+      *    E' GRAVADO NO HISTORICO DE DEMITIDOS ANTES DO DELETE.
+       EXCLUI-REGISTRO.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A EXCLUIR : ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           READ ARQUIVO-FUNCIONARIO
+                INVALID KEY
+                DISPLAY "CODIGO :" FUNCIONARIO-CODIGO
+                        " NAO ENCONTRADO.".
+
+           IF FUNCIONARIO-ARQ-STATUS IS EQUAL "00"
+               PERFORM GRAVA-HISTORICO-DEMISSAO
+               DELETE ARQUIVO-FUNCIONARIO RECORD
+               SUBTRACT 1 FROM TOTAL-FUNCIONARIOS-CTL
+               PERFORM REGISTRA-AUDITORIA-EXCLUSAO
+               DISPLAY "FUNCIONARIO " FUNCIONARIO-CODIGO " EXCLUIDO.".
+
+      *    REGISTRA NA TRILHA DE AUDITORIA A EXCLUSAO (DEMISSAO) DO
+      *    FUNCIONARIO.
+       REGISTRA-AUDITORIA-EXCLUSAO.
+           MOVE "FUNCIONARIO"      TO AUDIT-ENTIDADE.
+           MOVE FUNCIONARIO-CODIGO TO AUDIT-CODIGO.
+           MOVE "EXCLUSAO"         TO AUDIT-OPERACAO.
+           MOVE "FUNCIONARIO EXCLUIDO (DEMITIDO)." TO AUDIT-DESCRICAO.
+           PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-HISTORICO-DEMISSAO.
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           MOVE FUNCIONARIO-CODIGO       TO FUNCDEM-CODIGO.
+           MOVE FUNCIONARIO-NOME         TO FUNCDEM-NOME.
+           MOVE FUNCIONARIO-ENDERECO     TO FUNCDEM-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE     TO FUNCDEM-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL        TO FUNCDEM-EMAIL.
+           MOVE FUNCIONARIO-SALARIO      TO FUNCDEM-SALARIO.
+           MOVE FUNCIONARIO-DEPARTAMENTO TO FUNCDEM-DEPARTAMENTO.
+           MOVE FUNCIONARIO-DATA-ADMISSAO TO FUNCDEM-DATA-ADMISSAO.
+           MOVE DATA-CORRENTE            TO FUNCDEM-DATA-DEMISSAO.
+
+           OPEN EXTEND ARQUIVO-FUNCDEM.
+           IF FUNCDEM-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-FUNCDEM.
+           WRITE FUNCDEM-REGISTRO.
+           CLOSE ARQUIVO-FUNCDEM.
