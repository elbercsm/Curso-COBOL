@@ -0,0 +1 @@
+           05 SALARIO PIC 9(6)V9(2).
