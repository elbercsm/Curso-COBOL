@@ -1,57 +1,267 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG33.
-
-      *    PROGRAMA PARA LER ARQUIVO.
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANISATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQUIVO-CLIENTE.
-
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME     PIC X(20).
-           05 CLIENTE-ENDERECO  PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL    PIC X(30).
-
-       WORKING-STORAGE SECTION.
-
-       01  FINAL-ARQUIVO    PIC X.
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           OPEN INPUT ARQUIVO-CLIENTE.
-           MOVE "N" TO FINAL-ARQUIVO.
-           PERFORM LEIA-PROXIMO-REGISTRO.
-           PERFORM EXIBA-REGISTRO
-                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
-
-           CLOSE ARQUIVO-CLIENTE.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       LEIA-PROXIMO-REGISTRO.
-           READ ARQUIVO-CLIENTE RECORD AT END
-           MOVE "S" TO FINAL-ARQUIVO.
-
-
-       EXIBA-REGISTRO.
-           PERFORM EXIBA-CAMPOS.
-           PERFORM LEIA-PROXIMO-REGISTRO.
-
-       EXIBA-CAMPOS.
-           DISPLAY "NOME : " CLIENTE-NOME.
-           DISPLAY "ENDERECO : " CLIENTE-ENDERECO.
-           DISPLAY "TELEFONE : " CLIENTE-TELEFONE.
-           DISPLAY "EMAIL : " CLIENTE-EMAIL.
-           DISPLAY "--------------".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG33.
+
+      *    PROGRAMA PARA LER ARQUIVO.
+      *    2026-08-09 CONVERTIDO PARA ARQUIVO INDEXADO POR
+      *    CLIENTE-CODIGO (VER PROG32).
+      *    2026-08-09 INCLUIDO CABECALHO DE RELATORIO, QUEBRA DE
+      *    PAGINA E RODAPE COM TOTAL DE REGISTROS.
+      *    2026-08-09 A LISTAGEM AGORA SAI EM ORDEM ALFABETICA DE
+      *    NOME, VIA SORT COM PROCEDIMENTOS DE ENTRADA E SAIDA (VER
+      *    PROG40).
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELCLICTL.cob".
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO "WORK-CLIENTE.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDCLICTL.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-CODIGO       PIC 9(6).
+           05 ORD-NOME         PIC X(20).
+           05 ORD-ENDERECO     PIC X(50).
+           05 ORD-TELEFONE-DDD    PIC X(02).
+           05 ORD-TELEFONE-NUMERO PIC X(09).
+           05 ORD-EMAIL        PIC X(30).
+           05 ORD-FILIAL       PIC 9(03).
+           05 ORD-DATA-CADASTRO.
+               10 ORD-CADASTRO-ANO   PIC 9(04).
+               10 ORD-CADASTRO-MES   PIC 9(02).
+               10 ORD-CADASTRO-DIA   PIC 9(02).
+           05 ORD-STATUS       PIC X(01).
+               88 ORD-INATIVO      VALUE "I".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS  PIC X(02).
+       01  CLICTL-ARQ-STATUS   PIC X(02).
+
+       01  FINAL-ARQUIVO       PIC X.
+       01  FINAL-ORDENACAO     PIC X.
+       01  TOTAL-CLICTL        PIC 9(06) VALUE ZEROS.
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  LINHAS-POR-PAGINA      PIC 9(02) VALUE 20.
+       01  LINHAS-NA-PAGINA       PIC 9(02) VALUE ZEROS.
+       01  NUMERO-PAGINA          PIC 9(04) VALUE ZEROS.
+       01  TOTAL-CLIENTES         PIC 9(06) VALUE ZEROS.
+
+      *    FILTROS OPCIONAIS DO RELATORIO - EM BRANCO/ZERO SIGNIFICA
+      *    QUE O FILTRO NAO SE APLICA.
+       01  FILTRO-NOME            PIC X(20).
+       01  FILTRO-NOME-TAM        PIC 9(02) VALUE ZERO.
+       01  FILTRO-FILIAL          PIC 9(03) VALUE ZEROS.
+       01  FILTRO-DATA-INICIAL.
+           05 FILTRO-DATA-INICIAL-ANO PIC 9(04).
+           05 FILTRO-DATA-INICIAL-MES PIC 9(02).
+           05 FILTRO-DATA-INICIAL-DIA PIC 9(02).
+       01  FILTRO-DATA-FINAL.
+           05 FILTRO-DATA-FINAL-ANO   PIC 9(04).
+           05 FILTRO-DATA-FINAL-MES   PIC 9(02).
+           05 FILTRO-DATA-FINAL-DIA   PIC 9(02).
+       01  FILTRO-ATIVO-SW        PIC X VALUE "N".
+           88 FILTRO-ATIVO        VALUE "S".
+       01  REGISTRO-PASSA-SW      PIC X.
+           88 REGISTRO-PASSA      VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           PERFORM PEDE-FILTROS.
+           PERFORM LE-TOTAL-CLICTL.
+
+           SORT ARQUIVO-ORDENACAO
+                ON ASCENDING KEY ORD-NOME
+                INPUT PROCEDURE IS CARREGA-ORDENACAO
+                OUTPUT PROCEDURE IS EMITE-RELATORIO.
+
+           PERFORM IMPRIME-RODAPE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    LE SEQUENCIALMENTE O ARQUIVO DE CLIENTES E LIBERA PARA O
+      *    SORT SOMENTE OS REGISTROS QUE PASSAM NOS FILTROS DO
+      *    RELATORIO, DE MODO QUE A ORDENACAO E A CONTAGEM FINAL JA
+      *    REFLITAM O CONJUNTO FILTRADO.
+       CARREGA-ORDENACAO.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           PERFORM VERIFICA-STATUS-CLIENTE.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM RELEASE-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-CLIENTE.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (ARQUIVO NAO ENCONTRADO
+      *    NA ABERTURA) E NORMAL QUANDO AINDA NAO HA CLIENTES GRAVADOS.
+      *    QUALQUER OUTRO STATUS DIFERENTE DE "00" E ERRO REAL.
+       VERIFICA-STATUS-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+              AND CLIENTE-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - STATUS : "
+                       CLIENTE-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       RELEASE-REGISTRO.
+           PERFORM VERIFICA-FILTRO.
+           IF REGISTRO-PASSA
+               MOVE CLIENTE-CODIGO           TO ORD-CODIGO
+               MOVE CLIENTE-NOME             TO ORD-NOME
+               MOVE CLIENTE-ENDERECO         TO ORD-ENDERECO
+               MOVE CLIENTE-TELEFONE-DDD     TO ORD-TELEFONE-DDD
+               MOVE CLIENTE-TELEFONE-NUMERO  TO ORD-TELEFONE-NUMERO
+               MOVE CLIENTE-EMAIL            TO ORD-EMAIL
+               MOVE CLIENTE-FILIAL           TO ORD-FILIAL
+               MOVE CLIENTE-DATA-CADASTRO    TO ORD-DATA-CADASTRO
+               MOVE CLIENTE-STATUS           TO ORD-STATUS
+               RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+      *    DEVOLVE OS REGISTROS JA EM ORDEM ALFABETICA DE NOME,
+      *    APLICANDO O CABECALHO/PAGINACAO/RODAPE DO RELATORIO.
+       EMITE-RELATORIO.
+           MOVE "N" TO FINAL-ORDENACAO.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM RETORNA-PROXIMO-REGISTRO.
+           PERFORM EXIBA-REGISTRO-ORDENADO
+                   UNTIL FINAL-ORDENACAO IS EQUAL "S".
+
+       RETORNA-PROXIMO-REGISTRO.
+           RETURN ARQUIVO-ORDENACAO AT END
+           MOVE "S" TO FINAL-ORDENACAO.
+
+       EXIBA-REGISTRO-ORDENADO.
+           IF LINHAS-NA-PAGINA IS EQUAL LINHAS-POR-PAGINA
+               PERFORM IMPRIME-CABECALHO.
+           PERFORM EXIBA-CAMPOS.
+           ADD 1 TO TOTAL-CLIENTES.
+           ADD 1 TO LINHAS-NA-PAGINA.
+           PERFORM RETORNA-PROXIMO-REGISTRO.
+
+      *    PERGUNTA OS FILTROS OPCIONAIS DE NOME, FILIAL E PERIODO DE
+      *    CADASTRO ANTES DE INICIAR O RELATORIO.
+       PEDE-FILTROS.
+           DISPLAY "---- FILTROS DO RELATORIO (ENTER P/ NAO FILTRAR) "
+                   "----".
+           DISPLAY "NOME PARA FILTRAR (PREFIXO) : ".
+           MOVE SPACE TO FILTRO-NOME.
+           ACCEPT FILTRO-NOME.
+           PERFORM CALCULA-TAMANHO-FILTRO-NOME.
+           DISPLAY "CODIGO DA FILIAL PARA FILTRAR : ".
+           MOVE ZEROS TO FILTRO-FILIAL.
+           ACCEPT FILTRO-FILIAL.
+           DISPLAY "DATA INICIAL DE CADASTRO (AAAAMMDD) : ".
+           MOVE ZEROS TO FILTRO-DATA-INICIAL.
+           ACCEPT FILTRO-DATA-INICIAL.
+           DISPLAY "DATA FINAL DE CADASTRO (AAAAMMDD) : ".
+           MOVE ZEROS TO FILTRO-DATA-FINAL.
+           ACCEPT FILTRO-DATA-FINAL.
+
+           MOVE "N" TO FILTRO-ATIVO-SW.
+           IF (FILTRO-NOME IS NOT EQUAL SPACE)
+                   OR (FILTRO-FILIAL IS GREATER THAN ZERO)
+                   OR (FILTRO-DATA-INICIAL IS NOT EQUAL ZEROS)
+                   OR (FILTRO-DATA-FINAL IS NOT EQUAL ZEROS)
+               MOVE "S" TO FILTRO-ATIVO-SW.
+
+      *    REDUZ O TAMANHO CONSIDERADO DO FILTRO DE NOME ATE' O ULTIMO
+      *    CARACTER NAO-BRANCO, PARA QUE A BUSCA POR PREFIXO NAO
+      *    EXIJA O PREENCHIMENTO COMPLETO DO CAMPO COM BRANCOS.
+       CALCULA-TAMANHO-FILTRO-NOME.
+           MOVE 20 TO FILTRO-NOME-TAM.
+           PERFORM REDUZ-TAMANHO-FILTRO-NOME
+                   UNTIL FILTRO-NOME-TAM IS EQUAL ZERO
+                   OR FILTRO-NOME (FILTRO-NOME-TAM:1)
+                           IS NOT EQUAL SPACE.
+
+       REDUZ-TAMANHO-FILTRO-NOME.
+           SUBTRACT 1 FROM FILTRO-NOME-TAM.
+
+      *    UM REGISTRO SO E' LIBERADO PARA O SORT SE PASSAR EM TODOS
+      *    OS FILTROS INFORMADOS - UM FILTRO EM BRANCO/ZERO NAO
+      *    RESTRINGE NADA. O FILTRO DE NOME E' POR PREFIXO (OS
+      *    PRIMEIROS FILTRO-NOME-TAM CARACTERES DO NOME DO CLIENTE).
+       VERIFICA-FILTRO.
+           MOVE "S" TO REGISTRO-PASSA-SW.
+           IF (FILTRO-NOME-TAM IS GREATER THAN ZERO)
+                   AND (CLIENTE-NOME (1:FILTRO-NOME-TAM) IS NOT EQUAL
+                           FILTRO-NOME (1:FILTRO-NOME-TAM))
+               MOVE "N" TO REGISTRO-PASSA-SW.
+           IF (FILTRO-FILIAL IS GREATER THAN ZERO)
+                   AND (CLIENTE-FILIAL IS NOT EQUAL FILTRO-FILIAL)
+               MOVE "N" TO REGISTRO-PASSA-SW.
+           IF (FILTRO-DATA-INICIAL IS NOT EQUAL ZEROS)
+                   AND (CLIENTE-DATA-CADASTRO IS LESS THAN
+                       FILTRO-DATA-INICIAL)
+               MOVE "N" TO REGISTRO-PASSA-SW.
+           IF (FILTRO-DATA-FINAL IS NOT EQUAL ZEROS)
+                   AND (CLIENTE-DATA-CADASTRO IS GREATER THAN
+                       FILTRO-DATA-FINAL)
+               MOVE "N" TO REGISTRO-PASSA-SW.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE ZEROS TO LINHAS-NA-PAGINA.
+           DISPLAY "==============================================".
+           DISPLAY "RELATORIO DE CLIENTES - DATA "
+               DATA-CORRENTE-DIA "/" DATA-CORRENTE-MES "/"
+               DATA-CORRENTE-ANO "  PAGINA " NUMERO-PAGINA.
+           DISPLAY "==============================================".
+
+      *    LE O TOTAL-CONTROLE GRAVADO PELO PROGRAMA DE CADASTRO, PARA
+      *    CONFERENCIA COM A QUANTIDADE REALMENTE LIDA NESTE RELATORIO.
+      *    ARQUIVO OPCIONAL - AUSENCIA DELE (STATUS "05") SIGNIFICA QUE
+      *    O CADASTRO AINDA NAO GEROU NENHUM TOTAL-CONTROLE.
+       LE-TOTAL-CLICTL.
+           OPEN INPUT ARQUIVO-CLICTL.
+           IF CLICTL-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-CLICTL
+               IF CLICTL-ARQ-STATUS IS EQUAL "00"
+                   MOVE CLICTL-QTD-REGISTROS TO TOTAL-CLICTL.
+           CLOSE ARQUIVO-CLICTL.
+
+       IMPRIME-RODAPE.
+           DISPLAY "==============================================".
+           DISPLAY "TOTAL DE CLIENTES LISTADOS : " TOTAL-CLIENTES.
+           IF (TOTAL-CLICTL IS NOT EQUAL TOTAL-CLIENTES)
+                   AND (NOT FILTRO-ATIVO)
+               DISPLAY "** DIVERGENCIA NO TOTAL-CONTROLE ** ESPERADO : "
+                       TOTAL-CLICTL " LIDO : " TOTAL-CLIENTES.
+           DISPLAY "==============================================".
+
+       EXIBA-CAMPOS.
+           DISPLAY "CODIGO : " ORD-CODIGO.
+           DISPLAY "NOME : " ORD-NOME.
+           DISPLAY "ENDERECO : " ORD-ENDERECO.
+           DISPLAY "TELEFONE : " ORD-TELEFONE-DDD "-"
+                   ORD-TELEFONE-NUMERO.
+           DISPLAY "EMAIL : " ORD-EMAIL.
+           DISPLAY "FILIAL : " ORD-FILIAL.
+           DISPLAY "DATA DE CADASTRO : " ORD-CADASTRO-DIA "/"
+                   ORD-CADASTRO-MES "/" ORD-CADASTRO-ANO.
+           IF ORD-INATIVO
+               DISPLAY "STATUS : INATIVO"
+           ELSE
+               DISPLAY "STATUS : ATIVO".
+           DISPLAY "--------------".
