@@ -1,51 +1,189 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. PROG22.
-
-      *    LA�O DE REPETI�AO COM PERFORM VARYING FROM.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01  NUMERO          PIC 9(2).
-       01  MULTIPLICADOR   PIC 9(3).
-       01  PRODUTO         PIC 9(4).
-       01  QUANTOS         PIC 9(2).
-
-       PROCEDURE DIVISION.
-
-       PROGRAM-BEGIN.
-
-           PERFORM INICIALIZACAO-PROGRAMA.
-           PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
-
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       INICIALIZACAO-PROGRAMA.
-           MOVE 0 TO MULTIPLICADOR.
-
-       PEGA-TABUADA.
-           DISPLAY "QUAL A TABUADA DE MULTIPLICACAO (01~99)?".
-           ACCEPT NUMERO.
-
-           DISPLAY "QUAL O TAMANHO DA TABUADA?".
-           ACCEPT QUANTOS.
-
-       EXIBIR-TABUADA.
-           DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO "EH".
-           PERFORM CALCULA-E-EXIBE
-           VARYING MULTIPLICADOR
-                   FROM 2 BY 3
-           UNTIL MULTIPLICADOR > QUANTOS.
-
-       CALCULA-E-EXIBE.
-
-           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
-           DISPLAY
-               NUMERO " * " MULTIPLICADOR " = " PRODUTO.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. PROG22.
+
+      *    LA�O DE REPETI�AO COM PERFORM VARYING FROM.
+      *    2026-08-09 EXTENDIDO PARA GERAR VARIAS TABUADAS EM LOTE,
+      *    DE UM NUMERO INICIAL A UM NUMERO FINAL.
+      *    2026-08-09 CONVERTIDO DE SAIDA INTERATIVA NA TELA PARA UM
+      *    RELATORIO IMPRESSO EM ARQUIVO (TABUADA.LST), COM
+      *    CABECALHO DE PAGINA.
+      *    2026-08-09 INCLUIDA TAMBEM A TABUADA DE DIVISAO DE CADA
+      *    NUMERO, LOGO APOS A TABUADA DE MULTIPLICACAO.
+      *    2026-08-09 SUBSTITUIDA A ENTRADA INTERATIVA POR UM ARQUIVO
+      *    DE CONTROLE (TABCTL.DAT) COM UM PAR NUMERO/QUANTOS POR
+      *    LINHA, PARA GERAR O LOTE INTEIRO SEM INTERVENCAO MANUAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-TABCTL
+           ASSIGN TO "TABCTL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TABCTL-ARQ-STATUS.
+
+           SELECT ARQUIVO-TABREL
+           ASSIGN TO "TABUADA.LST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TABREL-ARQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    ARQUIVO DE CONTROLE DO LOTE - UM PAR NUMERO/QUANTOS POR
+      *    LINHA, UM PAR PARA CADA TABUADA A GERAR.
+       FD  ARQUIVO-TABCTL.
+       01  TABCTL-REGISTRO.
+           05 TABCTL-NUMERO    PIC 9(02).
+           05 TABCTL-QUANTOS   PIC 9(02).
+
+       FD  ARQUIVO-TABREL.
+       01  LINHA-TABREL    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  TABCTL-ARQ-STATUS  PIC X(02).
+       01  TABREL-ARQ-STATUS  PIC X(02).
+       01  FINAL-ARQUIVO      PIC X.
+
+       01  NUMERO          PIC 9(2).
+       01  MULTIPLICADOR   PIC 9(3).
+       01  PRODUTO         PIC 9(4).
+       01  QUANTOS         PIC 9(2).
+       01  QUOCIENTE       PIC 9(4)V99.
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  NUMERO-EDITADO         PIC ZZ9.
+       01  MULTIPLICADOR-EDITADO  PIC ZZZ9.
+       01  PRODUTO-EDITADO        PIC ZZZZ9.
+       01  QUOCIENTE-EDITADO      PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM ABRE-CONTROLE.
+           PERFORM ABRE-RELATORIO.
+           PERFORM IMPRIME-CABECALHO-RELATORIO.
+           PERFORM LEIA-PROXIMO-CONTROLE.
+           PERFORM GERA-TABUADA-EM-LOTE
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-TABREL.
+
+           DISPLAY "RELATORIO DE TABUADAS GERADO EM TABUADA.LST.".
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    O ARQUIVO DE CONTROLE E OPCIONAL - SE NAO EXISTIR, O
+      *    RELATORIO E GERADO VAZIO (SO COM O CABECALHO).
+       ABRE-CONTROLE.
+           MOVE "N" TO FINAL-ARQUIVO.
+           OPEN INPUT ARQUIVO-TABCTL.
+           IF TABCTL-ARQ-STATUS IS NOT EQUAL "00"
+               DISPLAY "ARQUIVO TABCTL.DAT NAO ENCONTRADO - "
+                       "NADA A PROCESSAR."
+               MOVE "S" TO FINAL-ARQUIVO.
+
+       LEIA-PROXIMO-CONTROLE.
+           READ ARQUIVO-TABCTL AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       ABRE-RELATORIO.
+           OPEN OUTPUT ARQUIVO-TABREL.
+
+      *    CABECALHO DO RELATORIO - TITULO E DATA DE GERACAO.
+       IMPRIME-CABECALHO-RELATORIO.
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO LINHA-TABREL.
+           MOVE "RELATORIO DE TABUADAS DE MULTIPLICACAO"
+                               TO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+           STRING "DATA DE GERACAO : "  DELIMITED BY SIZE
+                  DATA-CORRENTE-ANO     DELIMITED BY SIZE
+                  "/"                   DELIMITED BY SIZE
+                  DATA-CORRENTE-MES     DELIMITED BY SIZE
+                  "/"                   DELIMITED BY SIZE
+                  DATA-CORRENTE-DIA     DELIMITED BY SIZE
+             INTO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+           MOVE SPACES TO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+      *    GERA UMA TABUADA COMPLETA PARA O PAR NUMERO/QUANTOS ATUAL
+      *    DO ARQUIVO DE CONTROLE, E PASSA PARA O PROXIMO PAR.
+       GERA-TABUADA-EM-LOTE.
+           MOVE TABCTL-NUMERO  TO NUMERO.
+           MOVE TABCTL-QUANTOS TO QUANTOS.
+           PERFORM IMPRIME-TABUADA.
+           PERFORM LEIA-PROXIMO-CONTROLE.
+
+       IMPRIME-TABUADA.
+           MOVE NUMERO TO NUMERO-EDITADO.
+           STRING "TABUADA DE MULTIPLICACAO DE " DELIMITED BY SIZE
+                  NUMERO-EDITADO                  DELIMITED BY SIZE
+             INTO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+           PERFORM CALCULA-E-IMPRIME
+           VARYING MULTIPLICADOR
+                   FROM 2 BY 3
+           UNTIL MULTIPLICADOR > QUANTOS.
+
+           MOVE SPACES TO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+           STRING "TABUADA DE DIVISAO DE " DELIMITED BY SIZE
+                  NUMERO-EDITADO           DELIMITED BY SIZE
+             INTO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+           PERFORM CALCULA-E-IMPRIME-DIVISAO
+           VARYING MULTIPLICADOR
+                   FROM 2 BY 3
+           UNTIL MULTIPLICADOR > QUANTOS.
+
+           MOVE SPACES TO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+       CALCULA-E-IMPRIME.
+
+           COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
+
+           MOVE NUMERO        TO NUMERO-EDITADO.
+           MOVE MULTIPLICADOR TO MULTIPLICADOR-EDITADO.
+           MOVE PRODUTO       TO PRODUTO-EDITADO.
+
+           STRING NUMERO-EDITADO         DELIMITED BY SIZE
+                  " * "                  DELIMITED BY SIZE
+                  MULTIPLICADOR-EDITADO  DELIMITED BY SIZE
+                  " = "                  DELIMITED BY SIZE
+                  PRODUTO-EDITADO        DELIMITED BY SIZE
+             INTO LINHA-TABREL.
+           WRITE LINHA-TABREL.
+
+      *    A TABUADA DE DIVISAO USA OS MESMOS MULTIPLICADORES DA
+      *    TABUADA DE MULTIPLICACAO (NUNCA ZERO, POIS COMECAM EM 2).
+       CALCULA-E-IMPRIME-DIVISAO.
+
+           COMPUTE QUOCIENTE ROUNDED = NUMERO / MULTIPLICADOR.
+
+           MOVE NUMERO        TO NUMERO-EDITADO.
+           MOVE MULTIPLICADOR TO MULTIPLICADOR-EDITADO.
+           MOVE QUOCIENTE     TO QUOCIENTE-EDITADO.
+
+           STRING NUMERO-EDITADO         DELIMITED BY SIZE
+                  " / "                  DELIMITED BY SIZE
+                  MULTIPLICADOR-EDITADO  DELIMITED BY SIZE
+                  " = "                  DELIMITED BY SIZE
+                  QUOCIENTE-EDITADO      DELIMITED BY SIZE
+             INTO LINHA-TABREL.
+           WRITE LINHA-TABREL.
