@@ -0,0 +1,10 @@
+       FD  ARQUIVO-CLIIMP.
+
+       01  CLIIMP-REGISTRO.
+           05 CLIIMP-CODIGO             PIC 9(06).
+           05 CLIIMP-NOME               PIC X(20).
+           05 CLIIMP-ENDERECO           PIC X(50).
+           05 CLIIMP-TELEFONE-DDD       PIC X(02).
+           05 CLIIMP-TELEFONE-NUMERO    PIC X(09).
+           05 CLIIMP-EMAIL              PIC X(30).
+           05 CLIIMP-FILIAL             PIC 9(03).
