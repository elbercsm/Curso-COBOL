@@ -0,0 +1,4 @@
+       FD  ARQUIVO-CLICTL.
+
+       01  CLICTL-REGISTRO.
+           05 CLICTL-QTD-REGISTROS    PIC 9(06).
