@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG48.
+
+      *    CONSULTA DE FUNCIONARIOS POR DEPARTAMENTO E/OU PALAVRA-
+      *    CHAVE NA TAREFA (MANHA/TARDE), NOS MOLDES DOS DADOS DE
+      *    FUNCAO/TAREFA DEMONSTRADOS EM PROG30, PORE'M CONTRA O
+      *    CADASTRO REAL DE FUNCIONARIOS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  FINAL-ARQUIVO           PIC X.
+       01  TOTAL-ENCONTRADOS       PIC 9(06) VALUE ZEROS.
+
+       01  FILTRO-DEPARTAMENTO     PIC X(20).
+       01  FILTRO-TAREFA           PIC X(30).
+       01  FILTRO-TAREFA-TAM       PIC 9(02).
+
+       01  REGISTRO-PASSA-SW       PIC X.
+           88 REGISTRO-PASSA          VALUE "S".
+           88 REGISTRO-NAO-PASSA      VALUE "N".
+
+       01  CONT-OCORRENCIA         PIC 9(02).
+       01  SALARIO-EDITADO         PIC $ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM PEDE-FILTROS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM AVALIA-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           DISPLAY "--------------".
+           DISPLAY "TOTAL DE FUNCIONARIOS ENCONTRADOS : "
+                   TOTAL-ENCONTRADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    OS DOIS FILTROS SAO OPCIONAIS - EM BRANCO, NAO RESTRINGEM
+      *    A BUSCA (MESMA IDEIA DE VERIFICA-FILTRO EM PROG33).
+       PEDE-FILTROS.
+           DISPLAY "DEPARTAMENTO (EM BRANCO PARA TODOS) : ".
+           MOVE SPACES TO FILTRO-DEPARTAMENTO.
+           ACCEPT FILTRO-DEPARTAMENTO.
+
+           DISPLAY "PALAVRA-CHAVE DA TAREFA "
+                   "(EM BRANCO PARA TODAS) : ".
+           MOVE SPACES TO FILTRO-TAREFA.
+           ACCEPT FILTRO-TAREFA.
+
+           PERFORM CALCULA-TAMANHO-FILTRO-TAREFA.
+
+      *    REDUZ O TAMANHO CONSIDERADO DO FILTRO ATE' O ULTIMO
+      *    CARACTER NAO-BRANCO, PARA QUE A BUSCA POR SUBSTRING NAO
+      *    EXIJA O PREENCHIMENTO COMPLETO DO CAMPO COM BRANCOS.
+       CALCULA-TAMANHO-FILTRO-TAREFA.
+           MOVE 30 TO FILTRO-TAREFA-TAM.
+           PERFORM REDUZ-TAMANHO-FILTRO
+                   UNTIL FILTRO-TAREFA-TAM IS EQUAL ZERO
+                   OR FILTRO-TAREFA (FILTRO-TAREFA-TAM:1)
+                           IS NOT EQUAL SPACE.
+
+       REDUZ-TAMANHO-FILTRO.
+           SUBTRACT 1 FROM FILTRO-TAREFA-TAM.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       AVALIA-REGISTRO.
+           PERFORM VERIFICA-FILTRO.
+           IF REGISTRO-PASSA
+               PERFORM EXIBA-CAMPOS
+               ADD 1 TO TOTAL-ENCONTRADOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+      *    O FILTRO DE DEPARTAMENTO EXIGE IGUALDADE EXATA. O FILTRO
+      *    DE TAREFA E' UMA BUSCA POR SUBSTRING (PARCIAL) EM QUALQUER
+      *    UM DOS DOIS PERIODOS, VIA INSPECT/TALLYING.
+       VERIFICA-FILTRO.
+           MOVE "S" TO REGISTRO-PASSA-SW.
+           IF (FILTRO-DEPARTAMENTO IS NOT EQUAL SPACES)
+                   AND (FUNCIONARIO-DEPARTAMENTO IS NOT EQUAL
+                           FILTRO-DEPARTAMENTO)
+               MOVE "N" TO REGISTRO-PASSA-SW.
+           IF (FILTRO-TAREFA-TAM IS GREATER THAN ZERO)
+               MOVE ZERO TO CONT-OCORRENCIA
+               INSPECT FUNCIONARIO-PELA-MANHA TALLYING
+                       CONT-OCORRENCIA FOR ALL
+                       FILTRO-TAREFA (1:FILTRO-TAREFA-TAM)
+               INSPECT FUNCIONARIO-PELA-TARDE TALLYING
+                       CONT-OCORRENCIA FOR ALL
+                       FILTRO-TAREFA (1:FILTRO-TAREFA-TAM)
+               IF CONT-OCORRENCIA IS EQUAL ZERO
+                   MOVE "N" TO REGISTRO-PASSA-SW.
+
+       EXIBA-CAMPOS.
+           DISPLAY "CODIGO : " FUNCIONARIO-CODIGO.
+           DISPLAY "NOME : " FUNCIONARIO-NOME.
+           DISPLAY "DEPARTAMENTO : " FUNCIONARIO-DEPARTAMENTO.
+           MOVE FUNCIONARIO-SALARIO TO SALARIO-EDITADO.
+           DISPLAY "SALARIO : " SALARIO-EDITADO.
+           DISPLAY "TAREFA DA MANHA : " FUNCIONARIO-PELA-MANHA.
+           DISPLAY "TAREFA DA TARDE : " FUNCIONARIO-PELA-TARDE.
+           DISPLAY "--------------".
