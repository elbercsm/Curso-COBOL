@@ -0,0 +1,5 @@
+       FD  ARQUIVO-FUNCCTL.
+
+       01  FUNCCTL-REGISTRO.
+           05 FUNCCTL-ULTIMO-CODIGO   PIC 9(04).
+           05 FUNCCTL-QTD-REGISTROS   PIC 9(06).
