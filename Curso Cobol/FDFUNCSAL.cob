@@ -0,0 +1,10 @@
+       FD  ARQUIVO-FUNCSAL.
+
+       01  FUNCSAL-REGISTRO.
+           05 FUNCSAL-CODIGO          PIC 9(04).
+           05 FUNCSAL-SALARIO-ANTIGO  PIC 9(6)V9(2).
+           05 FUNCSAL-SALARIO-NOVO    PIC 9(6)V9(2).
+           05 FUNCSAL-DATA-ALTERACAO.
+               10 FUNCSAL-ALT-ANO       PIC 9(04).
+               10 FUNCSAL-ALT-MES       PIC 9(02).
+               10 FUNCSAL-ALT-DIA       PIC 9(02).
