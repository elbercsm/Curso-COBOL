@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG41.
+
+      *    RELATORIO DE TEMPO DE CASA - CALCULA OS ANOS DE SERVICO DE
+      *    CADA FUNCIONARIO A PARTIR DA DATA DE ADMISSAO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  FINAL-ARQUIVO           PIC X.
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  ANOS-DE-CASA            PIC 9(03).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM EXIBA-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       EXIBA-REGISTRO.
+           PERFORM CALCULA-TEMPO-DE-CASA.
+           DISPLAY "CODIGO : " FUNCIONARIO-CODIGO
+                   "  NOME : " FUNCIONARIO-NOME.
+           DISPLAY "  ADMISSAO : " FUNCIONARIO-ADM-DIA "/"
+                   FUNCIONARIO-ADM-MES "/" FUNCIONARIO-ADM-ANO.
+           DISPLAY "  ANOS DE CASA : " ANOS-DE-CASA.
+           DISPLAY "--------------".
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+      *    CALCULO SIMPLES DE ANOS COMPLETOS, DESCONTANDO 1 ANO
+      *    QUANDO O ANIVERSARIO DE ADMISSAO AINDA NAO OCORREU
+      *    NO ANO CORRENTE.
+       CALCULA-TEMPO-DE-CASA.
+           COMPUTE ANOS-DE-CASA =
+                   DATA-CORRENTE-ANO - FUNCIONARIO-ADM-ANO.
+           IF DATA-CORRENTE-MES < FUNCIONARIO-ADM-MES
+               SUBTRACT 1 FROM ANOS-DE-CASA
+           ELSE
+               IF DATA-CORRENTE-MES IS EQUAL FUNCIONARIO-ADM-MES
+                  AND DATA-CORRENTE-DIA < FUNCIONARIO-ADM-DIA
+                   SUBTRACT 1 FROM ANOS-DE-CASA.
