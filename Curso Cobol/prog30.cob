@@ -2,6 +2,8 @@
        PROGRAM-ID. PROG30.
 
       *    DEMONSTRAÇAO DE FILLER.
+      *    2026-08-09 CAMPOS DO FUNCIONARIO MOVIDOS PARA COPYBOOKS
+      *    COMPARTILHADOS COM PROG28/PROG29.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -11,26 +13,28 @@
 
        01  FUNCIONARIO.
 
-           05 CODIGO   PIC 9(2).
+           COPY "FUNCCODIGO.cob".
            05 FILLER PIC X(2) VALUE "--".
-           05 NOME     PIC X(20) VALUE "JOSE".
+           COPY "FUNCNOME.cob".
            05 FILLER PIC X(4) VALUE "----".
-           05 ENDERECO PIC X(50) VALUE "RUA DAS ROSAS, N 222".
+           COPY "FUNCENDERECO.cob".
            05 FILLER PIC X(2) VALUE "R$".
-           05 SALARIO PIC 9(4)V9(2) VALUE 1500.00.
-           05 FUNCAO.
-               10 DEPARTAMENTO PIC X(20).
-               10 FILLER PIC X(1) VALUE "-".
-               10 TAREFA.
-                   15 PELA-MANHA PIC X(30).
+           COPY "FUNCSALARIO.cob".
+           COPY "FUNCFUNCAO.cob".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
+           MOVE "JOSE" TO NOME.
+           MOVE "RUA DAS ROSAS, N 222" TO ENDERECO.
+           MOVE 1500.00 TO SALARIO.
+
            MOVE " MARKERTING" TO DEPARTAMENTO.
            MOVE " CRIAR UMA CAMPANHA DE MARKTETING PARA O NATAL"
            TO PELA-MANHA.
+           MOVE " DIVULGAR A CAMPANHA NAS REDES SOCIAIS"
+           TO PELA-TARDE.
 
            MOVE 1 TO CODIGO.
 
@@ -40,6 +44,8 @@
            MOVE " FINANCEIRO" TO DEPARTAMENTO.
            MOVE " TRAGA O RELATORIO COM TODAS AS CONTAS A PAGAR."
            TO PELA-MANHA.
+           MOVE " FECHAR O CAIXA DO DIA."
+           TO PELA-TARDE.
            ADD 1 TO CODIGO.
            MOVE "ANA" TO NOME.
            MOVE "ANTONIO COSTA JUNQUIERA, N 231" TO ENDERECO.
