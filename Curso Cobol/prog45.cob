@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG45.
+
+      *    ARQUIVAMENTO DE FIM DE ANO - REMOVE DO CADASTRO ATIVO OS
+      *    CLIENTES INATIVOS E OS FUNCIONARIOS DEMITIDOS ANTIGOS,
+      *    GRAVANDO-OS EM ARQUIVOS DE ARQUIVO MORTO (CLIARQ.DAT E
+      *    FUNCARQ.DAT) ANTES DE PURGA-LOS DOS ARQUIVOS DE TRABALHO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELCLIARQ.cob".
+           COPY "SELCLICTL.cob".
+           COPY "SELFUNCDEM.cob".
+           COPY "SELFUNCARQ.cob".
+           COPY "SELFUNCDEMTMP.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDCLIARQ.cob".
+           COPY "FDCLICTL.cob".
+           COPY "FDFUNCDEM.cob".
+           COPY "FDFUNCARQ.cob".
+           COPY "FDFUNCDEMTMP.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS     PIC X(02).
+       01  CLIARQ-ARQ-STATUS      PIC X(02).
+       01  CLICTL-ARQ-STATUS      PIC X(02).
+       01  FUNCDEM-ARQ-STATUS     PIC X(02).
+       01  FUNCARQ-ARQ-STATUS     PIC X(02).
+       01  FUNCDEMTMP-ARQ-STATUS  PIC X(02).
+
+       01  TOTAL-CLIENTES-CTL     PIC 9(06) VALUE ZEROS.
+
+       01  FINAL-ARQUIVO          PIC X.
+
+       01  ANO-LIMITE             PIC 9(04).
+       01  DATA-ARQUIVAMENTO.
+           05 DATA-ARQ-ANO   PIC 9(04).
+           05 DATA-ARQ-MES   PIC 9(02).
+           05 DATA-ARQ-DIA   PIC 9(02).
+
+       01  TOTAL-CLIENTES-ARQUIVADOS  PIC 9(06) VALUE ZEROS.
+       01  TOTAL-FUNC-ARQUIVADOS      PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           DISPLAY "---- ARQUIVAMENTO DE FIM DE ANO ----".
+           DISPLAY "CLIENTES INATIVOS E FUNCIONARIOS DEMITIDOS ATE O "
+                   "ANO INFORMADO SERAO ARQUIVADOS.".
+           DISPLAY "INFORME O ANO LIMITE (AAAA) : ".
+           ACCEPT ANO-LIMITE.
+           ACCEPT DATA-ARQUIVAMENTO FROM DATE YYYYMMDD.
+
+           PERFORM ARQUIVA-CLIENTES-INATIVOS.
+           IF TOTAL-CLIENTES-ARQUIVADOS IS GREATER THAN ZERO
+               PERFORM ATUALIZA-TOTAL-CLICTL.
+           PERFORM ARQUIVA-FUNCIONARIOS-DEMITIDOS.
+
+           DISPLAY "===================================".
+           DISPLAY "CLIENTES ARQUIVADOS : "
+                   TOTAL-CLIENTES-ARQUIVADOS.
+           DISPLAY "FUNCIONARIOS ARQUIVADOS : "
+                   TOTAL-FUNC-ARQUIVADOS.
+           DISPLAY "===================================".
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    PERCORRE O CADASTRO DE CLIENTES E ARQUIVA OS INATIVOS
+      *    CADASTRADOS ATE O ANO LIMITE, REMOVENDO-OS EM SEGUIDA DO
+      *    ARQUIVO INDEXADO ATIVO.
+       ARQUIVA-CLIENTES-INATIVOS.
+           OPEN I-O ARQUIVO-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS EQUAL "35"
+               DISPLAY "NENHUM CLIENTE CADASTRADO - NADA A ARQUIVAR."
+           ELSE
+               IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - "
+                           "STATUS : " CLIENTE-ARQ-STATUS
+                   DISPLAY "PROCESSAMENTO INTERROMPIDO."
+                   STOP RUN
+               ELSE
+                   OPEN EXTEND ARQUIVO-CLIARQ
+                   IF CLIARQ-ARQ-STATUS IS EQUAL "35"
+                       OPEN OUTPUT ARQUIVO-CLIARQ
+                   MOVE "N" TO FINAL-ARQUIVO
+                   PERFORM LEIA-PROXIMO-CLIENTE
+                   PERFORM PROCESSA-CLIENTE
+                           UNTIL FINAL-ARQUIVO IS EQUAL "S"
+                   CLOSE ARQUIVO-CLIARQ
+                   CLOSE ARQUIVO-CLIENTE.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-CLIENTE.
+           IF CLIENTE-INATIVO
+                   AND CLIENTE-CADASTRO-ANO IS LESS THAN OR EQUAL
+                       ANO-LIMITE
+               PERFORM ARQUIVA-UM-CLIENTE.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+       ARQUIVA-UM-CLIENTE.
+           MOVE CLIENTE-REGISTRO      TO CLIARQ-DADOS-CLIENTE.
+           MOVE DATA-ARQUIVAMENTO     TO CLIARQ-DATA-ARQUIVAMENTO.
+           WRITE CLIARQ-REGISTRO.
+           DELETE ARQUIVO-CLIENTE RECORD.
+           ADD 1 TO TOTAL-CLIENTES-ARQUIVADOS.
+
+      *    O TOTAL DE CONTROLE (CLICTL.DAT) PRECISA DIMINUIR NA MESMA
+      *    PROPORCAO DOS CLIENTES REMOVIDOS DO CADASTRO ATIVO, SENAO A
+      *    CONFERENCIA DO PROG33 (LE-TOTAL-CLICTL/IMPRIME-RODAPE)
+      *    ACUSA DIVERGENCIA PARA SEMPRE APOS O ARQUIVAMENTO.
+       ATUALIZA-TOTAL-CLICTL.
+           MOVE ZEROS TO TOTAL-CLIENTES-CTL.
+           OPEN INPUT ARQUIVO-CLICTL.
+           IF CLICTL-ARQ-STATUS IS EQUAL "00"
+               READ ARQUIVO-CLICTL
+               IF CLICTL-ARQ-STATUS IS EQUAL "00"
+                   MOVE CLICTL-QTD-REGISTROS TO TOTAL-CLIENTES-CTL.
+           CLOSE ARQUIVO-CLICTL.
+           SUBTRACT TOTAL-CLIENTES-ARQUIVADOS FROM TOTAL-CLIENTES-CTL.
+           MOVE TOTAL-CLIENTES-CTL TO CLICTL-QTD-REGISTROS.
+           OPEN OUTPUT ARQUIVO-CLICTL.
+           WRITE CLICTL-REGISTRO.
+           CLOSE ARQUIVO-CLICTL.
+
+      *    PERCORRE O HISTORICO DE DEMITIDOS E SEPARA OS REGISTROS
+      *    DEMITIDOS ATE O ANO LIMITE (VAO PARA FUNCARQ.DAT) DOS
+      *    DEMAIS (VOLTAM PARA UM NOVO FUNCDEM.DAT REDUZIDO).
+       ARQUIVA-FUNCIONARIOS-DEMITIDOS.
+           OPEN INPUT ARQUIVO-FUNCDEM.
+           IF FUNCDEM-ARQ-STATUS IS EQUAL "05"
+               DISPLAY "NENHUM HISTORICO DE DEMITIDOS - NADA A "
+                       "ARQUIVAR."
+           ELSE
+               OPEN EXTEND ARQUIVO-FUNCARQ
+               IF FUNCARQ-ARQ-STATUS IS EQUAL "35"
+                   OPEN OUTPUT ARQUIVO-FUNCARQ
+               OPEN OUTPUT ARQUIVO-FUNCDEMTMP
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-FUNCDEM
+               PERFORM SEPARA-FUNCDEM
+                       UNTIL FINAL-ARQUIVO IS EQUAL "S"
+               CLOSE ARQUIVO-FUNCDEM
+               CLOSE ARQUIVO-FUNCARQ
+               CLOSE ARQUIVO-FUNCDEMTMP
+               PERFORM RECONSTROI-FUNCDEM.
+
+       LEIA-PROXIMO-FUNCDEM.
+           READ ARQUIVO-FUNCDEM AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       SEPARA-FUNCDEM.
+           IF FUNCDEM-DEM-ANO IS LESS THAN OR EQUAL ANO-LIMITE
+               MOVE FUNCDEM-REGISTRO  TO FUNCARQ-DADOS-FUNCIONARIO
+               MOVE DATA-ARQUIVAMENTO TO FUNCARQ-DATA-ARQUIVAMENTO
+               WRITE FUNCARQ-REGISTRO
+               ADD 1 TO TOTAL-FUNC-ARQUIVADOS
+           ELSE
+               MOVE FUNCDEM-REGISTRO TO FUNCDEMTMP-REGISTRO
+               WRITE FUNCDEMTMP-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCDEM.
+
+      *    RECRIA O FUNCDEM.DAT CONTENDO SOMENTE OS REGISTROS MANTIDOS
+      *    NO ARQUIVO DE TRABALHO FUNCDEM.TMP.
+       RECONSTROI-FUNCDEM.
+           OPEN INPUT ARQUIVO-FUNCDEMTMP.
+           OPEN OUTPUT ARQUIVO-FUNCDEM.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCDEMTMP.
+           PERFORM COPIA-FUNCDEMTMP
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCDEMTMP.
+           CLOSE ARQUIVO-FUNCDEM.
+
+       LEIA-PROXIMO-FUNCDEMTMP.
+           READ ARQUIVO-FUNCDEMTMP AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-FUNCDEMTMP.
+           MOVE FUNCDEMTMP-REGISTRO TO FUNCDEM-REGISTRO.
+           WRITE FUNCDEM-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCDEMTMP.
