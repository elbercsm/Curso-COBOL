@@ -0,0 +1,16 @@
+       FD  ARQUIVO-AUDITORIA.
+
+       01  AUDIT-REGISTRO.
+           05 AUDIT-DATA.
+               10 AUDIT-DATA-ANO      PIC 9(04).
+               10 AUDIT-DATA-MES      PIC 9(02).
+               10 AUDIT-DATA-DIA      PIC 9(02).
+           05 AUDIT-HORA.
+               10 AUDIT-HORA-HH       PIC 9(02).
+               10 AUDIT-HORA-MM       PIC 9(02).
+               10 AUDIT-HORA-SS       PIC 9(02).
+           05 AUDIT-ENTIDADE          PIC X(11).
+           05 AUDIT-CODIGO            PIC 9(06).
+           05 AUDIT-OPERACAO          PIC X(10).
+           05 AUDIT-DESCRICAO         PIC X(40).
+           05 AUDIT-OPERADOR          PIC X(10).
