@@ -0,0 +1,7 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE CLIENTES.
+           SELECT OPTIONAL ARQUIVO-CLIENTE
+           ASSIGN TO "clientes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLIENTE-CODIGO
+           FILE STATUS IS CLIENTE-ARQ-STATUS.
