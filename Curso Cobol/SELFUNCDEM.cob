@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO HISTORICO DE FUNCIONARIOS
+      *    DEMITIDOS (GRAVADO EM VEZ DE UM DELETE DEFINITIVO).
+           SELECT OPTIONAL ARQUIVO-FUNCDEM
+           ASSIGN TO "FUNCDEM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCDEM-ARQ-STATUS.
