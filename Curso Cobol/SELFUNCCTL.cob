@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE CONTROLE DE FUNCIONARIOS
+      *    (GUARDA O ULTIMO CODIGO DE FUNCIONARIO GERADO).
+           SELECT OPTIONAL ARQUIVO-FUNCCTL
+           ASSIGN TO "FUNCCTL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCCTL-ARQ-STATUS.
