@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG44.
+
+      *    EXPORTACAO DE CLIENTES E FUNCIONARIOS PARA ARQUIVOS CSV,
+      *    PARA CARGA EM PLANILHAS OU OUTROS SISTEMAS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELFUNCIONARIO.cob".
+           SELECT ARQUIVO-CLIENTE-CSV
+           ASSIGN TO "CLIENTES.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CLICSV-ARQ-STATUS.
+           SELECT ARQUIVO-FUNCIONARIO-CSV
+           ASSIGN TO "FUNCIONARIOS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FUNCCSV-ARQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDFUNCIONARIO.cob".
+
+       FD  ARQUIVO-CLIENTE-CSV.
+       01  LINHA-CLIENTE-CSV      PIC X(150).
+
+       FD  ARQUIVO-FUNCIONARIO-CSV.
+       01  LINHA-FUNCIONARIO-CSV  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS      PIC X(02).
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  CLICSV-ARQ-STATUS       PIC X(02).
+       01  FUNCCSV-ARQ-STATUS      PIC X(02).
+
+       01  FINAL-ARQUIVO           PIC X.
+       01  VIRGULA                 PIC X VALUE ",".
+       01  BARRA                   PIC X VALUE "/".
+
+       01  CODIGO-EDITADO          PIC Z(5)9.
+       01  SALARIO-EDITADO         PIC Z(5)9.99.
+       01  STATUS-EDITADO          PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM EXPORTA-CLIENTES.
+           PERFORM EXPORTA-FUNCIONARIOS.
+
+       PROGRAM-DONE.
+           DISPLAY "EXPORTACAO CONCLUIDA : CLIENTES.CSV E "
+                   "FUNCIONARIOS.CSV.".
+           STOP RUN.
+
+       EXPORTA-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           PERFORM VERIFICA-STATUS-CLIENTE.
+           OPEN OUTPUT ARQUIVO-CLIENTE-CSV.
+
+           MOVE "CODIGO,NOME,ENDERECO,TELEFONE,EMAIL,FILIAL,STATUS"
+                TO LINHA-CLIENTE-CSV.
+           WRITE LINHA-CLIENTE-CSV.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+           PERFORM GRAVA-LINHA-CLIENTE
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-CLIENTE-CSV.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA CLIENTES CADASTRADOS.
+       VERIFICA-STATUS-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+              AND CLIENTE-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - STATUS : "
+                       CLIENTE-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+      *    O DELIMITED BY SPACE REMOVE OS ESPACOS FINAIS DE CADA
+      *    CAMPO ANTES DE MONTAR A LINHA CSV.
+       GRAVA-LINHA-CLIENTE.
+           MOVE CLIENTE-CODIGO TO CODIGO-EDITADO.
+           IF CLIENTE-ATIVO
+               MOVE "ATIVO" TO STATUS-EDITADO
+           ELSE
+               MOVE "INATIVO" TO STATUS-EDITADO.
+
+           STRING CODIGO-EDITADO      DELIMITED BY SPACE
+                  VIRGULA             DELIMITED BY SIZE
+                  CLIENTE-NOME        DELIMITED BY SPACE
+                  VIRGULA             DELIMITED BY SIZE
+                  CLIENTE-ENDERECO    DELIMITED BY SPACE
+                  VIRGULA             DELIMITED BY SIZE
+                  CLIENTE-TELEFONE    DELIMITED BY SPACE
+                  VIRGULA             DELIMITED BY SIZE
+                  CLIENTE-EMAIL       DELIMITED BY SPACE
+                  VIRGULA             DELIMITED BY SIZE
+                  CLIENTE-FILIAL      DELIMITED BY SIZE
+                  VIRGULA             DELIMITED BY SIZE
+                  STATUS-EDITADO      DELIMITED BY SPACE
+             INTO LINHA-CLIENTE-CSV.
+           WRITE LINHA-CLIENTE-CSV.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+       EXPORTA-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-FUNCIONARIO-CSV.
+
+           MOVE "CODIGO,NOME,ENDERECO,TELEFONE,EMAIL,SALARIO,DEPARTA
+      -    "MENTO,ADMISSAO"
+                TO LINHA-FUNCIONARIO-CSV.
+           WRITE LINHA-FUNCIONARIO-CSV.
+
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+           PERFORM GRAVA-LINHA-FUNCIONARIO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-FUNCIONARIO-CSV.
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       GRAVA-LINHA-FUNCIONARIO.
+           MOVE FUNCIONARIO-CODIGO TO CODIGO-EDITADO.
+           MOVE FUNCIONARIO-SALARIO TO SALARIO-EDITADO.
+
+           STRING CODIGO-EDITADO             DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  FUNCIONARIO-NOME           DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  FUNCIONARIO-ENDERECO       DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  FUNCIONARIO-TELEFONE       DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  FUNCIONARIO-EMAIL          DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  SALARIO-EDITADO            DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  FUNCIONARIO-DEPARTAMENTO   DELIMITED BY SPACE
+                  VIRGULA                    DELIMITED BY SIZE
+                  FUNCIONARIO-ADM-DIA        DELIMITED BY SIZE
+                  BARRA                      DELIMITED BY SIZE
+                  FUNCIONARIO-ADM-MES        DELIMITED BY SIZE
+                  BARRA                      DELIMITED BY SIZE
+                  FUNCIONARIO-ADM-ANO        DELIMITED BY SIZE
+             INTO LINHA-FUNCIONARIO-CSV.
+           WRITE LINHA-FUNCIONARIO-CSV.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
