@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE EXTRACAO CONTABIL DA FOLHA
+      *    DE PAGAMENTO (LANCAMENTOS PARA IMPORTACAO NO RAZAO GERAL).
+           SELECT OPTIONAL ARQUIVO-GLEXT
+           ASSIGN TO "GLEXT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS GLEXT-ARQ-STATUS.
