@@ -0,0 +1,6 @@
+           05 FUNCAO.
+               10 DEPARTAMENTO PIC X(20).
+               10 FILLER PIC X(1) VALUE "-".
+               10 TAREFA.
+                   15 PELA-MANHA PIC X(30).
+                   15 PELA-TARDE PIC X(30).
