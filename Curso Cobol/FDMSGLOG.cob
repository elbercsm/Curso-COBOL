@@ -0,0 +1,13 @@
+       FD  ARQUIVO-MSGLOG.
+
+       01  MSGLOG-REGISTRO.
+           05 MSGLOG-DATA.
+               10 MSGLOG-DATA-ANO     PIC 9(04).
+               10 MSGLOG-DATA-MES     PIC 9(02).
+               10 MSGLOG-DATA-DIA     PIC 9(02).
+           05 MSGLOG-HORA.
+               10 MSGLOG-HORA-HH      PIC 9(02).
+               10 MSGLOG-HORA-MM      PIC 9(02).
+               10 MSGLOG-HORA-SS      PIC 9(02).
+           05 MSGLOG-ID-MENSAGEM      PIC 9(02).
+           05 MSGLOG-MENSAGEM         PIC X(80).
