@@ -0,0 +1,9 @@
+       FD  ARQUIVO-CLIWORK.
+
+       01  CLIWORK-REGISTRO.
+           05 CLIWORK-CODIGO      PIC 9(6).
+           05 CLIWORK-NOME        PIC X(20).
+           05 CLIWORK-ENDERECO    PIC X(50).
+           05 CLIWORK-TELEFONE    PIC X(15).
+           05 CLIWORK-EMAIL       PIC X(30).
+           05 CLIWORK-FILIAL      PIC 9(03).
