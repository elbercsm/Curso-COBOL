@@ -0,0 +1,13 @@
+       FD  ARQUIVO-GLEXT.
+
+       01  GLEXT-REGISTRO.
+           05 GLEXT-DATA.
+               10 GLEXT-DATA-ANO   PIC 9(04).
+               10 GLEXT-DATA-MES   PIC 9(02).
+               10 GLEXT-DATA-DIA   PIC 9(02).
+           05 GLEXT-CONTA         PIC X(06).
+           05 GLEXT-DESCRICAO     PIC X(30).
+           05 GLEXT-TIPO          PIC X(01).
+               88 GLEXT-DEBITO       VALUE "D".
+               88 GLEXT-CREDITO      VALUE "C".
+           05 GLEXT-VALOR         PIC 9(8)V9(2).
