@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG40.
+
+      *    RELATORIO DE FUNCIONARIOS POR DEPARTAMENTO, COM QUEBRA DE
+      *    CONTROLE (SUBTOTAL DE SALARIO E QUANTIDADE POR
+      *    DEPARTAMENTO) E TOTAL GERAL DA EMPRESA.
+      *    2026-08-09 O SALARIO DE CADA FUNCIONARIO E' CONVERTIDO PARA
+      *    REAIS ANTES DE ENTRAR NO SUBTOTAL/TOTAL, DA MESMA FORMA JA
+      *    FEITA EM PROG39/PROG46, PARA QUE UM DEPARTAMENTO COM
+      *    FUNCIONARIOS EM MOEDAS DIFERENTES TENHA UM SUBTOTAL
+      *    CONSISTENTE EM VEZ DE SOMAR VALORES BRUTOS DE MOEDAS
+      *    DIFERENTES COMO SE FOSSEM A MESMA.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO "WORK-DEPTO.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORDENACAO-REGISTRO.
+           05 ORD-DEPARTAMENTO     PIC X(20).
+           05 ORD-CODIGO           PIC 9(04).
+           05 ORD-NOME             PIC X(20).
+           05 ORD-SALARIO          PIC 9(6)V9(2).
+           05 ORD-MOEDA            PIC X(03).
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  FINAL-ARQUIVO           PIC X.
+
+       01  DEPARTAMENTO-ANTERIOR   PIC X(20).
+       01  SUBTOTAL-SALARIO        PIC 9(8)V9(2) VALUE ZEROS.
+       01  SUBTOTAL-QUANTIDADE     PIC 9(06) VALUE ZEROS.
+       01  TOTAL-GERAL-SALARIO     PIC 9(9)V9(2) VALUE ZEROS.
+       01  TOTAL-GERAL-QUANTIDADE  PIC 9(06) VALUE ZEROS.
+       01  PRIMEIRO-REGISTRO       PIC X VALUE "S".
+
+      *    TABELA DE CAMBIO PARA CONVERTER O SALARIO DE FUNCIONARIOS
+      *    PAGOS EM MOEDA ESTRANGEIRA PARA REAIS, MOEDA DE REFERENCIA
+      *    USADA NOS SUBTOTAIS E NO TOTAL GERAL DO RELATORIO.
+       01  TABELA-CAMBIO.
+           05 CAMBIO-ITEM OCCURS 3 TIMES.
+               10 CAMBIO-MOEDA         PIC X(03).
+               10 CAMBIO-TAXA          PIC 9(03)V9(04).
+
+       01  IDX-CAMBIO                  PIC 9(01).
+       01  CAMBIO-ENCONTRADO-SW        PIC X(01).
+           88 CAMBIO-ENCONTRADO        VALUE "S".
+       01  CAMBIO-TAXA-ENCONTRADA      PIC 9(03)V9(04).
+       01  SALARIO-BRUTO               PIC 9(6)V9(2).
+
+      *    PICTURES EDITADAS PARA EXIBICAO DOS VALORES EM MOEDA.
+       01  ORD-SALARIO-EDITADO     PIC $ZZZ,ZZ9.99.
+       01  SUBTOTAL-EDITADO        PIC $ZZ,ZZZ,ZZ9.99.
+       01  TOTAL-GERAL-EDITADO     PIC $ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM INICIALIZA-TABELA-CAMBIO.
+           SORT ARQUIVO-ORDENACAO
+                ON ASCENDING KEY ORD-DEPARTAMENTO
+                INPUT PROCEDURE IS CARREGA-ORDENACAO
+                OUTPUT PROCEDURE IS EMITE-RELATORIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       CARREGA-ORDENACAO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+           PERFORM RELEASE-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       RELEASE-REGISTRO.
+           MOVE FUNCIONARIO-DEPARTAMENTO TO ORD-DEPARTAMENTO.
+           MOVE FUNCIONARIO-CODIGO       TO ORD-CODIGO.
+           MOVE FUNCIONARIO-NOME         TO ORD-NOME.
+           MOVE FUNCIONARIO-MOEDA        TO ORD-MOEDA.
+           PERFORM CALCULA-SALARIO-BRUTO.
+           PERFORM PROCURA-TAXA-CAMBIO.
+           COMPUTE ORD-SALARIO ROUNDED =
+                   SALARIO-BRUTO * CAMBIO-TAXA-ENCONTRADA.
+           RELEASE ORDENACAO-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+      *    HORISTAS TEM O SALARIO CADASTRADO COMO VALOR-HORA - O BRUTO
+      *    E' O VALOR-HORA MULTIPLICADO PELAS HORAS DO MES. MENSALISTAS
+      *    RECEBEM O SALARIO CADASTRADO DIRETAMENTE COMO BRUTO.
+       CALCULA-SALARIO-BRUTO.
+           IF FUNCIONARIO-HORISTA
+               COMPUTE SALARIO-BRUTO ROUNDED =
+                       FUNCIONARIO-SALARIO * FUNCIONARIO-HORAS-MES
+           ELSE
+               MOVE FUNCIONARIO-SALARIO TO SALARIO-BRUTO.
+
+      *    PROCURA NA TABELA-CAMBIO A TAXA DA MOEDA DO FUNCIONARIO. SE
+      *    A MOEDA NAO FOR ENCONTRADA, ASSUME TAXA 1 (TRATA COMO REAL).
+       PROCURA-TAXA-CAMBIO.
+           MOVE 1 TO IDX-CAMBIO.
+           MOVE "N" TO CAMBIO-ENCONTRADO-SW.
+           PERFORM COMPARA-PROXIMA-MOEDA-CAMBIO
+                   UNTIL CAMBIO-ENCONTRADO OR IDX-CAMBIO > 3.
+           IF CAMBIO-ENCONTRADO
+               MOVE CAMBIO-TAXA(IDX-CAMBIO) TO CAMBIO-TAXA-ENCONTRADA
+           ELSE
+               MOVE 1.0000 TO CAMBIO-TAXA-ENCONTRADA.
+
+       COMPARA-PROXIMA-MOEDA-CAMBIO.
+           IF CAMBIO-MOEDA(IDX-CAMBIO) EQUAL FUNCIONARIO-MOEDA
+               MOVE "S" TO CAMBIO-ENCONTRADO-SW
+           ELSE
+               ADD 1 TO IDX-CAMBIO.
+
+      *    CARGA INICIAL DA TABELA DE CAMBIO. AS TAXAS SAO FIXAS NESTA
+      *    VERSAO - UMA EVOLUCAO FUTURA PODE LE-LAS DE UM ARQUIVO.
+       INICIALIZA-TABELA-CAMBIO.
+           MOVE "BRL" TO CAMBIO-MOEDA(1).
+           MOVE 1.0000 TO CAMBIO-TAXA(1).
+           MOVE "USD" TO CAMBIO-MOEDA(2).
+           MOVE 5.2000 TO CAMBIO-TAXA(2).
+           MOVE "EUR" TO CAMBIO-MOEDA(3).
+           MOVE 5.6500 TO CAMBIO-TAXA(3).
+
+       EMITE-RELATORIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM RETURN-PROXIMO-REGISTRO.
+           PERFORM PROCESSA-REGISTRO-ORDENADO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           IF PRIMEIRO-REGISTRO IS NOT EQUAL "S"
+               PERFORM IMPRIME-SUBTOTAL.
+           DISPLAY "===================================".
+           MOVE TOTAL-GERAL-SALARIO TO TOTAL-GERAL-EDITADO.
+           DISPLAY "TOTAL GERAL DE FUNCIONARIOS : "
+                   TOTAL-GERAL-QUANTIDADE.
+           DISPLAY "TOTAL GERAL DE SALARIOS (BRL) : "
+                   TOTAL-GERAL-EDITADO.
+
+       RETURN-PROXIMO-REGISTRO.
+           RETURN ARQUIVO-ORDENACAO AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       PROCESSA-REGISTRO-ORDENADO.
+           IF PRIMEIRO-REGISTRO IS EQUAL "S"
+               MOVE "N" TO PRIMEIRO-REGISTRO
+               MOVE ORD-DEPARTAMENTO TO DEPARTAMENTO-ANTERIOR
+           ELSE
+               IF ORD-DEPARTAMENTO IS NOT EQUAL DEPARTAMENTO-ANTERIOR
+                   PERFORM IMPRIME-SUBTOTAL
+                   MOVE ORD-DEPARTAMENTO TO DEPARTAMENTO-ANTERIOR.
+
+           MOVE ORD-SALARIO TO ORD-SALARIO-EDITADO.
+           DISPLAY "  " ORD-CODIGO " " ORD-NOME " ("
+                   ORD-MOEDA "->BRL) " ORD-SALARIO-EDITADO.
+           ADD 1 TO SUBTOTAL-QUANTIDADE.
+           ADD ORD-SALARIO TO SUBTOTAL-SALARIO.
+           PERFORM RETURN-PROXIMO-REGISTRO.
+
+       IMPRIME-SUBTOTAL.
+           MOVE SUBTOTAL-SALARIO TO SUBTOTAL-EDITADO.
+           DISPLAY "DEPARTAMENTO : " DEPARTAMENTO-ANTERIOR.
+           DISPLAY "  QUANTIDADE : " SUBTOTAL-QUANTIDADE.
+           DISPLAY "  SUBTOTAL SALARIO (BRL) : " SUBTOTAL-EDITADO.
+           DISPLAY "-----------------------------------".
+           ADD SUBTOTAL-QUANTIDADE TO TOTAL-GERAL-QUANTIDADE.
+           ADD SUBTOTAL-SALARIO TO TOTAL-GERAL-SALARIO.
+           MOVE ZEROS TO SUBTOTAL-QUANTIDADE.
+           MOVE ZEROS TO SUBTOTAL-SALARIO.
