@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG35.
+
+      *    PESQUISA DE CLIENTES POR NOME OU TELEFONE.
+      *    USA O MESMO ESTILO DE CONDICAO OR DEMONSTRADO EM PROG17.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS  PIC X(02).
+
+       01  FINAL-ARQUIVO       PIC X.
+       01  NOME-PESQUISA       PIC X(20).
+       01  TELEFONE-PESQUISA.
+           05 TELEFONE-PESQUISA-DDD    PIC X(02).
+           05 TELEFONE-PESQUISA-NUMERO PIC X(09).
+       01  TOTAL-ENCONTRADOS   PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           DISPLAY "--- PESQUISA DE CLIENTES ---".
+           DISPLAY "INFORME O NOME A PESQUISAR (OU BRANCO) : ".
+           MOVE SPACE TO NOME-PESQUISA.
+           ACCEPT NOME-PESQUISA.
+           MOVE SPACE TO TELEFONE-PESQUISA.
+           DISPLAY "INFORME O DDD DO TELEFONE A PESQUISAR (OU "
+                   "BRANCO) : ".
+           ACCEPT TELEFONE-PESQUISA-DDD.
+           DISPLAY "INFORME O NUMERO DO TELEFONE A PESQUISAR (OU "
+                   "BRANCO) : ".
+           ACCEPT TELEFONE-PESQUISA-NUMERO.
+
+           OPEN INPUT ARQUIVO-CLIENTE.
+           PERFORM VERIFICA-STATUS-CLIENTE.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM VERIFICA-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-CLIENTE.
+
+           DISPLAY "--------------".
+           DISPLAY "TOTAL DE CLIENTES ENCONTRADOS : " TOTAL-ENCONTRADOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA CLIENTES GRAVADOS.
+       VERIFICA-STATUS-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS NOT EQUAL "00"
+              AND CLIENTE-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE CLIENTES - STATUS : "
+                       CLIENTE-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+      *    NOME E TELEFONE SAO FILTROS OPCIONAIS (VER PROMPT EM
+      *    PROGRAM-BEGIN) - UM FILTRO EM BRANCO NAO RESTRINGE NADA, E
+      *    SE OS DOIS ESTIVEREM EM BRANCO TODOS OS CLIENTES APARECEM.
+       VERIFICA-REGISTRO.
+           IF (NOME-PESQUISA IS EQUAL SPACE
+                   AND TELEFONE-PESQUISA IS EQUAL SPACE)
+              OR (NOME-PESQUISA IS NOT EQUAL SPACE
+                   AND CLIENTE-NOME IS EQUAL NOME-PESQUISA)
+              OR (TELEFONE-PESQUISA IS NOT EQUAL SPACE
+                   AND CLIENTE-TELEFONE IS EQUAL TELEFONE-PESQUISA)
+               PERFORM EXIBA-CAMPOS
+               ADD 1 TO TOTAL-ENCONTRADOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       EXIBA-CAMPOS.
+           DISPLAY "CODIGO : " CLIENTE-CODIGO.
+           DISPLAY "NOME : " CLIENTE-NOME.
+           DISPLAY "ENDERECO : " CLIENTE-ENDERECO.
+           DISPLAY "TELEFONE : " CLIENTE-TELEFONE-DDD "-"
+                   CLIENTE-TELEFONE-NUMERO.
+           DISPLAY "EMAIL : " CLIENTE-EMAIL.
+           DISPLAY "--------------".
