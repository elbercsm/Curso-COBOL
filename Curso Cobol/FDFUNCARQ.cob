@@ -0,0 +1,23 @@
+       FD  ARQUIVO-FUNCARQ.
+
+       01  FUNCARQ-REGISTRO.
+           05 FUNCARQ-DADOS-FUNCIONARIO.
+               10 FUNCARQ-CODIGO          PIC 9(04).
+               10 FUNCARQ-NOME            PIC X(20).
+               10 FUNCARQ-ENDERECO        PIC X(50).
+               10 FUNCARQ-TELEFONE        PIC X(15).
+               10 FUNCARQ-EMAIL           PIC X(30).
+               10 FUNCARQ-SALARIO         PIC 9(6)V9(2).
+               10 FUNCARQ-DEPARTAMENTO    PIC X(20).
+               10 FUNCARQ-DATA-ADMISSAO.
+                   15 FUNCARQ-ADM-ANO       PIC 9(04).
+                   15 FUNCARQ-ADM-MES       PIC 9(02).
+                   15 FUNCARQ-ADM-DIA       PIC 9(02).
+               10 FUNCARQ-DATA-DEMISSAO.
+                   15 FUNCARQ-DEM-ANO       PIC 9(04).
+                   15 FUNCARQ-DEM-MES       PIC 9(02).
+                   15 FUNCARQ-DEM-DIA       PIC 9(02).
+           05 FUNCARQ-DATA-ARQUIVAMENTO.
+               10 FUNCARQ-ARQ-ANO   PIC 9(04).
+               10 FUNCARQ-ARQ-MES   PIC 9(02).
+               10 FUNCARQ-ARQ-DIA   PIC 9(02).
