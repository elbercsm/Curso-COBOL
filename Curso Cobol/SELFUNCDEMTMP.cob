@@ -0,0 +1,7 @@
+      *    ARQUIVO DE TRABALHO USADO PARA RECONSTRUIR O FUNCDEM.DAT
+      *    SOMENTE COM OS REGISTROS MANTIDOS APOS O ARQUIVAMENTO DE
+      *    FIM DE ANO (VER PROG45).
+           SELECT OPTIONAL ARQUIVO-FUNCDEMTMP
+           ASSIGN TO "FUNCDEM.TMP"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCDEMTMP-ARQ-STATUS.
