@@ -0,0 +1,7 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE FUNCIONARIOS DEMITIDOS
+      *    ARQUIVADOS NO FIM DE ANO (RETIRADOS DE FUNCDEM.DAT APOS
+      *    O PRAZO DE RETENCAO).
+           SELECT OPTIONAL ARQUIVO-FUNCARQ
+           ASSIGN TO "FUNCARQ.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCARQ-ARQ-STATUS.
