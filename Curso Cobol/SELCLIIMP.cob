@@ -0,0 +1,7 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE IMPORTACAO DE CLIENTES (LOTE
+      *    DE CLIENTES NOVOS RECEBIDO EM FORMATO FIXO, PARA CARGA EM
+      *    LOTE NO CADASTRO).
+           SELECT OPTIONAL ARQUIVO-CLIIMP
+           ASSIGN TO "CLIIMPORT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CLIIMP-ARQ-STATUS.
