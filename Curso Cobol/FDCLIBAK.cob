@@ -0,0 +1,17 @@
+       FD  ARQUIVO-CLIBAK.
+
+       01  CLIBAK-REGISTRO.
+           05 CLIBAK-CODIGO   PIC 9(6).
+           05 CLIBAK-NOME     PIC X(20).
+           05 CLIBAK-ENDERECO PIC X(50).
+           05 CLIBAK-TELEFONE.
+               10 CLIBAK-TELEFONE-DDD    PIC X(02).
+               10 CLIBAK-TELEFONE-NUMERO PIC X(09).
+               10 FILLER                 PIC X(04).
+           05 CLIBAK-EMAIL    PIC X(30).
+           05 CLIBAK-FILIAL   PIC 9(03).
+           05 CLIBAK-DATA-CADASTRO.
+               10 CLIBAK-CADASTRO-ANO   PIC 9(04).
+               10 CLIBAK-CADASTRO-MES   PIC 9(02).
+               10 CLIBAK-CADASTRO-DIA   PIC 9(02).
+           05 CLIBAK-STATUS   PIC X(01).
