@@ -2,6 +2,8 @@
        PROGRAM-ID. PROG28.
 
       *    DEMONSTRAR RECORD.REGISTRO
+      *    2026-08-09 CAMPOS DO FUNCIONARIO MOVIDOS PARA COPYBOOKS
+      *    COMPARTILHADOS COM PROG29/PROG30.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -10,10 +12,10 @@
        WORKING-STORAGE SECTION.
 
        01  FUNCIONARIO.
-           05 CODIGO   PIC 9(2).
-           05 NOME     PIC X(20).
-           05 ENDERECO PIC X(50).
-           05 SALARIO PIC 9(4)V9(2).
+           COPY "FUNCCODIGO.cob".
+           COPY "FUNCNOME.cob".
+           COPY "FUNCENDERECO.cob".
+           COPY "FUNCSALARIO.cob".
 
 
        PROCEDURE DIVISION.
