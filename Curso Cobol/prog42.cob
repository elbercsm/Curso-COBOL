@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG42.
+
+      *    CONSULTA DIRETA DE FUNCIONARIO PELO CODIGO, USANDO ACESSO
+      *    ALEATORIO AO ARQUIVO INDEXADO (SEM PERCORRER O ARQUIVO).
+      *    2026-08-09 O SALARIO EXIBIDO PASSOU A MOSTRAR A MOEDA DE
+      *    CONTRATACAO DO FUNCIONARIO E O EQUIVALENTE CONVERTIDO PARA
+      *    REAIS, DA MESMA FORMA JA FEITA EM PROG39/PROG46.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  CONTINUA-PESQUISA       PIC X.
+           88 CONTINUA-SIM         VALUE "S".
+           88 CONTINUA-NAO         VALUE "N".
+       01  SALARIO-EDITADO         PIC $ZZZ,ZZ9.99.
+
+      *    TABELA DE CAMBIO PARA CONVERTER O SALARIO DE FUNCIONARIOS
+      *    PAGOS EM MOEDA ESTRANGEIRA PARA REAIS.
+       01  TABELA-CAMBIO.
+           05 CAMBIO-ITEM OCCURS 3 TIMES.
+               10 CAMBIO-MOEDA         PIC X(03).
+               10 CAMBIO-TAXA          PIC 9(03)V9(04).
+
+       01  IDX-CAMBIO                  PIC 9(01).
+       01  CAMBIO-ENCONTRADO-SW        PIC X(01).
+           88 CAMBIO-ENCONTRADO        VALUE "S".
+       01  CAMBIO-TAXA-ENCONTRADA      PIC 9(03)V9(04).
+
+       01  SALARIO-BRUTO-REAIS         PIC 9(6)V9(2).
+       01  SALARIO-BRUTO-REAIS-EDITADO PIC $ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM INICIALIZA-TABELA-CAMBIO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "S" TO CONTINUA-PESQUISA.
+           PERFORM CONSULTA-FUNCIONARIO
+                   UNTIL CONTINUA-NAO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       CONSULTA-FUNCIONARIO.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO : ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           READ ARQUIVO-FUNCIONARIO
+                INVALID KEY
+                DISPLAY "CODIGO :" FUNCIONARIO-CODIGO
+                        " NAO ENCONTRADO.".
+
+           IF FUNCIONARIO-ARQ-STATUS IS EQUAL "00"
+               PERFORM EXIBA-CAMPOS.
+
+           DISPLAY "DESEJA CONSULTAR OUTRO CODIGO (S/N) : ".
+           ACCEPT CONTINUA-PESQUISA.
+
+       EXIBA-CAMPOS.
+           DISPLAY "CODIGO : " FUNCIONARIO-CODIGO.
+           DISPLAY "NOME : " FUNCIONARIO-NOME.
+           DISPLAY "ENDERECO : " FUNCIONARIO-ENDERECO.
+           DISPLAY "TELEFONE : " FUNCIONARIO-TELEFONE.
+           DISPLAY "EMAIL : " FUNCIONARIO-EMAIL.
+           MOVE FUNCIONARIO-SALARIO TO SALARIO-EDITADO.
+           DISPLAY "SALARIO (" FUNCIONARIO-MOEDA ") : " SALARIO-EDITADO.
+           IF FUNCIONARIO-MOEDA IS NOT EQUAL "BRL"
+               PERFORM CONVERTE-SALARIO-BRUTO
+               MOVE SALARIO-BRUTO-REAIS TO SALARIO-BRUTO-REAIS-EDITADO
+               DISPLAY "SALARIO CONVERTIDO (BRL) : "
+                       SALARIO-BRUTO-REAIS-EDITADO.
+           DISPLAY "DEPARTAMENTO : " FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY "ADMISSAO : " FUNCIONARIO-ADM-DIA "/"
+                   FUNCIONARIO-ADM-MES "/" FUNCIONARIO-ADM-ANO.
+           IF FUNCIONARIO-HORISTA
+               DISPLAY "TIPO : HORISTA (" FUNCIONARIO-HORAS-MES
+                       " HORAS NO MES)"
+           ELSE
+               DISPLAY "TIPO : MENSALISTA".
+           DISPLAY "--------------".
+
+      *    CONVERTE O SALARIO, NA MOEDA DE CONTRATACAO DO FUNCIONARIO,
+      *    PARA REAIS, USANDO A TAXA DA TABELA-CAMBIO.
+       CONVERTE-SALARIO-BRUTO.
+           PERFORM PROCURA-TAXA-CAMBIO.
+           COMPUTE SALARIO-BRUTO-REAIS ROUNDED =
+                   FUNCIONARIO-SALARIO * CAMBIO-TAXA-ENCONTRADA.
+
+      *    PROCURA NA TABELA-CAMBIO A TAXA DA MOEDA DO FUNCIONARIO. SE
+      *    A MOEDA NAO FOR ENCONTRADA, ASSUME TAXA 1 (TRATA COMO REAL).
+       PROCURA-TAXA-CAMBIO.
+           MOVE 1 TO IDX-CAMBIO.
+           MOVE "N" TO CAMBIO-ENCONTRADO-SW.
+           PERFORM COMPARA-PROXIMA-MOEDA-CAMBIO
+                   UNTIL CAMBIO-ENCONTRADO OR IDX-CAMBIO > 3.
+           IF CAMBIO-ENCONTRADO
+               MOVE CAMBIO-TAXA(IDX-CAMBIO) TO CAMBIO-TAXA-ENCONTRADA
+           ELSE
+               MOVE 1.0000 TO CAMBIO-TAXA-ENCONTRADA.
+
+       COMPARA-PROXIMA-MOEDA-CAMBIO.
+           IF CAMBIO-MOEDA(IDX-CAMBIO) EQUAL FUNCIONARIO-MOEDA
+               MOVE "S" TO CAMBIO-ENCONTRADO-SW
+           ELSE
+               ADD 1 TO IDX-CAMBIO.
+
+      *    CARGA INICIAL DA TABELA DE CAMBIO. AS TAXAS SAO FIXAS NESTA
+      *    VERSAO - UMA EVOLUCAO FUTURA PODE LE-LAS DE UM ARQUIVO.
+       INICIALIZA-TABELA-CAMBIO.
+           MOVE "BRL" TO CAMBIO-MOEDA(1).
+           MOVE 1.0000 TO CAMBIO-TAXA(1).
+           MOVE "USD" TO CAMBIO-MOEDA(2).
+           MOVE 5.2000 TO CAMBIO-TAXA(2).
+           MOVE "EUR" TO CAMBIO-MOEDA(3).
+           MOVE 5.6500 TO CAMBIO-TAXA(3).
