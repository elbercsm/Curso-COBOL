@@ -0,0 +1 @@
+           05 NOME     PIC X(20).
