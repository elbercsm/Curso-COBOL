@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE CLIENTES ARQUIVADOS NO
+      *    FIM DE ANO (INATIVOS REMOVIDOS DO CADASTRO ATIVO).
+           SELECT OPTIONAL ARQUIVO-CLIARQ
+           ASSIGN TO "CLIARQ.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CLIARQ-ARQ-STATUS.
