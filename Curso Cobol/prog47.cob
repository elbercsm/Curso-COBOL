@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG47.
+
+      *    BACKUP DO CADASTRO DE CLIENTES E DO CADASTRO DE
+      *    FUNCIONARIOS - CHAMADO PELO MENU PRINCIPAL (PROG43) ANTES
+      *    DE CADA EXECUCAO DE MANUTENCAO, GRAVANDO UMA COPIA INTEGRA
+      *    DOS DOIS ARQUIVOS MESTRE EM CLIENTEAAAAMMDD.BAK E
+      *    FUNCIONAAAAMMDD.BAK.
+      *    2026-08-09 O NOME DO ARQUIVO DE BACKUP PASSOU A INCLUIR A
+      *    DATA DA EXECUCAO, PARA QUE O BACKUP DE HOJE NAO SOBRESCREVA
+      *    O DE ONTEM E UM LOTE RUIM POSSA SER DESFEITO RESTAURANDO O
+      *    BACKUP DO DIA ANTERIOR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLIENTE.cob".
+           COPY "SELCLIBAK.cob".
+           COPY "SELFUNCIONARIO.cob".
+           COPY "SELFUNCBAK.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENTE.cob".
+           COPY "FDCLIBAK.cob".
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDFUNCBAK.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-ARQ-STATUS     PIC X(02).
+       01  CLIBAK-ARQ-STATUS      PIC X(02).
+       01  FUNCIONARIO-ARQ-STATUS PIC X(02).
+       01  FUNCBAK-ARQ-STATUS     PIC X(02).
+
+       01  FINAL-ARQUIVO          PIC X.
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  CLIBAK-NOME-ARQUIVO    PIC X(20).
+       01  FUNCBAK-NOME-ARQUIVO   PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM MONTA-NOMES-DE-BACKUP.
+           PERFORM BACKUP-CLIENTES.
+           PERFORM BACKUP-FUNCIONARIOS.
+
+      *    MONTA OS NOMES DOS ARQUIVOS DE BACKUP COM A DATA DE HOJE,
+      *    PARA QUE CADA EXECUCAO GERE UM ARQUIVO PROPRIO.
+       MONTA-NOMES-DE-BACKUP.
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           STRING "CLIENTE"           DELIMITED BY SIZE
+                  DATA-CORRENTE-ANO   DELIMITED BY SIZE
+                  DATA-CORRENTE-MES   DELIMITED BY SIZE
+                  DATA-CORRENTE-DIA   DELIMITED BY SIZE
+                  ".BAK"              DELIMITED BY SIZE
+             INTO CLIBAK-NOME-ARQUIVO.
+
+           STRING "FUNCION"           DELIMITED BY SIZE
+                  DATA-CORRENTE-ANO   DELIMITED BY SIZE
+                  DATA-CORRENTE-MES   DELIMITED BY SIZE
+                  DATA-CORRENTE-DIA   DELIMITED BY SIZE
+                  ".BAK"              DELIMITED BY SIZE
+             INTO FUNCBAK-NOME-ARQUIVO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    COPIA TODO O CADASTRO DE CLIENTES, NA ORDEM DA CHAVE, PARA
+      *    O ARQUIVO SEQUENCIAL DE BACKUP - O BACKUP ANTERIOR E'
+      *    SUBSTITUIDO (OPEN OUTPUT RECRIA O ARQUIVO).
+       BACKUP-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-ARQ-STATUS IS EQUAL "05"
+               DISPLAY "NENHUM CLIENTE CADASTRADO - BACKUP NAO GERADO."
+           ELSE
+               OPEN OUTPUT ARQUIVO-CLIBAK
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM COPIA-CLIENTE-PARA-BACKUP
+                       UNTIL FINAL-ARQUIVO IS EQUAL "S"
+               CLOSE ARQUIVO-CLIBAK
+               CLOSE ARQUIVO-CLIENTE
+               DISPLAY "BACKUP DO CADASTRO DE CLIENTES GERADO EM "
+                       CLIBAK-NOME-ARQUIVO ".".
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-CLIENTE-PARA-BACKUP.
+           MOVE CLIENTE-REGISTRO TO CLIBAK-REGISTRO.
+           WRITE CLIBAK-REGISTRO.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+      *    COPIA TODO O CADASTRO DE FUNCIONARIOS PARA O ARQUIVO
+      *    SEQUENCIAL DE BACKUP, DA MESMA FORMA.
+       BACKUP-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS EQUAL "05"
+               DISPLAY "NENHUM FUNCIONARIO CADASTRADO - BACKUP NAO "
+                       "GERADO."
+           ELSE
+               OPEN OUTPUT ARQUIVO-FUNCBAK
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-FUNCIONARIO
+               PERFORM COPIA-FUNCIONARIO-PARA-BACKUP
+                       UNTIL FINAL-ARQUIVO IS EQUAL "S"
+               CLOSE ARQUIVO-FUNCBAK
+               CLOSE ARQUIVO-FUNCIONARIO
+               DISPLAY "BACKUP DO CADASTRO DE FUNCIONARIOS GERADO EM "
+                       FUNCBAK-NOME-ARQUIVO ".".
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+       COPIA-FUNCIONARIO-PARA-BACKUP.
+           MOVE FUNCIONARIO-REGISTRO TO FUNCBAK-REGISTRO.
+           WRITE FUNCBAK-REGISTRO.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
