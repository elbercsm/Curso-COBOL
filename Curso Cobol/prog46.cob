@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG46.
+
+      *    EXTRACAO CONTABIL DA FOLHA DE PAGAMENTO - SOMA OS VALORES
+      *    DE SALARIO BRUTO, DESCONTOS E LIQUIDO DE TODOS OS
+      *    FUNCIONARIOS E GERA OS LANCAMENTOS CONTABEIS CORRESPONDENTES
+      *    EM GLEXT.DAT PARA IMPORTACAO NO RAZAO GERAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELFUNCIONARIO.cob".
+           COPY "SELGLEXT.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDFUNCIONARIO.cob".
+           COPY "FDGLEXT.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-ARQ-STATUS  PIC X(02).
+       01  GLEXT-ARQ-STATUS        PIC X(02).
+       01  FINAL-ARQUIVO           PIC X.
+
+      *    PERCENTUAIS PADRAO DE DESCONTO DA FOLHA - OS MESMOS USADOS
+      *    NO CALCULO DO HOLERITE (VER PROG39).
+       01  TABELA-DESCONTOS.
+           05 PERC-INSS            PIC 9V999 VALUE 0.080.
+           05 PERC-IR              PIC 9V999 VALUE 0.100.
+
+      *    CONTAS CONTABEIS DE DESTINO DOS LANCAMENTOS DA FOLHA.
+       01  CONTA-DESPESA-SALARIOS  PIC X(06) VALUE "411001".
+       01  CONTA-INSS-A-RECOLHER   PIC X(06) VALUE "221001".
+       01  CONTA-IRRF-A-RECOLHER   PIC X(06) VALUE "221002".
+       01  CONTA-SALARIOS-A-PAGAR  PIC X(06) VALUE "221003".
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  SALARIO-BRUTO           PIC 9(6)V9(2).
+       01  DESCONTO-INSS           PIC 9(6)V9(2).
+       01  DESCONTO-IR             PIC 9(6)V9(2).
+       01  SALARIO-LIQUIDO         PIC 9(6)V9(2).
+
+      *    TABELA DE CAMBIO PARA CONVERTER O SALARIO DE FUNCIONARIOS
+      *    PAGOS EM MOEDA ESTRANGEIRA PARA REAIS ANTES DE SOMAR NOS
+      *    LANCAMENTOS CONTABEIS DA FOLHA (MESMAS TAXAS DO PROG39).
+       01  TABELA-CAMBIO.
+           05 CAMBIO-ITEM OCCURS 3 TIMES.
+               10 CAMBIO-MOEDA         PIC X(03).
+               10 CAMBIO-TAXA          PIC 9(03)V9(04).
+
+       01  IDX-CAMBIO                  PIC 9(01).
+       01  CAMBIO-ENCONTRADO-SW        PIC X(01).
+           88 CAMBIO-ENCONTRADO        VALUE "S".
+       01  CAMBIO-TAXA-ENCONTRADA      PIC 9(03)V9(04).
+
+       01  SALARIO-BRUTO-REAIS         PIC 9(6)V9(2).
+
+       01  TOTAL-SALARIO-BRUTO     PIC 9(8)V9(2) VALUE ZEROS.
+       01  TOTAL-DESCONTO-INSS     PIC 9(8)V9(2) VALUE ZEROS.
+       01  TOTAL-DESCONTO-IR       PIC 9(8)V9(2) VALUE ZEROS.
+       01  TOTAL-SALARIO-LIQUIDO   PIC 9(8)V9(2) VALUE ZEROS.
+       01  TOTAL-FUNCIONARIOS      PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM INICIALIZA-TABELA-CAMBIO.
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM VERIFICA-STATUS-FUNCIONARIO.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM SOMA-FOLHA
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+           PERFORM GERA-LANCAMENTOS-CONTABEIS.
+
+           DISPLAY "===================================".
+           DISPLAY "EXTRACAO CONTABIL DA FOLHA GERADA EM GLEXT.DAT.".
+           DISPLAY "TOTAL DE FUNCIONARIOS : " TOTAL-FUNCIONARIOS.
+           DISPLAY "TOTAL SALARIO BRUTO   : " TOTAL-SALARIO-BRUTO.
+           DISPLAY "TOTAL DESCONTO INSS   : " TOTAL-DESCONTO-INSS.
+           DISPLAY "TOTAL DESCONTO IR     : " TOTAL-DESCONTO-IR.
+           DISPLAY "TOTAL SALARIO LIQUIDO : " TOTAL-SALARIO-LIQUIDO.
+           DISPLAY "===================================".
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    O ARQUIVO E OPCIONAL - STATUS "05" (NAO ENCONTRADO NA
+      *    ABERTURA) E NORMAL QUANDO AINDA NAO HA FUNCIONARIOS.
+       VERIFICA-STATUS-FUNCIONARIO.
+           IF FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "00"
+              AND FUNCIONARIO-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS - "
+                       "STATUS : " FUNCIONARIO-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       SOMA-FOLHA.
+           PERFORM CALCULA-DESCONTOS.
+           ADD SALARIO-BRUTO-REAIS TO TOTAL-SALARIO-BRUTO.
+           ADD DESCONTO-INSS   TO TOTAL-DESCONTO-INSS.
+           ADD DESCONTO-IR     TO TOTAL-DESCONTO-IR.
+           ADD SALARIO-LIQUIDO TO TOTAL-SALARIO-LIQUIDO.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+      *    HORISTAS TEM O SALARIO CADASTRADO COMO VALOR-HORA - O BRUTO
+      *    E' O VALOR-HORA MULTIPLICADO PELAS HORAS DO MES. MENSALISTAS
+      *    RECEBEM O SALARIO CADASTRADO DIRETAMENTE COMO BRUTO (MESMA
+      *    REGRA DO PROG39).
+       CALCULA-DESCONTOS.
+           IF FUNCIONARIO-HORISTA
+               COMPUTE SALARIO-BRUTO ROUNDED =
+                       FUNCIONARIO-SALARIO * FUNCIONARIO-HORAS-MES
+           ELSE
+               MOVE FUNCIONARIO-SALARIO TO SALARIO-BRUTO.
+           PERFORM CONVERTE-SALARIO-BRUTO.
+           COMPUTE DESCONTO-INSS ROUNDED =
+                   SALARIO-BRUTO-REAIS * PERC-INSS.
+           COMPUTE DESCONTO-IR ROUNDED =
+                   SALARIO-BRUTO-REAIS * PERC-IR.
+           COMPUTE SALARIO-LIQUIDO ROUNDED =
+                   SALARIO-BRUTO-REAIS - DESCONTO-INSS - DESCONTO-IR.
+
+      *    CONVERTE O BRUTO, CALCULADO NA MOEDA DE CONTRATACAO DO
+      *    FUNCIONARIO, PARA REAIS, USANDO A TAXA DA TABELA-CAMBIO.
+       CONVERTE-SALARIO-BRUTO.
+           PERFORM PROCURA-TAXA-CAMBIO.
+           COMPUTE SALARIO-BRUTO-REAIS ROUNDED =
+                   SALARIO-BRUTO * CAMBIO-TAXA-ENCONTRADA.
+
+      *    PROCURA NA TABELA-CAMBIO A TAXA DA MOEDA DO FUNCIONARIO. SE
+      *    A MOEDA NAO FOR ENCONTRADA, ASSUME TAXA 1 (TRATA COMO REAL).
+       PROCURA-TAXA-CAMBIO.
+           MOVE 1 TO IDX-CAMBIO.
+           MOVE "N" TO CAMBIO-ENCONTRADO-SW.
+           PERFORM COMPARA-PROXIMA-MOEDA-CAMBIO
+                   UNTIL CAMBIO-ENCONTRADO OR IDX-CAMBIO > 3.
+           IF CAMBIO-ENCONTRADO
+               MOVE CAMBIO-TAXA(IDX-CAMBIO) TO CAMBIO-TAXA-ENCONTRADA
+           ELSE
+               MOVE 1.0000 TO CAMBIO-TAXA-ENCONTRADA.
+
+       COMPARA-PROXIMA-MOEDA-CAMBIO.
+           IF CAMBIO-MOEDA(IDX-CAMBIO) EQUAL FUNCIONARIO-MOEDA
+               MOVE "S" TO CAMBIO-ENCONTRADO-SW
+           ELSE
+               ADD 1 TO IDX-CAMBIO.
+
+      *    CARGA INICIAL DA TABELA DE CAMBIO. AS TAXAS SAO FIXAS NESTA
+      *    VERSAO - UMA EVOLUCAO FUTURA PODE LE-LAS DE UM ARQUIVO.
+       INICIALIZA-TABELA-CAMBIO.
+           MOVE "BRL" TO CAMBIO-MOEDA(1).
+           MOVE 1.0000 TO CAMBIO-TAXA(1).
+           MOVE "USD" TO CAMBIO-MOEDA(2).
+           MOVE 5.2000 TO CAMBIO-TAXA(2).
+           MOVE "EUR" TO CAMBIO-MOEDA(3).
+           MOVE 5.6500 TO CAMBIO-TAXA(3).
+
+      *    GRAVA OS QUATRO LANCAMENTOS RESUMO DA FOLHA - O DEBITO NA
+      *    DESPESA DE SALARIOS FECHA COM OS TRES CREDITOS (INSS, IRRF
+      *    E SALARIOS A PAGAR).
+       GERA-LANCAMENTOS-CONTABEIS.
+           OPEN EXTEND ARQUIVO-GLEXT.
+           IF GLEXT-ARQ-STATUS IS EQUAL "35"
+               OPEN OUTPUT ARQUIVO-GLEXT.
+
+           MOVE DATA-CORRENTE          TO GLEXT-DATA.
+           MOVE CONTA-DESPESA-SALARIOS TO GLEXT-CONTA.
+           MOVE "DESPESA COM SALARIOS"  TO GLEXT-DESCRICAO.
+           MOVE "D"                    TO GLEXT-TIPO.
+           MOVE TOTAL-SALARIO-BRUTO    TO GLEXT-VALOR.
+           WRITE GLEXT-REGISTRO.
+
+           MOVE CONTA-INSS-A-RECOLHER  TO GLEXT-CONTA.
+           MOVE "INSS A RECOLHER"      TO GLEXT-DESCRICAO.
+           MOVE "C"                    TO GLEXT-TIPO.
+           MOVE TOTAL-DESCONTO-INSS    TO GLEXT-VALOR.
+           WRITE GLEXT-REGISTRO.
+
+           MOVE CONTA-IRRF-A-RECOLHER  TO GLEXT-CONTA.
+           MOVE "IRRF A RECOLHER"      TO GLEXT-DESCRICAO.
+           MOVE "C"                    TO GLEXT-TIPO.
+           MOVE TOTAL-DESCONTO-IR      TO GLEXT-VALOR.
+           WRITE GLEXT-REGISTRO.
+
+           MOVE CONTA-SALARIOS-A-PAGAR TO GLEXT-CONTA.
+           MOVE "SALARIOS A PAGAR"     TO GLEXT-DESCRICAO.
+           MOVE "C"                    TO GLEXT-TIPO.
+           MOVE TOTAL-SALARIO-LIQUIDO  TO GLEXT-VALOR.
+           WRITE GLEXT-REGISTRO.
+
+           CLOSE ARQUIVO-GLEXT.
