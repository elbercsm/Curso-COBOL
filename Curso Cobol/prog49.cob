@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG49.
+
+      *    RESUMO DIARIO DE MOVIMENTO - CONTA QUANTOS CLIENTES E
+      *    FUNCIONARIOS FORAM INCLUIDOS HOJE, LENDO A TRILHA DE
+      *    AUDITORIA GRAVADA POR PROG32/PROG34/PROGRM37.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELAUDIT.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDAUDIT.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  AUDIT-ARQ-STATUS        PIC X(02).
+       01  FINAL-ARQUIVO           PIC X.
+
+       01  DATA-CORRENTE.
+           05 DATA-CORRENTE-ANO   PIC 9(04).
+           05 DATA-CORRENTE-MES   PIC 9(02).
+           05 DATA-CORRENTE-DIA   PIC 9(02).
+
+       01  TOTAL-CLIENTES-HOJE      PIC 9(06) VALUE ZEROS.
+       01  TOTAL-FUNCIONARIOS-HOJE  PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARQUIVO-AUDITORIA.
+           PERFORM VERIFICA-STATUS-AUDITORIA.
+           MOVE "N" TO FINAL-ARQUIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM AVALIA-REGISTRO
+                   UNTIL FINAL-ARQUIVO IS EQUAL "S".
+           CLOSE ARQUIVO-AUDITORIA.
+
+           PERFORM IMPRIME-RESUMO.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    O ARQUIVO DE AUDITORIA E OPCIONAL - STATUS "05" (NAO
+      *    ENCONTRADO NA ABERTURA) E NORMAL QUANDO AINDA NAO HOUVE
+      *    NENHUM LANCAMENTO GRAVADO.
+       VERIFICA-STATUS-AUDITORIA.
+           IF AUDIT-ARQ-STATUS IS NOT EQUAL "00"
+              AND AUDIT-ARQ-STATUS IS NOT EQUAL "05"
+               DISPLAY "ERRO AO ABRIR A TRILHA DE AUDITORIA - "
+                       "STATUS : " AUDIT-ARQ-STATUS
+               DISPLAY "PROCESSAMENTO INTERROMPIDO."
+               STOP RUN.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-AUDITORIA AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+
+      *    CONSIDERA APENAS AS INCLUSOES DE HOJE - ALTERACOES E
+      *    EXCLUSOES NAO ENTRAM NA CONTAGEM DE "NOVOS" DO DIA.
+       AVALIA-REGISTRO.
+           IF (AUDIT-DATA IS EQUAL DATA-CORRENTE)
+                   AND (AUDIT-OPERACAO IS EQUAL "INCLUSAO")
+               IF AUDIT-ENTIDADE IS EQUAL "CLIENTE"
+                   ADD 1 TO TOTAL-CLIENTES-HOJE
+               ELSE
+                   IF AUDIT-ENTIDADE IS EQUAL "FUNCIONARIO"
+                       ADD 1 TO TOTAL-FUNCIONARIOS-HOJE.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+
+       IMPRIME-RESUMO.
+           DISPLAY "===== RESUMO DE MOVIMENTO DO DIA =====".
+           DISPLAY "DATA : " DATA-CORRENTE-DIA "/" DATA-CORRENTE-MES
+                   "/" DATA-CORRENTE-ANO.
+           DISPLAY "---------------------------------------".
+           DISPLAY "CLIENTES NOVOS HOJE      : " TOTAL-CLIENTES-HOJE.
+           DISPLAY "FUNCIONARIOS NOVOS HOJE  : "
+                   TOTAL-FUNCIONARIOS-HOJE.
+           DISPLAY "=======================================".
