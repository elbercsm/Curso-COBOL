@@ -11,14 +11,13 @@
        WORKING-STORAGE SECTION.
 
        01  RESPOSTA PIC X.
+           88 RESPOSTA-VALIDA VALUE "S" "N".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-           PERFORM PERGUNTA.
-
-           PERFORM CONVERTE-PARA-MAIUSCULO.
+           PERFORM PERGUNTA UNTIL RESPOSTA-VALIDA.
 
            PERFORM EXIBE-RESPOSTA.
 
@@ -26,10 +25,17 @@
        PROGRAM-DONE.
            STOP RUN.
 
+      *    RELE A RESPOSTA ATE QUE SEJA "S" OU "N" - EVITA PROSSEGUIR
+      *    COM UMA RESPOSTA INVALIDA DIGITADA POR ENGANO.
        PERGUNTA.
            DISPLAY "VOCE GOSTA DE CHURRASCO ? (S / N)".
            ACCEPT RESPOSTA.
 
+           PERFORM CONVERTE-PARA-MAIUSCULO.
+
+           IF NOT RESPOSTA-VALIDA
+               DISPLAY "RESPOSTA INVALIDA - DIGITE S OU N.".
+
        EXIBE-RESPOSTA.
            IF RESPOSTA IS EQUAL "S"
                DISPLAY "REALMENTE EH MUITO BOM !".
