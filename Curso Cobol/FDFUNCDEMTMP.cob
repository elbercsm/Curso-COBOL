@@ -0,0 +1,18 @@
+       FD  ARQUIVO-FUNCDEMTMP.
+
+       01  FUNCDEMTMP-REGISTRO.
+           05 FUNCDEMTMP-CODIGO          PIC 9(04).
+           05 FUNCDEMTMP-NOME            PIC X(20).
+           05 FUNCDEMTMP-ENDERECO        PIC X(50).
+           05 FUNCDEMTMP-TELEFONE        PIC X(15).
+           05 FUNCDEMTMP-EMAIL           PIC X(30).
+           05 FUNCDEMTMP-SALARIO         PIC 9(6)V9(2).
+           05 FUNCDEMTMP-DEPARTAMENTO    PIC X(20).
+           05 FUNCDEMTMP-DATA-ADMISSAO.
+               10 FUNCDEMTMP-ADM-ANO       PIC 9(04).
+               10 FUNCDEMTMP-ADM-MES       PIC 9(02).
+               10 FUNCDEMTMP-ADM-DIA       PIC 9(02).
+           05 FUNCDEMTMP-DATA-DEMISSAO.
+               10 FUNCDEMTMP-DEM-ANO       PIC 9(04).
+               10 FUNCDEMTMP-DEM-MES       PIC 9(02).
+               10 FUNCDEMTMP-DEM-DIA       PIC 9(02).
