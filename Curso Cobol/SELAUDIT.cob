@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE TRILHA DE AUDITORIA (LOG DE
+      *    ALTERACOES EM CLIENTES E FUNCIONARIOS).
+           SELECT OPTIONAL ARQUIVO-AUDITORIA
+           ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-ARQ-STATUS.
