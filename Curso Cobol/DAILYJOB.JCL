@@ -0,0 +1,41 @@
+//DAILYJOB JOB (ACCT),'PROCESSAMENTO NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ROTINA DE FIM DE DIA - IMPORTACAO EM LOTE DE CLIENTES,        *
+//* MANUTENCAO DE FUNCIONARIOS, LISTAGEM DE FUNCIONARIOS E FOLHA  *
+//* DE PAGAMENTO, NESSA ORDEM FIXA. CADA PASSO SO EXECUTA SE O    *
+//* PASSO ANTERIOR TERMINOU COM RETURN CODE 0000 (VER COND).      *
+//*--------------------------------------------------------------*
+//* STEP010 USA PROG50 (IMPORTACAO EM LOTE), NAO PROG32 (CADASTRO *
+//* INTERATIVO) - PROG32 TEM VARIOS LACOS DE VALIDACAO COM        *
+//* RE-PERGUNTA NO CONSOLE E NAO SERVE PARA RODAR SEM OPERADOR.   *
+//*--------------------------------------------------------------*
+//* OS ARQUIVOS DE CLIENTES/FUNCIONARIOS SAO SELECIONADOS NOS     *
+//* PROGRAMAS POR NOME FIXO RELATIVO (VER COPY SEL*.cob), NAO POR *
+//* DDNAME - POR ISSO NAO HA DD DE DADOS ABAIXO PARA ELES. CADA   *
+//* PASSO PRECISA RODAR COM O DIRETORIO DE DADOS DE PRODUCAO      *
+//* (CLIENTES.DAT, FUNCIONARIOS.DAT, CLICTL.DAT, AUDITLOG.DAT,    *
+//* FUNCCTL.DAT, FUNCDEM.DAT, FUNCSAL.DAT, CLIIMPORT.DAT) COMO    *
+//* DIRETORIO CORRENTE DO STEP. SO FICAM COMO DD AS ALOCACOES QUE *
+//* O AMBIENTE MVS DE FATO RESOLVE FORA DA SELECT: A BIBLIOTECA   *
+//* DE CARGA (STEPLIB), A ENTRADA DE CONSOLE (SYSIN) E A SAIDA    *
+//* DOS DISPLAY (SYSOUT).                                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROG50
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGRM37,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=PROD.DADOS.FUNCIONARIOS.ENTRADA,DISP=SHR
+//*
+//STEP030  EXEC PGM=PROG38,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PROG39,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
