@@ -0,0 +1 @@
+           05 ENDERECO PIC X(50).
