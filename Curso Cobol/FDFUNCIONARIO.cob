@@ -0,0 +1,33 @@
+      *    LAYOUT REAL DO CADASTRO MESTRE DE FUNCIONARIOS. NAO USA OS
+      *    COPYBOOKS FUNCCODIGO/FUNCNOME/FUNCENDERECO/FUNCSALARIO/
+      *    FUNCFUNCAO (COMPARTILHADOS POR PROG28/PROG29/PROG30) PORQUE
+      *    O CADASTRO REAL TEM CAMPOS QUE O GRUPO DE DEMONSTRACAO NAO
+      *    TEM (TELEFONE, EMAIL, MOEDA, DATA-ADMISSAO, TIPO, HORAS-MES)
+      *    E USA PREFIXO FUNCIONARIO- EM VEZ DE NOMES SOLTOS - MANTER
+      *    OS CAMPOS EM COMUM (CODIGO/SALARIO) DO MESMO TAMANHO NOS
+      *    DOIS LUGARES QUANDO UM DELES MUDAR.
+       FD  ARQUIVO-FUNCIONARIO.
+
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO      PIC 9(04).
+           05 FUNCIONARIO-NOME        PIC X(20).
+           05 FUNCIONARIO-ENDERECO    PIC X(50).
+           05 FUNCIONARIO-TELEFONE    PIC X(15).
+           05 FUNCIONARIO-EMAIL       PIC X(30).
+           05 FUNCIONARIO-SALARIO     PIC 9(6)V9(2).
+           05 FUNCIONARIO-MOEDA       PIC X(03).
+               88 FUNCIONARIO-MOEDA-BRL  VALUE "BRL".
+               88 FUNCIONARIO-MOEDA-USD  VALUE "USD".
+               88 FUNCIONARIO-MOEDA-EUR  VALUE "EUR".
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(20).
+           05 FUNCIONARIO-DATA-ADMISSAO.
+               10 FUNCIONARIO-ADM-ANO   PIC 9(04).
+               10 FUNCIONARIO-ADM-MES   PIC 9(02).
+               10 FUNCIONARIO-ADM-DIA   PIC 9(02).
+           05 FUNCIONARIO-TIPO        PIC X(01).
+               88 FUNCIONARIO-HORISTA     VALUE "H".
+               88 FUNCIONARIO-MENSALISTA  VALUE "M".
+           05 FUNCIONARIO-HORAS-MES   PIC 9(03).
+           05 FUNCIONARIO-TAREFA.
+               10 FUNCIONARIO-PELA-MANHA PIC X(30).
+               10 FUNCIONARIO-PELA-TARDE PIC X(30).
