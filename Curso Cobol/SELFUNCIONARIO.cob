@@ -0,0 +1,7 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE FUNCIONARIOS.
+           SELECT OPTIONAL ARQUIVO-FUNCIONARIO
+           ASSIGN TO "FUNCIONARIOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           FILE STATUS IS FUNCIONARIO-ARQ-STATUS.
