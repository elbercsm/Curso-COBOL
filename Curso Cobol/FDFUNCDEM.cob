@@ -0,0 +1,18 @@
+       FD  ARQUIVO-FUNCDEM.
+
+       01  FUNCDEM-REGISTRO.
+           05 FUNCDEM-CODIGO          PIC 9(04).
+           05 FUNCDEM-NOME            PIC X(20).
+           05 FUNCDEM-ENDERECO        PIC X(50).
+           05 FUNCDEM-TELEFONE        PIC X(15).
+           05 FUNCDEM-EMAIL           PIC X(30).
+           05 FUNCDEM-SALARIO         PIC 9(6)V9(2).
+           05 FUNCDEM-DEPARTAMENTO    PIC X(20).
+           05 FUNCDEM-DATA-ADMISSAO.
+               10 FUNCDEM-ADM-ANO       PIC 9(04).
+               10 FUNCDEM-ADM-MES       PIC 9(02).
+               10 FUNCDEM-ADM-DIA       PIC 9(02).
+           05 FUNCDEM-DATA-DEMISSAO.
+               10 FUNCDEM-DEM-ANO       PIC 9(04).
+               10 FUNCDEM-DEM-MES       PIC 9(02).
+               10 FUNCDEM-DEM-DIA       PIC 9(02).
