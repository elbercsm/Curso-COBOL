@@ -0,0 +1,9 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE BACKUP DO CADASTRO DE
+      *    FUNCIONARIOS, GERADO ANTES DE CADA EXECUCAO DE MANUTENCAO. O
+      *    NOME DO ARQUIVO E' MONTADO EM TEMPO DE EXECUCAO COM A DATA
+      *    DO BACKUP (FUNCBAK-NOME-ARQUIVO), PELO MESMO MOTIVO DO
+      *    BACKUP DE CLIENTES EM SELCLIBAK.
+           SELECT OPTIONAL ARQUIVO-FUNCBAK
+           ASSIGN TO FUNCBAK-NOME-ARQUIVO
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCBAK-ARQ-STATUS.
