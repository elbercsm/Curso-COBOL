@@ -0,0 +1,6 @@
+      *    DEFINICAO FISICA DO ARQUIVO DE HISTORICO DE ALTERACOES
+      *    SALARIAIS (UM REGISTRO POR REAJUSTE APLICADO).
+           SELECT OPTIONAL ARQUIVO-FUNCSAL
+           ASSIGN TO "FUNCSAL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FUNCSAL-ARQ-STATUS.
